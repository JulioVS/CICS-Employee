@@ -29,6 +29,31 @@
        01 WS-WORKING-VARS.
           03 WS-ITEM-NUMBER            PIC S9(4) USAGE IS BINARY.
           03 WS-CICS-RESPONSE          PIC S9(8) USAGE IS BINARY.
+          03 WS-MAX-ATTEMPTS-FOUND     PIC 9(2).
+          03 WS-LOCKOUT-MINUTES-FOUND  PIC 9(4).
+          03 WS-RULE-FOUND-SWITCH      PIC X(1).
+             88 WS-RULE-FOUND                  VALUE 'Y'.
+             88 WS-RULE-NOT-FOUND               VALUE 'N'.
+      ******************************************************************
+      *   GOODBYE MESSAGE LEFT ON THE TERMINAL AT SIGN-OFF, IN PLACE OF
+      *   JUST BLANKING THE SCREEN - SEE 9100-RETURN-TO-CICS.
+      ******************************************************************
+       01 WS-GOODBYE-TEXT               PIC X(79).
+      ******************************************************************
+      *   WORKING FIELDS FOR ELAPSED-TIME ARITHMETIC SINCE THE USER'S
+      *   LAST RECORDED ACTIVITY - SHARED BY THE LOCKOUT-EXPIRY CHECK
+      *   AND THE CONCURRENT-SIGN-ON CHECK.
+      ******************************************************************
+       01 WS-ACTIVITY-TIME-CALC.
+          05 WS-ACTIVITY-START-DATE    PIC 9(8).
+          05 WS-ACTIVITY-START-HH      PIC 9(2).
+          05 WS-ACTIVITY-START-MM      PIC 9(2).
+          05 WS-CURRENT-NUMERIC-DATE   PIC 9(8).
+          05 WS-CURRENT-HH             PIC 9(2).
+          05 WS-CURRENT-MM             PIC 9(2).
+          05 WS-ACTIVITY-START-DAYS    PIC S9(8) USAGE IS BINARY.
+          05 WS-CURRENT-DAYS           PIC S9(8) USAGE IS BINARY.
+          05 WS-ELAPSED-MINUTES        PIC S9(8) USAGE IS BINARY.
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -179,7 +204,11 @@
            MOVE MON-USER-ID TO ACT-USER-ID.
            SET ACT-CT-NOT-SET TO TRUE.
            SET ACT-ST-IN-PROCESS TO TRUE.
-           MOVE 1 TO ACT-ATTEMPT-NUMBER.
+      *    START AT ZERO FAILED ATTEMPTS, NOT ONE - 2400-RECORD-FAILED-
+      *    ATTEMPT ADDS 1 PER FAILURE AND LOCKS OUT ONCE THE COUNT
+      *    REACHES SGN-MAX-ATTEMPTS, SO THE BASELINE MUST REFLECT "NO
+      *    FAILURES YET" OR THE ACCOUNT LOCKS ONE ATTEMPT TOO SOON.
+           INITIALIZE ACT-ATTEMPT-NUMBER.
            MOVE FUNCTION CURRENT-DATE(1:14) TO
               ACT-LAST-ACTIVITY-TIMESTAMP. 
 
@@ -211,10 +240,17 @@
            END-IF.
 
       *    NOTIFICATION OF SUCCESSFUL SIGN-ON - UPDATE STATUS.
-           IF MON-AC-NOTIFY THEN 
+           IF MON-AC-NOTIFY THEN
               PERFORM 2200-SET-SIGNED-ON-STATUS
            END-IF.
 
+      *    NOTIFICATION OF A FAILED SIGN-ON ATTEMPT - RECORD IT, AND
+      *    LOCK THE ACCOUNT OUT IF THE USER'S CATEGORY HAS EXCEEDED ITS
+      *    MAXIMUM ATTEMPTS.
+           IF MON-AC-FAILED-ATTEMPT THEN
+              PERFORM 2400-RECORD-FAILED-ATTEMPT
+           END-IF.
+
       *    OTHER CASES - EVALUATE USER'S LAST INTERACTION STATUS
            EVALUATE TRUE
            WHEN ACT-ST-LOCKED-OUT
@@ -274,6 +310,12 @@
       *    UPDATE USER ACTIVITY QUEUE.
            MOVE AC-ACTMON-ITEM-NUM TO WS-ITEM-NUMBER.
 
+      *    RECORD THE SIGNING-ON TERMINAL SO HELPDESK CAN TRACE WHICH
+      *    DEVICE A USER WAS WORKING FROM WHEN THEY CALL IN - CAPTURED
+      *    HERE RATHER THAN AT EACH CALLER SINCE EVERY PATH INTO THIS
+      *    PARAGRAPH SHOULD RECORD THE CURRENT TERMINAL.
+           MOVE EIBTRMID TO ACT-TERMINAL-ID.
+
            EXEC CICS WRITEQ TS
                 QNAME(WS-USER-ACTIVITY-QUEUE-NAME)
                 ITEM(WS-ITEM-NUMBER)
@@ -282,25 +324,199 @@
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
 
-           EVALUATE WS-CICS-RESPONSE 
+           EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
                 CONTINUE
            WHEN OTHER
-                MOVE 'USER ACTIVITY WRITEQ EXCEPTION II' TO MON-MESSAGE 
+                MOVE 'USER ACTIVITY WRITEQ EXCEPTION II' TO MON-MESSAGE
                 SET MON-PROCESSING-ERROR TO TRUE
                 PERFORM 9000-RETURN-TO-CALLER
            END-EVALUATE.
-           
+
+       2400-RECORD-FAILED-ATTEMPT.
+      *    A FAILED SIGN-ON ATTEMPT FOR THIS USER - INCREMENT THE
+      *    ATTEMPT COUNT AND LOCK THE ACCOUNT OUT IF THE USER'S
+      *    CATEGORY HAS EXCEEDED ITS MAXIMUM ATTEMPTS.
+           ADD 1 TO ACT-ATTEMPT-NUMBER.
+           MOVE MON-USER-CATEGORY TO ACT-USER-CATEGORY.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO
+              ACT-LAST-ACTIVITY-TIMESTAMP.
+
+           PERFORM 8000-GET-SIGN-ON-RULE-FOR-CATEGORY.
+
+           IF WS-RULE-FOUND AND
+              ACT-ATTEMPT-NUMBER IS GREATER THAN OR EQUAL TO
+                 WS-MAX-ATTEMPTS-FOUND
+              SET ACT-ST-LOCKED-OUT TO TRUE
+              SET MON-ST-LOCKED-OUT TO TRUE
+              MOVE 'Account Locked Out - Too Many Failed Attempts!'
+                 TO MON-MESSAGE
+           ELSE
+              MOVE 'Failed Sign-On Attempt Recorded' TO MON-MESSAGE
+           END-IF.
+
+           PERFORM 2300-UPDATE-USER-ACT-QUEUE.
+           PERFORM 9000-RETURN-TO-CALLER.
+
        3000-LOCKED-OUT-CASE.
-           CONTINUE.
-           
+      *    CHECK WHETHER THE LOCKOUT PERIOD FOR THIS USER'S CATEGORY
+      *    HAS ELAPSED - IF SO, CLEAR THE LOCKOUT AUTOMATICALLY RATHER
+      *    THAN LEAVING THE ACCOUNT LOCKED OUT FOREVER.
+           PERFORM 8000-GET-SIGN-ON-RULE-FOR-CATEGORY.
+           PERFORM 3100-COMPUTE-ACTIVITY-ELAPSED-MINUTES.
+
+           IF WS-RULE-FOUND AND
+              WS-ELAPSED-MINUTES IS GREATER THAN OR EQUAL TO
+                 WS-LOCKOUT-MINUTES-FOUND
+              PERFORM 3200-CLEAR-LOCKOUT-STATUS
+           ELSE
+              SET MON-ST-LOCKED-OUT TO TRUE
+              MOVE 'Account Is Currently Locked Out!' TO MON-MESSAGE
+           END-IF.
+
+       3100-COMPUTE-ACTIVITY-ELAPSED-MINUTES.
+      *    CONVERT THE USER'S LAST-ACTIVITY AND CURRENT TIMESTAMPS TO
+      *    NUMERIC DATE/TIME SO WE CAN COMPUTE HOW MANY MINUTES HAVE
+      *    ELAPSED SINCE THAT LAST ACTIVITY - USED BOTH TO AGE OUT AN
+      *    EXPIRED LOCKOUT AND TO TELL A STALE SIGNED-ON RECORD APART
+      *    FROM A GENUINELY ACTIVE CONCURRENT SESSION.
+           MOVE ACT-LAST-ACTIVITY-DATE TO WS-ACTIVITY-START-DATE.
+           MOVE ACT-LAST-ACTIVITY-TIME(1:2) TO WS-ACTIVITY-START-HH.
+           MOVE ACT-LAST-ACTIVITY-TIME(3:2) TO WS-ACTIVITY-START-MM.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-NUMERIC-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-CURRENT-HH.
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-CURRENT-MM.
+
+           COMPUTE WS-ACTIVITY-START-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-ACTIVITY-START-DATE).
+           COMPUTE WS-CURRENT-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-NUMERIC-DATE).
+
+           COMPUTE WS-ELAPSED-MINUTES =
+              ((WS-CURRENT-DAYS - WS-ACTIVITY-START-DAYS) * 1440) +
+              ((WS-CURRENT-HH * 60 + WS-CURRENT-MM) -
+               (WS-ACTIVITY-START-HH * 60 + WS-ACTIVITY-START-MM)).
+
+       3200-CLEAR-LOCKOUT-STATUS.
+      *    LOCKOUT PERIOD HAS EXPIRED - RESET THE USER'S STATUS AND
+      *    ATTEMPT COUNT SO THE NEXT SIGN-ON ATTEMPT STARTS CLEAN.
+           SET ACT-ST-NOT-SET TO TRUE.
+           INITIALIZE ACT-ATTEMPT-NUMBER.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO
+              ACT-LAST-ACTIVITY-TIMESTAMP.
+
+           PERFORM 2300-UPDATE-USER-ACT-QUEUE.
+
+           SET MON-ST-NOT-SET TO TRUE.
+           MOVE 'Lockout Period Has Expired' TO MON-MESSAGE.
+
        4000-SIGNED-ON-CASE.
-           CONTINUE.
+      *    REFLECT THE USER'S SIGNED-ON STATUS BACK ONTO THE CONTAINER
+      *    SO THE CALLER (E.G. ESONP'S OWN "ALREADY SIGNED ON?" CHECK
+      *    AT SIGN-ON TIME) CAN SEE IT - WITHOUT THIS, MON-RESPONSE IS
+      *    LEFT AT ITS INITIALIZED SPACES FOR A ROUTINE STATUS CHECK,
+      *    AND A STALE RECORD LOOKS IDENTICAL TO "NEVER SIGNED ON".
+      *
+      *    THE CONCURRENT-VS-STALE DISTINCTION ONLY MATTERS WHEN A NEW
+      *    SIGN-ON IS BEING ATTEMPTED (MON-LINKING-PROGRAM IS THE
+      *    SIGN-ON PROGRAM ITSELF) - A ROUTINE ACTIVITY PING FROM AN
+      *    APP SCREEN THE USER IS ALREADY SIGNED INTO IS ALWAYS
+      *    REPORTED AS PLAIN MON-ST-SIGNED-ON, OR IT WOULD WRONGLY
+      *    FLAG A USER'S OWN LIVE SESSION AS "CONCURRENT" AGAINST
+      *    ITSELF.
+           IF MON-LINKING-PROGRAM IS EQUAL TO AC-SIGNON-PROGRAM-NAME
+              PERFORM 4100-CHECK-FOR-CONCURRENT-SESSION
+           ELSE
+              PERFORM 4200-CHECK-FOR-IDLE-TIMEOUT
+           END-IF.
+
+       4100-CHECK-FOR-CONCURRENT-SESSION.
+      *    A RECORD LAST TOUCHED WITHIN THE SESSION-WIDE IDLE-TIMEOUT
+      *    WINDOW IS TREATED AS A GENUINE CONCURRENT SESSION AND
+      *    REPORTED SEPARATELY SO THE CALLER CAN BLOCK THE NEW SIGN-ON;
+      *    OLDER THAN THAT, IT'S ALMOST CERTAINLY JUST LEFTOVER FROM A
+      *    SESSION THAT NEVER PROPERLY SIGNED OFF, SO WE LEAVE IT AS
+      *    INFORMATIONAL-ONLY, AS BEFORE. AN IDLE-TIMEOUT OF ZERO MEANS
+      *    THE POLICY ISN'T SET, SO THERE'S NO BASIS TO TELL THE TWO
+      *    APART - TREAT IT AS INFORMATIONAL-ONLY, AS BEFORE.
+           PERFORM 3100-COMPUTE-ACTIVITY-ELAPSED-MINUTES.
+
+           IF SGN-IDLE-TIMEOUT-MINUTES IS GREATER THAN ZERO AND
+              WS-ELAPSED-MINUTES IS LESS THAN SGN-IDLE-TIMEOUT-MINUTES
+              SET MON-ST-CONCURRENT-SESSION TO TRUE
+              MOVE 'Already Signed On Elsewhere - Access Denied!'
+                 TO MON-MESSAGE
+           ELSE
+              SET MON-ST-SIGNED-ON TO TRUE
+           END-IF.
+
+       4200-CHECK-FOR-IDLE-TIMEOUT.
+      *    A ROUTINE ACTIVITY PING FROM AN APP SCREEN THE USER IS
+      *    ALREADY SIGNED INTO. IF THE USER HAS BEEN IDLE LONGER THAN
+      *    THE SESSION-WIDE IDLE-TIMEOUT POLICY, END THE SESSION THE
+      *    SAME WAY AN EXPLICIT SIGN-OFF WOULD, RATHER THAN LEAVING AN
+      *    ABANDONED TERMINAL SIGNED ON INDEFINITELY. OTHERWISE, THIS
+      *    INTERACTION IS ITSELF ACTIVITY - REFRESH THE TIMESTAMP SO
+      *    THE IDLE CLOCK RESTARTS. AN IDLE-TIMEOUT OF ZERO MEANS THE
+      *    POLICY ISN'T SET, SO THE SESSION NEVER TIMES OUT.
+           PERFORM 3100-COMPUTE-ACTIVITY-ELAPSED-MINUTES.
+
+           IF SGN-IDLE-TIMEOUT-MINUTES IS GREATER THAN ZERO AND
+              WS-ELAPSED-MINUTES IS GREATER THAN OR EQUAL TO
+                 SGN-IDLE-TIMEOUT-MINUTES
+              PERFORM 4210-EXPIRE-IDLE-SESSION
+           ELSE
+              SET MON-ST-SIGNED-ON TO TRUE
+              MOVE FUNCTION CURRENT-DATE(1:14) TO
+                 ACT-LAST-ACTIVITY-TIMESTAMP
+              PERFORM 2300-UPDATE-USER-ACT-QUEUE
+           END-IF.
+
+       4210-EXPIRE-IDLE-SESSION.
+      *    END THIS SESSION THE SAME WAY AN EXPLICIT SIGN-OFF LEAVES
+      *    THE ACTIVITY QUEUE - RESET TO NOT-SET SO THE NEXT SIGN-ON
+      *    STARTS CLEAN (SEE 3200-CLEAR-LOCKOUT-STATUS FOR THE SAME
+      *    IDIOM USED TO CLEAR AN EXPIRED LOCKOUT).
+           SET ACT-ST-NOT-SET TO TRUE.
+           INITIALIZE ACT-ATTEMPT-NUMBER.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO
+              ACT-LAST-ACTIVITY-TIMESTAMP.
+
+           PERFORM 2300-UPDATE-USER-ACT-QUEUE.
+
+           SET MON-ST-SESSION-EXPIRED TO TRUE.
+           MOVE 'Session Timed Out Due To Inactivity!' TO MON-MESSAGE.
 
        5000-IN-PROCESS-CASE.
            CONTINUE.
-           
+
+       8000-GET-SIGN-ON-RULE-FOR-CATEGORY.
+      *    LOOK UP THIS USER'S MAXIMUM ATTEMPTS AND LOCKOUT MINUTES
+      *    FROM THE CACHED SIGN-ON RULES, BY CATEGORY.
+           INITIALIZE WS-MAX-ATTEMPTS-FOUND
+                      WS-LOCKOUT-MINUTES-FOUND.
+           SET WS-RULE-NOT-FOUND TO TRUE.
+
+           PERFORM VARYING SGN-TYPE-IDX FROM 1 BY 1
+                   UNTIL SGN-TYPE-IDX IS GREATER THAN 3
+              IF SGN-USER-TYPE(SGN-TYPE-IDX) IS EQUAL TO
+                    ACT-USER-CATEGORY
+                 MOVE SGN-MAX-ATTEMPTS(SGN-TYPE-IDX)
+                    TO WS-MAX-ATTEMPTS-FOUND
+                 MOVE SGN-LOCKOUT-MINUTES(SGN-TYPE-IDX)
+                    TO WS-LOCKOUT-MINUTES-FOUND
+                 SET WS-RULE-FOUND TO TRUE
+                 SET SGN-TYPE-IDX TO 4
+              END-IF
+           END-PERFORM.
+
        9000-RETURN-TO-CALLER.
+      *    ECHO BACK THE SESSION-WIDE PASSWORD-AGE POLICY FROM OUR
+      *    OWN CACHED SIGN-ON RULES, SO CALLERS DON'T NEED TO READ
+      *    THE RULES FILE THEMSELVES.
+           MOVE SGN-PASSWORD-AGE-DAYS TO MON-PASSWORD-AGE-DAYS.
+
       *    UPDATE CONTAINER WITH ACTIVITY MONITORING DATA.
            EXEC CICS PUT
                 CONTAINER(AC-ACTMON-CONTAINER-NAME)
@@ -315,8 +531,20 @@
 
        9100-RETURN-TO-CICS.
       *    STRANGELY, WE WIPE THE USER'S SCREEN FROM HERE!
-      *    (VIA AN INHERITED TERMINAL CONNECTION)
-           EXEC CICS SEND CONTROL
+      *    (VIA AN INHERITED TERMINAL CONNECTION) - THOUGH WE LEAVE A
+      *    GOODBYE MESSAGE UP RATHER THAN JUST BLANKING IT, SO THE USER
+      *    HAS SOME CONFIRMATION THE SIGN-OFF ACTUALLY WENT THROUGH.
+           MOVE SPACES TO WS-GOODBYE-TEXT.
+           STRING 'Goodbye, '
+                  FUNCTION TRIM(MON-USER-ID)
+                  ' - You Have Been Signed Off.'
+              DELIMITED BY SIZE
+              INTO WS-GOODBYE-TEXT
+           END-STRING.
+
+           EXEC CICS SEND TEXT
+                FROM (WS-GOODBYE-TEXT)
+                LENGTH (LENGTH OF WS-GOODBYE-TEXT)
                 ERASE
                 FREEKB
                 TERMINAL
