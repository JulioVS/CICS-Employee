@@ -11,6 +11,7 @@
       *      - APPLICATION CONSTANTS.
       *      - ADD CONTAINER.
       *      - ADD MAPSET.
+      *      - AUDIT LOG RECORD.
       *      - ACTIVITY MONITOR CONTAINER.
       *      - IBM'S AID KEYS.
       *      - IBM'S BMS VALUES.
@@ -19,6 +20,10 @@
        COPY EADDCTR.
        COPY EADDMAP.
        COPY EMPMAST.
+       COPY EMPIDCTL.
+       COPY EMPCNTL.
+       COPY DEPTMAST.
+       COPY EAUDIT.
        COPY EMONCTR.
        COPY DFHAID.
        COPY DFHBMSCA.
@@ -34,10 +39,24 @@
           88 VALIDATION-PASSED             VALUE 'Y'.
           88 VALIDATION-FAILED             VALUE SPACES.
       *
-       01 WS-FILE-FLAG           PIC X(1)  VALUE SPACES.
-          88 END-OF-FILE                   VALUE 'E'.
-          88 TOP-OF-FILE                   VALUE 'T'.
-          88 RECORD-FOUND                  VALUE 'R'.
+       01 WS-DEPT-FOUND-FLAG     PIC X(1)  VALUE SPACES.
+          88 DEPT-FOUND                    VALUE 'Y'.
+          88 DEPT-NOT-FOUND                VALUE SPACES.
+      *
+       01 WS-RECORD-FOUND-FLAG   PIC X(1)  VALUE SPACES.
+          88 RECORD-FOUND                  VALUE 'Y'.
+      *
+       01 WS-START-DATE-NUMERIC  PIC 9(8)  VALUE ZEROES.
+       01 WS-START-DATE-CHECK    PIC S9(4) USAGE COMP VALUE ZEROES.
+          88 START-DATE-IS-VALID           VALUE ZERO.
+      *
+       01 WS-END-DATE-NUMERIC    PIC 9(8)  VALUE ZEROES.
+       01 WS-END-DATE-CHECK      PIC S9(4) USAGE COMP VALUE ZEROES.
+          88 END-DATE-IS-VALID             VALUE ZERO.
+      *
+       01 WS-EXTERNAL-ID-LOOKUP  PIC X(12) VALUE SPACES.
+       01 WS-DUPLICATE-ID-FLAG   PIC X(1)  VALUE SPACES.
+          88 DUPLICATE-EXTERNAL-ID-FOUND    VALUE 'Y'.
       *
        01 WS-DATE-FORMATTING.
           05 WS-INPUT-DATE.
@@ -67,6 +86,8 @@
        01 WS-DEBUG-MODE          PIC X(1)  VALUE 'N'.
           88 I-AM-DEBUGGING                VALUE 'Y'.
           88 NOT-DEBUGGING                 VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER   PIC S9(4) USAGE IS BINARY.
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -116,6 +137,7 @@
       *    >>> --------------------- <<<
 
            MOVE MON-USER-ID TO ADD-USER-ID.
+           MOVE MON-USER-CATEGORY TO ADD-USER-CATEGORY.
 
        1100-INITIALIZE.
       *    >>> DEBUGGING ONLY <<<
@@ -160,10 +182,21 @@
                 PERFORM 2100-VALIDATE-USER-INPUT
            WHEN DFHPF3
                 PERFORM 2200-ADD-EMPLOYEE-RECORD
-                PERFORM 2300-TRANSFER-BACK-TO-MENU
+      *         DON'T TRANSFER AWAY ON A FAILED VALIDATION - THAT WOULD
+      *         DISCARD THE VALIDATION MESSAGE AND THE CLERK'S EDITS
+      *         WITH NO INDICATION ANYTHING WENT WRONG. FALL THROUGH
+      *         TO THE NORMAL 9000-SEND-MAP-AND-RETURN BELOW INSTEAD,
+      *         WHICH RE-DISPLAYS THE MAP WITH THE VALIDATION ERROR.
+                IF VALIDATION-PASSED
+                   PERFORM 2300-TRANSFER-BACK-TO-MENU
+                END-IF
            WHEN DFHPF4
                 PERFORM 2200-ADD-EMPLOYEE-RECORD
-                PERFORM 2600-CLEAR-SCREEN
+      *         SAME REASONING AS PF3 ABOVE - A FAILED VALIDATION MUST
+      *         NOT CLEAR THE SCREEN OUT FROM UNDER THE CLERK.
+                IF VALIDATION-PASSED
+                   PERFORM 2600-CLEAR-SCREEN
+                END-IF
            WHEN DFHPF9
                 PERFORM 2600-CLEAR-SCREEN
            WHEN DFHPF10
@@ -220,9 +253,44 @@
               MOVE STDATEI(3:8) TO EMP-START-DATE
            END-IF.
 
+      *    END DATE AND REHIRE STATUS ARE BOTH OPTIONAL AT INITIAL HIRE
+      *    ENTRY - THEY EXIST SO A PRIOR PERIOD OF EMPLOYMENT CAN BE
+      *    RECORDED WHEN A RETURNING EMPLOYEE IS ADDED BACK.
+           IF ENDATEL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(ENDATEI)
+                   LENGTH(LENGTH OF ENDATEI)
+                   END-EXEC
+              MOVE ENDATEI(3:8) TO EMP-END-DATE
+           END-IF.
+
+           IF RHIREL IS GREATER THAN ZERO THEN
+              MOVE RHIREI TO EMP-REHIRE-FLAG
+           END-IF.
+
+           IF EXTIDL IS GREATER THAN ZERO THEN
+              MOVE EXTIDI TO EMP-EXTERNAL-ID
+           END-IF.
+
+      *    LOOK UP THE ENTERED DEPARTMENT ID ON THE DEPARTMENT MASTER
+      *    FILE SO A BOGUS ID CAN BE REJECTED BELOW.
+           PERFORM 2150-VALIDATE-DEPARTMENT-ID.
+
+      *    MAKE SURE ANY ENTERED DATE IS A REAL CALENDAR DATE (NOT
+      *    JUST 8 NUMERIC DIGITS) SO A BOGUS DATE CAN BE REJECTED BELOW.
+           PERFORM 2155-VALIDATE-START-DATE.
+           PERFORM 2156-VALIDATE-END-DATE.
+
       *    SAVE UPDATED RECORD BACK TO THE CONTAINER.
            MOVE EMPLOYEE-MASTER-RECORD TO ADD-EMPLOYEE-RECORD.
 
+      *    CHECK THE EXTERNAL ID (WHEN GIVEN) AGAINST THE EMPLOYEE
+      *    MASTER FILE'S EXTERNAL-ID PATH TO CATCH THE SAME PERSON
+      *    BEING ENTERED A SECOND TIME UNDER A NEW EMPLOYEE ID. THIS
+      *    RUNS AFTER THE RECORD IS SAVED BACK TO THE CONTAINER SINCE
+      *    THE LOOKUP READS OVER EMPLOYEE-MASTER-RECORD.
+           PERFORM 2157-VALIDATE-EXTERNAL-ID-UNIQUE.
+
       *    VALIDATE FIELDS.
       *      - TO SET THE CURSOR POSITION ON THE MAP, WE MOVE -1 TO
       *        THE LENGTH OF THE FIELD THAT IS INVALID *AND* WE ADD
@@ -249,29 +317,157 @@
                    TO WS-MESSAGE
                 MOVE -1 TO JBTITLL
                 EXIT
+           WHEN EMP-DEPARTMENT-ID IS EQUAL TO ZERO
+                MOVE 'Validation Error: Department ID is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO DEPTIDL
+                EXIT
+           WHEN NOT DEPT-FOUND
+                MOVE 'Validation Error: Department ID not found!'
+                   TO WS-MESSAGE
+                MOVE -1 TO DEPTIDL
+                EXIT
            WHEN EMP-START-DATE IS EQUAL TO SPACES
                 MOVE 'Validation Error: Start Date is required!'
                    TO WS-MESSAGE
                 MOVE -1 TO STDATEL
                 EXIT
+           WHEN NOT START-DATE-IS-VALID
+                MOVE 'Validation Error: Start Date is not a real cale
+      -              'ndar date!'
+                   TO WS-MESSAGE
+                MOVE -1 TO STDATEL
+                EXIT
+           WHEN NOT END-DATE-IS-VALID
+                MOVE 'Validation Error: End Date is not a real calend
+      -              'ar date!'
+                   TO WS-MESSAGE
+                MOVE -1 TO ENDATEL
+                EXIT
+           WHEN NOT EMP-IS-A-REHIRE AND NOT EMP-NOT-A-REHIRE
+                MOVE 'Validation Error: Rehire Status must be Y or N!'
+                   TO WS-MESSAGE
+                MOVE -1 TO RHIREL
+                EXIT
+           WHEN DUPLICATE-EXTERNAL-ID-FOUND
+                MOVE 'Validation Error: This Person Is Already Regist
+      -              'ered Under A Different Employee ID!'
+                   TO WS-MESSAGE
+                MOVE -1 TO EXTIDL
+                EXIT
            WHEN OTHER
                 MOVE 'Employee Record Validated Successfully!'
-                   TO WS-MESSAGE 
+                   TO WS-MESSAGE
                 MOVE -1 TO PRNAMEL
                 SET VALIDATION-PASSED TO TRUE
            END-EVALUATE.
 
+       2150-VALIDATE-DEPARTMENT-ID.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2150-VALIDATE-DEPARTMENT-ID' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-DEPT-FOUND-FLAG.
+
+           IF EMP-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE EMP-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID
+              EXEC CICS READ
+                   FILE(APP-DEPT-MASTER-FILE-NAME)
+                   INTO (DEPARTMENT-MASTER-RECORD)
+                   RIDFLD(DEPT-DEPARTMENT-ID)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 SET DEPT-FOUND TO TRUE
+              ELSE
+                 SET DEPT-NOT-FOUND TO TRUE
+              END-IF
+           END-IF.
+
+       2155-VALIDATE-START-DATE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2155-VALIDATE-START-DATE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    FUNCTION TEST-DATE-YYYYMMDD RETURNS ZERO WHEN THE ARGUMENT
+      *    IS A VALID YYYYMMDD CALENDAR DATE, OR THE POSITION OF THE
+      *    FIRST INVALID DIGIT OTHERWISE - THIS CATCHES AN OTHERWISE-
+      *    NUMERIC BUT BOGUS DATE LIKE '20260230' (FEBRUARY 30TH).
+           MOVE 1 TO WS-START-DATE-CHECK.
+
+           IF EMP-START-DATE IS NUMERIC THEN
+              MOVE EMP-START-DATE TO WS-START-DATE-NUMERIC
+              MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-START-DATE-NUMERIC)
+                 TO WS-START-DATE-CHECK
+           END-IF.
+
+       2156-VALIDATE-END-DATE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2156-VALIDATE-END-DATE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE END DATE IS OPTIONAL HERE - AN EMPLOYEE BEING ADDED WITH
+      *    NO END DATE IS SIMPLY A CURRENT HIRE, SO BLANK IS VALID.
+           MOVE ZERO TO WS-END-DATE-CHECK.
+
+           IF EMP-END-DATE IS NUMERIC THEN
+              MOVE EMP-END-DATE TO WS-END-DATE-NUMERIC
+              MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-END-DATE-NUMERIC)
+                 TO WS-END-DATE-CHECK
+           ELSE
+              IF EMP-END-DATE IS NOT EQUAL TO SPACES THEN
+                 MOVE 1 TO WS-END-DATE-CHECK
+              END-IF
+           END-IF.
+
+       2157-VALIDATE-EXTERNAL-ID-UNIQUE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2157-VALIDATE-EXTERNAL-ID-UNIQUE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    EXTERNAL ID IS OPTIONAL, BUT WHEN GIVEN IT LETS US CATCH THE
+      *    SAME PERSON BEING ADDED TWICE UNDER TWO DIFFERENT EMPLOYEE
+      *    IDS - A BARE EMPLOYEE-ID UNIQUENESS CHECK CAN'T CATCH THAT
+      *    SINCE WE ASSIGN A BRAND NEW ID TO EVERY ADD.
+           INITIALIZE WS-DUPLICATE-ID-FLAG.
+
+           IF EMP-EXTERNAL-ID IS NOT EQUAL TO SPACES THEN
+              MOVE EMP-EXTERNAL-ID TO WS-EXTERNAL-ID-LOOKUP
+              EXEC CICS READ
+                   FILE(APP-EMP-MASTER-EXTID-PATH-NAME)
+                   INTO (EMPLOYEE-MASTER-RECORD)
+                   RIDFLD(WS-EXTERNAL-ID-LOOKUP)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 SET DUPLICATE-EXTERNAL-ID-FOUND TO TRUE
+              END-IF
+           END-IF.
+
        2200-ADD-EMPLOYEE-RECORD.
       *    >>> DEBUGGING ONLY <<<
            MOVE '2200-ADD-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           PERFORM 2100-VALIDATE-USER-INPUT.
+      *    ONLY ADMINISTRATORS AND MANAGERS MAY ADD EMPLOYEE RECORDS -
+      *    STANDARD USERS CAN GET THIS FAR IF THEY REACHED EADDP OTHER
+      *    THAN THROUGH THE MENU'S OWN ROLE GATE, SO WE CHECK AGAIN HERE
+      *    RATHER THAN RELYING ON THE MENU ALONE.
+           IF NOT ADD-UC-ADMINISTRATOR AND NOT ADD-UC-MANAGER THEN
+              MOVE 'Access Denied - Insufficient Privileges!'
+                 TO WS-MESSAGE
+           ELSE
+              PERFORM 2100-VALIDATE-USER-INPUT
 
-           IF VALIDATION-PASSED THEN
-              MOVE 'Adding New Employee Record...' TO WS-MESSAGE
-              PERFORM 3000-WRITE-NEW-RECORD
+              IF VALIDATION-PASSED THEN
+                 MOVE 'Adding New Employee Record...' TO WS-MESSAGE
+                 PERFORM 3000-WRITE-NEW-RECORD
+              END-IF
            END-IF.
 
        2300-TRANSFER-BACK-TO-MENU.
@@ -360,123 +556,229 @@
 
            PERFORM 3100-GET-NEW-EMPLOYEE-ID.
 
+           MOVE ADD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+           MOVE WS-NEW-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+
+           PERFORM 3140-WRITE-MASTER-RECORD.
+
        3100-GET-NEW-EMPLOYEE-ID.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3100-GET-NEW-EMPLOYEE-ID' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           PERFORM 3110-START-BROWSING.
-
-           IF END-OF-FILE THEN
-              MOVE 1 TO WS-NEW-EMPLOYEE-ID
-           END-IF.
-
-           IF NOT END-OF-FILE THEN 
-              PERFORM 3120-READ-PREV-RECORD
-              PERFORM 3130-END-BROWSING
-           END-IF.
+      *    NEXT ID IS TAKEN FROM A SINGLE CONTROL RECORD (FIXED RRN),
+      *    READ FOR UPDATE AND REWRITTEN HERE, RATHER THAN BROWSING
+      *    THE WHOLE MASTER FILE BACKWARDS FOR THE HIGHEST ID ON FILE.
+      *    THIS ALSO CLOSES THE RACE WINDOW WHERE TWO CLERKS ADDING AT
+      *    THE SAME TIME COULD OTHERWISE BOTH LAND ON THE SAME ID.
+           PERFORM 3110-READ-ID-CONTROL-RECORD.
 
-           IF RECORD-FOUND THEN
-              ADD 1 TO EMP-EMPLOYEE-ID 
-              MOVE EMP-EMPLOYEE-ID TO WS-NEW-EMPLOYEE-ID
+           IF NOT RECORD-FOUND THEN
+              PERFORM 3120-CREATE-ID-CONTROL-RECORD
            ELSE
-              MOVE 1 TO WS-NEW-EMPLOYEE-ID
+              ADD 1 TO EIC-LAST-EMPLOYEE-ID
+              PERFORM 3130-REWRITE-ID-CONTROL-RECORD
            END-IF.
 
+           MOVE EIC-LAST-EMPLOYEE-ID TO WS-NEW-EMPLOYEE-ID.
+
       *    >>> DEBUGGING ONLY <<<
            SET I-AM-DEBUGGING TO TRUE.
-           MOVE WS-NEW-EMPLOYEE-ID TO WS-DEBUG-AID. 
+           MOVE WS-NEW-EMPLOYEE-ID TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
            SET NOT-DEBUGGING TO TRUE.
       *    >>> -------------- <<<
-               
-       3110-START-BROWSING.
+
+       3110-READ-ID-CONTROL-RECORD.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '3110-START-BROWSING' TO WS-DEBUG-AID.
+           MOVE '3110-READ-ID-CONTROL-RECORD' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           MOVE HIGH-VALUES TO EMP-KEY.
-           INITIALIZE WS-FILE-FLAG.
+           INITIALIZE WS-RECORD-FOUND-FLAG.
 
-           EXEC CICS STARTBR
-                FILE(APP-EMP-MASTER-FILE-NAME)
-                RIDFLD(EMP-EMPLOYEE-ID)
+           EXEC CICS READ
+                FILE(APP-EMP-ID-CTL-FILE-NAME)
+                INTO (EMPLOYEE-ID-CONTROL-RECORD)
+                RIDFLD(APP-EMP-ID-CTL-RRN)
+                RRN
+                UPDATE
                 RESP(WS-CICS-RESPONSE)
-                END-EXEC
+                END-EXEC.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
-                CONTINUE
+                SET RECORD-FOUND TO TRUE
            WHEN DFHRESP(NOTFND)
-                MOVE 'No Records Found!' TO WS-MESSAGE
-                SET END-OF-FILE TO TRUE
-           WHEN DFHRESP(INVREQ)
-                MOVE 'Invalid Request (Browse)!' TO WS-MESSAGE
-                PERFORM 9000-SEND-MAP-AND-RETURN
+      *       FIRST EMPLOYEE EVER ADDED - CONTROL RECORD DOES NOT
+      *       EXIST YET. 3120 BELOW CREATES IT.
+                CONTINUE
            WHEN DFHRESP(NOTOPEN)
-                MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+                MOVE 'Employee ID Control File Not Open!' TO WS-MESSAGE
                 PERFORM 9000-SEND-MAP-AND-RETURN
            WHEN OTHER
-                MOVE 'Error Starting Browse!' TO WS-MESSAGE
+                MOVE 'Error Reading Employee ID Control Record!'
+                   TO WS-MESSAGE
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
-       3120-READ-PREV-RECORD.
+       3120-CREATE-ID-CONTROL-RECORD.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '3120-READ-PREV-RECORD' TO WS-DEBUG-AID.
+           MOVE '3120-CREATE-ID-CONTROL-RECORD' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           INITIALIZE WS-FILE-FLAG.
+           MOVE 1 TO EIC-LAST-EMPLOYEE-ID.
 
-           EXEC CICS READPREV
+           EXEC CICS WRITE
+                FILE(APP-EMP-ID-CTL-FILE-NAME)
+                FROM (EMPLOYEE-ID-CONTROL-RECORD)
+                RIDFLD(APP-EMP-ID-CTL-RRN)
+                RRN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Employee ID Control File Not Open!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Creating Employee ID Control Record!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       3140-WRITE-MASTER-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3140-WRITE-MASTER-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS WRITE
                 FILE(APP-EMP-MASTER-FILE-NAME)
+                FROM (EMPLOYEE-MASTER-RECORD)
                 RIDFLD(EMP-EMPLOYEE-ID)
-                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE EMPLOYEE-MASTER-RECORD TO ADD-EMPLOYEE-RECORD
+                MOVE 'Employee Record Added Successfully!'
+                   TO WS-MESSAGE
+                PERFORM 3145-WRITE-AUDIT-LOG-RECORD
+                PERFORM 3150-UPDATE-RECORD-COUNT-CONTROL
+           WHEN DFHRESP(DUPREC)
+                MOVE 'Error: Duplicate Employee ID - Try Again!'
+                   TO WS-MESSAGE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Writing New Employee Record!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       3145-WRITE-AUDIT-LOG-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3145-WRITE-AUDIT-LOG-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE AUDIT-LOG-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO AUD-EMPLOYEE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-AUDIT-TIMESTAMP.
+           SET AUD-ACTION-ADD TO TRUE.
+           MOVE ADD-USER-ID TO AUD-CHANGED-BY-USER-ID.
+           MOVE APP-ADD-PROGRAM-NAME TO AUD-SOURCE-PROGRAM.
+
+           EXEC CICS WRITE
+                FILE(APP-AUDIT-LOG-FILE-NAME)
+                FROM(AUDIT-LOG-RECORD)
+                RIDFLD(AUD-AUDIT-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+      *    AN AUDIT WRITE FAILURE DOESN'T UNDO THE EMPLOYEE ADD THAT
+      *    ALREADY SUCCEEDED - JUST LEAVE THE SUCCESS MESSAGE IN PLACE
+      *    AND MOVE ON.
+
+       3150-UPDATE-RECORD-COUNT-CONTROL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3150-UPDATE-RECORD-COUNT-CONTROL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    KEEP A RUNNING TOTAL RECORD COUNT ON A SINGLE FIXED-RRN
+      *    CONTROL RECORD (SAME PATTERN AS THE EMPLOYEE-ID CONTROL
+      *    RECORD ABOVE) SO A NIGHTLY VALIDATION STEP CAN COMPARE IT
+      *    AGAINST AN ACTUAL COUNT OF EMPMAST - A WRITE FAILURE HERE
+      *    DOESN'T UNDO THE EMPLOYEE ADD THAT ALREADY SUCCEEDED.
+           INITIALIZE WS-RECORD-FOUND-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-EMP-CNT-CTL-FILE-NAME)
+                INTO (EMP-MASTER-CONTROL-RECORD)
+                RIDFLD(APP-EMP-CNT-CTL-RRN)
+                RRN
+                UPDATE
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
                 SET RECORD-FOUND TO TRUE
-           WHEN DFHRESP(NOTFND)
-                MOVE 'No Previous Records Found!' TO WS-MESSAGE
-                SET TOP-OF-FILE TO TRUE
-           WHEN DFHRESP(ENDFILE)
-                MOVE 'Start of Employee Master File' TO WS-MESSAGE
-                SET TOP-OF-FILE TO TRUE
            WHEN OTHER
-                MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
-                PERFORM 9000-SEND-MAP-AND-RETURN
+                CONTINUE
            END-EVALUATE.
 
-       3130-END-BROWSING.
+           ADD 1 TO EMC-TOTAL-RECORD-COUNT.
+           MOVE FUNCTION CURRENT-DATE(1:14)
+              TO EMC-LAST-UPDATED-TIMESTAMP.
+
+           IF RECORD-FOUND THEN
+              EXEC CICS REWRITE
+                   FILE(APP-EMP-CNT-CTL-FILE-NAME)
+                   FROM (EMP-MASTER-CONTROL-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           ELSE
+              MOVE 1 TO EMC-TOTAL-RECORD-COUNT
+              EXEC CICS WRITE
+                   FILE(APP-EMP-CNT-CTL-FILE-NAME)
+                   FROM (EMP-MASTER-CONTROL-RECORD)
+                   RIDFLD(APP-EMP-CNT-CTL-RRN)
+                   RRN
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+       3130-REWRITE-ID-CONTROL-RECORD.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '3130-END-BROWSING' TO WS-DEBUG-AID.
+           MOVE '3130-REWRITE-ID-CONTROL-RECORD' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           EXEC CICS ENDBR
-                FILE(APP-EMP-MASTER-FILE-NAME)
+           EXEC CICS REWRITE
+                FILE(APP-EMP-ID-CTL-FILE-NAME)
+                FROM (EMPLOYEE-ID-CONTROL-RECORD)
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
-\
+
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
                 CONTINUE
-           WHEN DFHRESP(INVREQ)
-                MOVE 'Invalid Request (End Browse)!' TO WS-MESSAGE
-                PERFORM 9000-SEND-MAP-AND-RETURN
            WHEN DFHRESP(NOTOPEN)
-                MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+                MOVE 'Employee ID Control File Not Open!' TO WS-MESSAGE
                 PERFORM 9000-SEND-MAP-AND-RETURN
            WHEN OTHER
-                MOVE 'Error Ending Browse!' TO WS-MESSAGE
+                MOVE 'Error Rewriting Employee ID Control Record!'
+                   TO WS-MESSAGE
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
-             
+
       *-----------------------------------------------------------------
        ACTIVITY-MONITOR SECTION.
       *-----------------------------------------------------------------
@@ -494,6 +796,13 @@
            SET MON-AC-APP-FUNCTION TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
 
+      *    AN IDLE SESSION IS ENDED BY THE ACTIVITY MONITOR ITSELF, AND
+      *    A PROCESSING ERROR MEANS IT COULDN'T STAND BEHIND THE
+      *    STATUS IT GAVE US - GO NO FURTHER IN EITHER CASE.
+           IF MON-ST-SESSION-EXPIRED OR MON-PROCESSING-ERROR THEN
+              PERFORM 4400-END-EXPIRED-SESSION
+           END-IF.
+
        4100-GET-MONITOR-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
@@ -567,6 +876,22 @@
                 MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
            END-EVALUATE.
 
+       4400-END-EXPIRED-SESSION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4400-END-EXPIRED-SESSION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND TEXT
+                FROM (MON-MESSAGE)
+                LENGTH (LENGTH OF MON-MESSAGE)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
@@ -610,9 +935,9 @@
            END-IF.
 
            IF ADD-EMPLOYEE-RECORD IS NOT EQUAL TO SPACES THEN
-              MOVE ADD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD 
+              MOVE ADD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD
 
-              MOVE '00090125' TO EMPLIDO
+              MOVE EMP-EMPLOYEE-ID TO EMPLIDO
 
               MOVE EMP-PRIMARY-NAME TO PRNAMEO
               MOVE EMP-HONORIFIC TO HONORO
@@ -620,12 +945,21 @@
               MOVE EMP-FULL-NAME TO FLNAMEO
 
               MOVE EMP-JOB-TITLE TO JBTITLO
-              MOVE '00005150' TO DEPTIDO
-              MOVE 'World Domination HQ' TO DEPTNMO
+              MOVE EMP-DEPARTMENT-ID TO DEPTIDO
+              PERFORM 9110-LOOKUP-DEPARTMENT-NAME
 
-              MOVE EMP-START-DATE TO WS-INPUT-DATE 
+              MOVE EMP-START-DATE TO WS-INPUT-DATE
               MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE
-              MOVE WS-OUTPUT-DATE TO STDATEO   
+              MOVE WS-OUTPUT-DATE TO STDATEO
+
+              IF EMP-END-DATE IS NOT EQUAL TO SPACES THEN
+                 MOVE EMP-END-DATE TO WS-INPUT-DATE
+                 MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE
+                 MOVE WS-OUTPUT-DATE TO ENDATEO
+              END-IF.
+
+              MOVE EMP-REHIRE-FLAG TO RHIREO
+              MOVE EMP-EXTERNAL-ID TO EXTIDO
            END-IF.
 
            MOVE WS-MESSAGE TO MESSO.
@@ -645,6 +979,27 @@
       *    MAP AND NO REAL DATA ALONG IT.
            MOVE DFHBMFSE TO TRANIDA.
 
+       9110-LOOKUP-DEPARTMENT-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9110-LOOKUP-DEPARTMENT-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE '(Undefined)' TO DEPTNMO.
+
+           IF EMP-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE EMP-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID
+              EXEC CICS READ
+                   FILE(APP-DEPT-MASTER-FILE-NAME)
+                   INTO (DEPARTMENT-MASTER-RECORD)
+                   RIDFLD(DEPT-DEPARTMENT-ID)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 MOVE DEPT-DEPARTMENT-NAME TO DEPTNMO
+              END-IF
+           END-IF.
+
        9150-PUT-ADD-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '9150-PUT-LIST-CONTAINER' TO WS-DEBUG-AID.
@@ -688,11 +1043,12 @@
               MOVE EIBRESP TO WS-DEBUG-EIBRESP
               MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
 
-              EXEC CICS SEND TEXT
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
                    FROM (WS-DEBUG-MESSAGE)
-                   END-EXEC
-              EXEC CICS RECEIVE
-                   LENGTH(LENGTH OF EIBAID)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
 
               INITIALIZE EIBRESP EIBRESP2
