@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EANNVP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'SERVICE ANNIVERSARY REPORT' BATCH TRANSACTION.
+      *      - NO SCREEN - JUST A ONE-LINE CONFIRMATION, MEANT TO BE
+      *        ENTERED DIRECTLY BY TRANSACTION ID (OR SCHEDULED VIA
+      *        CICS INTERVAL CONTROL) TO WALK THE WHOLE EMPLOYEE MASTER
+      *        FILE AND LIST EVERY ACTIVE EMPLOYEE WHOSE EMP-START-DATE
+      *        FALLS ON A 5-YEAR SERVICE MILESTONE (5, 10, 15, 20, AND
+      *        SO ON) DURING NEXT CALENDAR MONTH, SO HR CAN GET
+      *        RECOGNITION READY AHEAD OF TIME - SAME STYLE AS EDRPTP/
+      *        EAPRDP.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - EMPLOYEE MASTER RECORD.
+      ******************************************************************
+       COPY ECONST.
+       COPY EMPMAST.
+      ******************************************************************
+      *   DEFINE MY REPORT LINE LAYOUT.
+      ******************************************************************
+       01 WS-ANNIV-DETAIL-LINE.
+          05 WS-DTL-EMPLOYEE-ID         PIC ZZZZZZZ9.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-FULL-NAME           PIC X(38)  VALUE SPACES.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-DEPARTMENT-ID       PIC ZZZZZZZ9.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-START-DATE          PIC X(8)   VALUE SPACES.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-YEARS-SERVICE       PIC ZZ9.
+          05 FILLER                     PIC X(1)   VALUE SPACE.
+          05 FILLER                     PIC X(7)   VALUE 'YEAR(S)'.
+      ******************************************************************
+      *   WORKING FIELDS FOR WORKING OUT WHICH MONTH IS "NEXT MONTH"
+      *   AND WHICH SERVICE YEAR AN EMPLOYEE'S ANNIVERSARY FALLS IN -
+      *   COMPUTED ONCE AT START-UP, SAME AS EDRPTP CACHES ITS CURRENT
+      *   DEPARTMENT ID WHILE BROWSING.
+      ******************************************************************
+       01 WS-ANNIVERSARY-TIME-CALC.
+          05 WS-CURRENT-NUMERIC-DATE    PIC 9(8).
+          05 WS-CURRENT-YEAR            PIC 9(4).
+          05 WS-CURRENT-MONTH           PIC 9(2).
+          05 WS-NEXT-MONTH-NUM          PIC 9(2).
+          05 WS-NEXT-MONTH-YEAR         PIC 9(4).
+      *
+       01 WS-EMPLOYEE-START-YEAR        PIC 9(4).
+       01 WS-EMPLOYEE-START-MONTH       PIC 9(2).
+      *
+       01 WS-SERVICE-MILESTONE-CALC.
+          05 WS-YEARS-OF-SERVICE        PIC S9(4) USAGE IS BINARY.
+          05 WS-MILESTONE-QUOTIENT      PIC S9(4) USAGE IS BINARY.
+          05 WS-MILESTONE-REMAINDER     PIC S9(4) USAGE IS BINARY.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE           PIC S9(8) USAGE IS BINARY.
+          05 WS-ITEM-NUMBER             PIC S9(4) USAGE IS BINARY.
+          05 WS-EMPLOYEES-SCANNED       PIC 9(5)  VALUE ZEROES.
+          05 WS-EMPLOYEES-LISTED        PIC 9(5)  VALUE ZEROES.
+          05 WS-REPLY-TEXT              PIC X(79) VALUE SPACES.
+          05 WS-REPLY-SCANNED           PIC ZZZZ9.
+          05 WS-REPLY-LISTED            PIC ZZZZ9.
+      *
+       01 WS-BROWSE-SWITCH               PIC X(1)  VALUE SPACES.
+          88 WS-END-OF-FILE                        VALUE 'Y'.
+          88 WS-NOT-END-OF-FILE                    VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIAL-SETUP.
+           PERFORM 2000-BUILD-ANNIVERSARY-REPORT.
+           PERFORM 2900-BUILD-REPLY-TEXT.
+           PERFORM 9200-SEND-REPLY-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIAL-SETUP.
+           INITIALIZE WS-WORKING-VARS.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+
+      *    CLEAR OUT ANY PRIOR RUN'S LEFTOVER QUEUE SO LAST RUN'S LIST
+      *    DOESN'T GET APPENDED TO THIS ONE - QIDERR JUST MEANS THERE
+      *    WAS NOTHING LEFT OVER TO CLEAR.
+           EXEC CICS DELETEQ TS
+                QNAME(APP-ANNIV-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           PERFORM 1100-DETERMINE-NEXT-MONTH.
+
+       1100-DETERMINE-NEXT-MONTH.
+      *    WORK OUT WHICH CALENDAR MONTH/YEAR FOLLOWS THIS ONE, SO EACH
+      *    EMPLOYEE'S START-DATE MONTH CAN BE COMPARED AGAINST IT BELOW
+      *    - DECEMBER ROLLS OVER INTO JANUARY OF THE FOLLOWING YEAR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-NUMERIC-DATE.
+           MOVE WS-CURRENT-NUMERIC-DATE(1:4) TO WS-CURRENT-YEAR.
+           MOVE WS-CURRENT-NUMERIC-DATE(5:2) TO WS-CURRENT-MONTH.
+
+           IF WS-CURRENT-MONTH IS EQUAL TO 12
+              MOVE 1 TO WS-NEXT-MONTH-NUM
+              COMPUTE WS-NEXT-MONTH-YEAR = WS-CURRENT-YEAR + 1
+           ELSE
+              COMPUTE WS-NEXT-MONTH-NUM = WS-CURRENT-MONTH + 1
+              MOVE WS-CURRENT-YEAR TO WS-NEXT-MONTH-YEAR
+           END-IF.
+
+       2000-BUILD-ANNIVERSARY-REPORT.
+           PERFORM 2100-START-BROWSING.
+           IF NOT WS-END-OF-FILE
+              PERFORM 2200-READ-NEXT-EMPLOYEE UNTIL WS-END-OF-FILE
+              PERFORM 2400-END-BROWSING
+           END-IF.
+
+       2100-START-BROWSING.
+      *    ZERO KEY POSITIONS THE BROWSE AT THE FIRST EMPLOYEE ON FILE
+      *    BY EMPLOYEE ID - SAME IDIOM EAPRDP USES ON EMPLOYEE MASTER.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Employee Master!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2200-READ-NEXT-EMPLOYEE.
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-EMPLOYEES-SCANNED
+                IF EMP-ACTIVE
+                   PERFORM 2300-CHECK-ANNIVERSARY-DUE
+                END-IF
+           WHEN DFHRESP(ENDFILE)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Employee!' TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2300-CHECK-ANNIVERSARY-DUE.
+           MOVE EMP-START-DATE(1:4) TO WS-EMPLOYEE-START-YEAR.
+           MOVE EMP-START-DATE(5:2) TO WS-EMPLOYEE-START-MONTH.
+
+           IF WS-EMPLOYEE-START-MONTH IS EQUAL TO WS-NEXT-MONTH-NUM
+              COMPUTE WS-YEARS-OF-SERVICE =
+                 WS-NEXT-MONTH-YEAR - WS-EMPLOYEE-START-YEAR
+
+              IF WS-YEARS-OF-SERVICE IS GREATER THAN ZERO
+                 DIVIDE WS-YEARS-OF-SERVICE BY 5
+                    GIVING WS-MILESTONE-QUOTIENT
+                    REMAINDER WS-MILESTONE-REMAINDER
+
+                 IF WS-MILESTONE-REMAINDER IS EQUAL TO ZERO
+                    PERFORM 2310-WRITE-ANNIVERSARY-DETAIL
+                 END-IF
+              END-IF
+           END-IF.
+
+       2310-WRITE-ANNIVERSARY-DETAIL.
+           ADD 1 TO WS-EMPLOYEES-LISTED.
+
+           INITIALIZE WS-ANNIV-DETAIL-LINE.
+           MOVE EMP-EMPLOYEE-ID     TO WS-DTL-EMPLOYEE-ID.
+           MOVE EMP-FULL-NAME       TO WS-DTL-FULL-NAME.
+           MOVE EMP-DEPARTMENT-ID   TO WS-DTL-DEPARTMENT-ID.
+           MOVE EMP-START-DATE      TO WS-DTL-START-DATE.
+           MOVE WS-YEARS-OF-SERVICE TO WS-DTL-YEARS-SERVICE.
+
+           EXEC CICS WRITEQ TS
+                QNAME(APP-ANNIV-QUEUE-NAME)
+                FROM (WS-ANNIV-DETAIL-LINE)
+                ITEM (WS-ITEM-NUMBER)
+                MAIN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2400-END-BROWSING.
+           EXEC CICS ENDBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2900-BUILD-REPLY-TEXT.
+           MOVE WS-EMPLOYEES-SCANNED TO WS-REPLY-SCANNED.
+           MOVE WS-EMPLOYEES-LISTED  TO WS-REPLY-LISTED.
+
+           STRING 'Anniversary Report Complete - '
+                  FUNCTION TRIM(WS-REPLY-LISTED)
+                  ' Of '
+                  FUNCTION TRIM(WS-REPLY-SCANNED)
+                  ' Active Employee(s) Listed - Queue '
+                  APP-ANNIV-QUEUE-NAME
+              DELIMITED BY SIZE
+              INTO WS-REPLY-TEXT
+           END-STRING.
+
+       9200-SEND-REPLY-AND-RETURN.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPLY-TEXT)
+                LENGTH (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
