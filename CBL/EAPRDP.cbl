@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EAPRDP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'APPRAISAL-DUE EXTRACT' BATCH TRANSACTION.
+      *      - NO SCREEN - JUST A ONE-LINE CONFIRMATION, MEANT TO BE
+      *        ENTERED DIRECTLY BY TRANSACTION ID (OR SCHEDULED VIA
+      *        CICS INTERVAL CONTROL) TO WALK THE WHOLE EMPLOYEE MASTER
+      *        FILE AND LIST EVERY ACTIVE EMPLOYEE WHOSE APPRAISAL IS
+      *        OVERDUE - EITHER NEVER RECORDED OR OLDER THAN THE DUE
+      *        WINDOW BELOW - TO A QUEUE FOR HR FOLLOW-UP.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - EMPLOYEE MASTER RECORD.
+      ******************************************************************
+       COPY ECONST.
+       COPY EMPMAST.
+      ******************************************************************
+      *   DEFINE MY REPORT LINE LAYOUT.
+      ******************************************************************
+       01 WS-DUE-DETAIL-LINE.
+          05 WS-DTL-EMPLOYEE-ID         PIC ZZZZZZZ9.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-FULL-NAME           PIC X(38)  VALUE SPACES.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-DEPARTMENT-ID       PIC ZZZZZZZ9.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-APPRAISAL-DATE      PIC X(8)   VALUE SPACES.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-REASON              PIC X(17)  VALUE SPACES.
+      ******************************************************************
+      *   WORKING FIELDS FOR ELAPSED-TIME ARITHMETIC AGAINST THE
+      *   APPRAISAL DATE - SAME IDIOM EPURGP USES TO AGE OUT AN IDLE
+      *   ACTIVITY QUEUE.
+      ******************************************************************
+       01 WS-APPRAISAL-TIME-CALC.
+          05 WS-APPRAISAL-NUMERIC-DATE  PIC 9(8).
+          05 WS-APPRAISAL-DAYS          PIC S9(8) USAGE IS BINARY.
+          05 WS-CURRENT-NUMERIC-DATE    PIC 9(8).
+          05 WS-CURRENT-DAYS            PIC S9(8) USAGE IS BINARY.
+          05 WS-ELAPSED-DAYS            PIC S9(8) USAGE IS BINARY.
+      *
+      *    NO APPRAISAL-POLICY RECORD EXISTS IN THIS SYSTEM TO DRIVE
+      *    THIS FROM - HARDCODED AT ONE YEAR.
+      *
+       01 WS-APPRAISAL-DUE-DAYS         PIC 9(5)  VALUE 365.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE           PIC S9(8) USAGE IS BINARY.
+          05 WS-ITEM-NUMBER             PIC S9(4) USAGE IS BINARY.
+          05 WS-EMPLOYEES-SCANNED       PIC 9(5)  VALUE ZEROES.
+          05 WS-EMPLOYEES-DUE           PIC 9(5)  VALUE ZEROES.
+          05 WS-REPLY-TEXT              PIC X(79) VALUE SPACES.
+          05 WS-REPLY-SCANNED           PIC ZZZZ9.
+          05 WS-REPLY-DUE                PIC ZZZZ9.
+      *
+       01 WS-BROWSE-SWITCH               PIC X(1)  VALUE SPACES.
+          88 WS-END-OF-FILE                        VALUE 'Y'.
+          88 WS-NOT-END-OF-FILE                    VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIAL-SETUP.
+           PERFORM 2000-BUILD-APPRAISAL-DUE-EXTRACT.
+           PERFORM 2900-BUILD-REPLY-TEXT.
+           PERFORM 9200-SEND-REPLY-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIAL-SETUP.
+           INITIALIZE WS-WORKING-VARS.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+
+      *    CLEAR OUT ANY PRIOR RUN'S LEFTOVER QUEUE SO LAST RUN'S LIST
+      *    DOESN'T GET APPENDED TO THIS ONE - QIDERR JUST MEANS THERE
+      *    WAS NOTHING LEFT OVER TO CLEAR.
+           EXEC CICS DELETEQ TS
+                QNAME(APP-APPRDUE-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2000-BUILD-APPRAISAL-DUE-EXTRACT.
+           PERFORM 2100-START-BROWSING.
+           IF NOT WS-END-OF-FILE
+              PERFORM 2200-READ-NEXT-EMPLOYEE UNTIL WS-END-OF-FILE
+              PERFORM 2400-END-BROWSING
+           END-IF.
+
+       2100-START-BROWSING.
+      *    ZERO KEY POSITIONS THE BROWSE AT THE FIRST EMPLOYEE ON FILE
+      *    BY EMPLOYEE ID - SAME IDIOM EDRPTP USES ON DEPARTMENT
+      *    MASTER.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Employee Master!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2200-READ-NEXT-EMPLOYEE.
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-EMPLOYEES-SCANNED
+                IF EMP-ACTIVE
+                   PERFORM 2300-CHECK-APPRAISAL-DUE
+                END-IF
+           WHEN DFHRESP(ENDFILE)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Employee!' TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2300-CHECK-APPRAISAL-DUE.
+           IF EMP-APPRAISAL-DATE IS EQUAL TO SPACES
+              PERFORM 2310-WRITE-DUE-DETAIL
+           ELSE
+              PERFORM 3100-COMPUTE-APPRAISAL-ELAPSED-DAYS
+              IF WS-ELAPSED-DAYS IS GREATER THAN
+                 WS-APPRAISAL-DUE-DAYS
+                 PERFORM 2310-WRITE-DUE-DETAIL
+              END-IF
+           END-IF.
+
+       2310-WRITE-DUE-DETAIL.
+           ADD 1 TO WS-EMPLOYEES-DUE.
+
+           INITIALIZE WS-DUE-DETAIL-LINE.
+           MOVE EMP-EMPLOYEE-ID    TO WS-DTL-EMPLOYEE-ID.
+           MOVE EMP-FULL-NAME      TO WS-DTL-FULL-NAME.
+           MOVE EMP-DEPARTMENT-ID  TO WS-DTL-DEPARTMENT-ID.
+           MOVE EMP-APPRAISAL-DATE TO WS-DTL-APPRAISAL-DATE.
+           IF EMP-APPRAISAL-DATE IS EQUAL TO SPACES
+              MOVE 'Never Appraised'   TO WS-DTL-REASON
+           ELSE
+              MOVE 'Appraisal Overdue' TO WS-DTL-REASON
+           END-IF.
+
+           EXEC CICS WRITEQ TS
+                QNAME(APP-APPRDUE-QUEUE-NAME)
+                FROM (WS-DUE-DETAIL-LINE)
+                ITEM (WS-ITEM-NUMBER)
+                MAIN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       3100-COMPUTE-APPRAISAL-ELAPSED-DAYS.
+      *    CONVERT THE EMPLOYEE'S LAST APPRAISAL DATE AND TODAY'S DATE
+      *    TO A JULIAN DAY NUMBER SO WE CAN COMPUTE HOW MANY DAYS HAVE
+      *    ELAPSED SINCE THAT APPRAISAL - SAME ARITHMETIC EPURGP USES
+      *    FOR ITS OWN IDLE-TIMEOUT CHECK.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-NUMERIC-DATE.
+           MOVE EMP-APPRAISAL-DATE TO WS-APPRAISAL-NUMERIC-DATE.
+
+           COMPUTE WS-APPRAISAL-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-APPRAISAL-NUMERIC-DATE).
+           COMPUTE WS-CURRENT-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-NUMERIC-DATE).
+
+           COMPUTE WS-ELAPSED-DAYS =
+              WS-CURRENT-DAYS - WS-APPRAISAL-DAYS.
+
+       2400-END-BROWSING.
+           EXEC CICS ENDBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2900-BUILD-REPLY-TEXT.
+           MOVE WS-EMPLOYEES-SCANNED TO WS-REPLY-SCANNED.
+           MOVE WS-EMPLOYEES-DUE     TO WS-REPLY-DUE.
+
+           STRING 'Appraisal-Due Extract Complete - '
+                  FUNCTION TRIM(WS-REPLY-DUE)
+                  ' Of '
+                  FUNCTION TRIM(WS-REPLY-SCANNED)
+                  ' Active Employee(s) Due - Queue '
+                  APP-APPRDUE-QUEUE-NAME
+              DELIMITED BY SIZE
+              INTO WS-REPLY-TEXT
+           END-STRING.
+
+       9200-SEND-REPLY-AND-RETURN.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPLY-TEXT)
+                LENGTH (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
