@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECNTVP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'RECORD-COUNT RECONCILIATION' BATCH TRANSACTION.
+      *      - NO SCREEN - JUST A ONE-LINE CONFIRMATION, MEANT TO BE
+      *        ENTERED DIRECTLY BY TRANSACTION ID (OR SCHEDULED VIA
+      *        CICS INTERVAL CONTROL) BEFORE THE OVERNIGHT BATCH WINDOW
+      *        STARTS - COMPARES THE EMPMAST RECORD-COUNT CONTROL
+      *        RECORD (SEE EMPCNTL.CPY, MAINTAINED BY EADDP/EDELP)
+      *        AGAINST AN ACTUAL COUNT OF EMPMAST, SO SILENT FILE
+      *        CORRUPTION OR TRUNCATION IS CAUGHT BEFORE THE NIGHTLY
+      *        ROSTER/EXTRACT JOBS RUN AGAINST BAD DATA.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - EMPLOYEE MASTER RECORD.
+      *      - EMPLOYEE MASTER RECORD-COUNT CONTROL RECORD.
+      ******************************************************************
+       COPY ECONST.
+       COPY EMPMAST.
+       COPY EMPCNTL.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE           PIC S9(8) USAGE IS BINARY.
+          05 WS-ACTUAL-RECORD-COUNT     PIC 9(8)  VALUE ZEROES.
+          05 WS-REPLY-TEXT              PIC X(79) VALUE SPACES.
+          05 WS-REPLY-CONTROL-COUNT     PIC ZZZZZZZ9.
+          05 WS-REPLY-ACTUAL-COUNT      PIC ZZZZZZZ9.
+      *
+       01 WS-CONTROL-FOUND-FLAG          PIC X(1)  VALUE SPACES.
+          88 WS-CONTROL-RECORD-FOUND               VALUE 'Y'.
+      *
+       01 WS-BROWSE-SWITCH               PIC X(1)  VALUE SPACES.
+          88 WS-END-OF-FILE                        VALUE 'Y'.
+          88 WS-NOT-END-OF-FILE                    VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIAL-SETUP.
+           PERFORM 1100-READ-COUNT-CONTROL-RECORD.
+           PERFORM 2000-COUNT-ACTUAL-RECORDS.
+           PERFORM 2900-BUILD-REPLY-TEXT.
+           PERFORM 9200-SEND-REPLY-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIAL-SETUP.
+           INITIALIZE WS-WORKING-VARS.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+
+       1100-READ-COUNT-CONTROL-RECORD.
+           INITIALIZE WS-CONTROL-FOUND-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-EMP-CNT-CTL-FILE-NAME)
+                INTO (EMP-MASTER-CONTROL-RECORD)
+                RIDFLD(APP-EMP-CNT-CTL-RRN)
+                RRN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET WS-CONTROL-RECORD-FOUND TO TRUE
+           WHEN DFHRESP(NOTFND)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Reading Record-Count Control Record!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2000-COUNT-ACTUAL-RECORDS.
+           PERFORM 2100-START-BROWSING.
+           IF NOT WS-END-OF-FILE
+              PERFORM 2200-READ-NEXT-EMPLOYEE UNTIL WS-END-OF-FILE
+              PERFORM 2400-END-BROWSING
+           END-IF.
+
+       2100-START-BROWSING.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Employee Master!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2200-READ-NEXT-EMPLOYEE.
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-ACTUAL-RECORD-COUNT
+           WHEN DFHRESP(ENDFILE)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Employee!' TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2400-END-BROWSING.
+           EXEC CICS ENDBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2900-BUILD-REPLY-TEXT.
+           MOVE WS-ACTUAL-RECORD-COUNT TO WS-REPLY-ACTUAL-COUNT.
+
+           IF NOT WS-CONTROL-RECORD-FOUND
+              STRING 'Record-Count Control Missing - Actual Count Is '
+                     FUNCTION TRIM(WS-REPLY-ACTUAL-COUNT)
+                     ' - Cannot Reconcile!'
+                 DELIMITED BY SIZE
+                 INTO WS-REPLY-TEXT
+              END-STRING
+           ELSE
+              MOVE EMC-TOTAL-RECORD-COUNT TO WS-REPLY-CONTROL-COUNT
+              IF EMC-TOTAL-RECORD-COUNT IS EQUAL TO
+                 WS-ACTUAL-RECORD-COUNT
+                 STRING 'Record Count Reconciled OK - '
+                        FUNCTION TRIM(WS-REPLY-ACTUAL-COUNT)
+                        ' Record(s) On File.'
+                    DELIMITED BY SIZE
+                    INTO WS-REPLY-TEXT
+                 END-STRING
+              ELSE
+                 STRING 'MISMATCH! Control Record Shows '
+                        FUNCTION TRIM(WS-REPLY-CONTROL-COUNT)
+                        ' - Actual Count Is '
+                        FUNCTION TRIM(WS-REPLY-ACTUAL-COUNT)
+                        ' - Investigate Before Batch Window!'
+                    DELIMITED BY SIZE
+                    INTO WS-REPLY-TEXT
+                 END-STRING
+              END-IF
+           END-IF.
+
+       9200-SEND-REPLY-AND-RETURN.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPLY-TEXT)
+                LENGTH (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
