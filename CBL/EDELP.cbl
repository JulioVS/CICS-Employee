@@ -0,0 +1,705 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDELP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'DELETE/REACTIVATE EMPLOYEE' PROGRAM.
+      *      - SOFT-DELETES AN EMPLOYEE RECORD (SETS EMP-DELETE-FLAG TO
+      *        'D' AND STAMPS EMP-DELETE-DATE) OR REACTIVATES ONE THAT
+      *        WAS DELETED BY MISTAKE (SETS EMP-DELETE-FLAG BACK TO
+      *        SPACE AND CLEARS EMP-DELETE-DATE). THE RECORD IS NEVER
+      *        PHYSICALLY DELETED FROM EMPMAST.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - DELETE/REACTIVATE CONTAINER.
+      *      - DELETE/REACTIVATE MAPSET.
+      *      - EMPLOYEE MASTER RECORD.
+      *      - DEPARTMENT MASTER RECORD.
+      *      - AUDIT LOG RECORD.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EDELCTR.
+       COPY EDELMAP.
+       COPY EMPMAST.
+       COPY EMPCNTL.
+       COPY DEPTMAST.
+       COPY EAUDIT.
+       COPY EMONCTR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE    PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE          PIC X(79).
+      *
+       01 WS-RECORD-FOUND-FLAG   PIC X(1)  VALUE SPACES.
+          88 RECORD-FOUND                  VALUE 'Y'.
+          88 RECORD-NOT-FOUND              VALUE SPACES.
+      *
+       01 WS-DEBUG-AID           PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER              PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT       PIC X(45) VALUE SPACES.
+          05 FILLER              PIC X(1)  VALUE '>'.
+          05 FILLER              PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP    PIC 9(8)  VALUE ZEROES.
+          05 FILLER              PIC X(1)  VALUE '>'.
+          05 FILLER              PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2   PIC 9(8)  VALUE ZEROES.
+          05 FILLER              PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE          PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                VALUE 'Y'.
+          88 NOT-DEBUGGING                 VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER   PIC S9(4) USAGE IS BINARY.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-DELETE-CONTAINER-NAME)
+                CHANNEL(APP-DELETE-CHANNEL-NAME)
+                INTO (DELETE-EMPLOYEE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Delete Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           MOVE MON-USER-ID TO DEL-USER-ID.
+           MOVE MON-USER-CATEGORY TO DEL-USER-CATEGORY.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR ALL RECORDS AND VARIABLES.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE DELETE-EMPLOYEE-CONTAINER.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EDELMO.
+
+           MOVE 'Enter an Employee ID to Delete or Reactivate!'
+              TO WS-MESSAGE.
+           MOVE -1 TO EMPLIDL.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS RECEIVE
+                MAP(APP-DELETE-MAP-NAME)
+                MAPSET(APP-DELETE-MAPSET-NAME)
+                INTO (EDELMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2100-LOOKUP-OR-TOGGLE-RECORD
+           WHEN DFHPF9
+                PERFORM 2600-CLEAR-SCREEN
+           WHEN DFHPF10
+                PERFORM 2500-SIGN-USER-OFF
+           WHEN DFHPF12
+                PERFORM 2300-TRANSFER-BACK-TO-MENU
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2100-LOOKUP-OR-TOGGLE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-LOOKUP-OR-TOGGLE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN EMPLIDL IS EQUAL TO ZERO
+                MOVE 'Validation Error: Employee ID is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO EMPLIDL
+           WHEN OTHER
+                EXEC CICS BIF DEEDIT
+                     FIELD(EMPLIDI)
+                     LENGTH(LENGTH OF EMPLIDI)
+                     END-EXEC
+                MOVE EMPLIDI TO EMP-EMPLOYEE-ID
+
+                IF CONFRMI IS EQUAL TO 'Y' THEN
+                   PERFORM 2200-TOGGLE-DELETE-STATUS
+                ELSE
+                   PERFORM 2110-READ-EMPLOYEE-RECORD
+                   IF RECORD-FOUND THEN
+                      MOVE EMPLOYEE-MASTER-RECORD TO DEL-EMPLOYEE-RECORD
+                      MOVE 'Record Found! Enter Y in Confirm and pr
+      -                    'ess Enter again to toggle its Delete st
+      -                    'atus.'
+                         TO WS-MESSAGE
+                      MOVE -1 TO CONFRML
+                   END-IF
+                END-IF
+           END-EVALUATE.
+
+       2110-READ-EMPLOYEE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2110-READ-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-RECORD-FOUND-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET RECORD-FOUND TO TRUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Error: Employee ID Not Found!' TO WS-MESSAGE
+                MOVE -1 TO EMPLIDL
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Employee Record!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2200-TOGGLE-DELETE-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-TOGGLE-DELETE-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ONLY ADMINISTRATORS AND MANAGERS MAY SOFT-DELETE OR
+      *    REACTIVATE EMPLOYEE RECORDS - STANDARD USERS CAN GET THIS
+      *    FAR IF THEY REACHED EDELP OTHER THAN THROUGH THE MENU'S OWN
+      *    ROLE GATE, SO WE CHECK AGAIN HERE RATHER THAN RELYING ON THE
+      *    MENU ALONE.
+           IF NOT DEL-UC-ADMINISTRATOR AND NOT DEL-UC-MANAGER THEN
+              MOVE 'Access Denied - Insufficient Privileges!'
+                 TO WS-MESSAGE
+           ELSE
+              PERFORM 2210-TOGGLE-DELETE-STATUS-ENFORCED
+           END-IF.
+
+       2210-TOGGLE-DELETE-STATUS-ENFORCED.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2210-TOGGLE-DELETE-STATUS-ENFORCED' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-RECORD-FOUND-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET RECORD-FOUND TO TRUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Error: Employee ID Not Found!' TO WS-MESSAGE
+                MOVE -1 TO EMPLIDL
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Employee Record!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           IF RECORD-FOUND THEN
+              EVALUATE TRUE
+              WHEN EMP-ACTIVE
+                   SET EMP-DELETED TO TRUE
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO EMP-DELETE-DATE
+              WHEN EMP-DELETED
+                   SET EMP-ACTIVE TO TRUE
+                   MOVE SPACES TO EMP-DELETE-DATE
+              END-EVALUATE
+
+              EXEC CICS REWRITE
+                   FILE(APP-EMP-MASTER-FILE-NAME)
+                   FROM (EMPLOYEE-MASTER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   MOVE EMPLOYEE-MASTER-RECORD TO DEL-EMPLOYEE-RECORD
+                   MOVE SPACES TO CONFRMI
+                   EVALUATE TRUE
+                   WHEN EMP-DELETED
+                        MOVE 'Employee Record Soft-Deleted!'
+                           TO WS-MESSAGE
+                   WHEN EMP-ACTIVE
+                        MOVE 'Employee Record Reactivated!'
+                           TO WS-MESSAGE
+                   END-EVALUATE
+                   PERFORM 2220-WRITE-AUDIT-LOG-RECORD
+                   PERFORM 2225-UPDATE-RECORD-COUNT-CONTROL
+              WHEN DFHRESP(NOTOPEN)
+                   MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+              WHEN OTHER
+                   MOVE 'Error Rewriting Employee Record!'
+                      TO WS-MESSAGE
+              END-EVALUATE
+           END-IF.
+
+       2220-WRITE-AUDIT-LOG-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2220-WRITE-AUDIT-LOG-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE AUDIT-LOG-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO AUD-EMPLOYEE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-AUDIT-TIMESTAMP.
+           EVALUATE TRUE
+           WHEN EMP-DELETED
+                SET AUD-ACTION-DELETE TO TRUE
+           WHEN EMP-ACTIVE
+                SET AUD-ACTION-REACTIVATE TO TRUE
+           END-EVALUATE.
+           MOVE DEL-USER-ID TO AUD-CHANGED-BY-USER-ID.
+           MOVE APP-DELETE-PROGRAM-NAME TO AUD-SOURCE-PROGRAM.
+
+           EXEC CICS WRITE
+                FILE(APP-AUDIT-LOG-FILE-NAME)
+                FROM(AUDIT-LOG-RECORD)
+                RIDFLD(AUD-AUDIT-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2225-UPDATE-RECORD-COUNT-CONTROL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2225-UPDATE-RECORD-COUNT-CONTROL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    A SOFT-DELETE OR REACTIVATE DOESN'T CHANGE HOW MANY RECORDS
+      *    ARE ON EMPMAST - JUST REFRESH THE LAST-UPDATED TIMESTAMP SO
+      *    A NIGHTLY VALIDATION STEP CAN SEE THIS FILE IS STILL BEING
+      *    MAINTAINED. A MISSING CONTROL RECORD HERE (EADDP HASN'T RUN
+      *    YET) IS LEFT FOR EADDP TO CREATE ON THE NEXT ADD.
+           INITIALIZE WS-RECORD-FOUND-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-EMP-CNT-CTL-FILE-NAME)
+                INTO (EMP-MASTER-CONTROL-RECORD)
+                RIDFLD(APP-EMP-CNT-CTL-RRN)
+                RRN
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              MOVE FUNCTION CURRENT-DATE(1:14)
+                 TO EMC-LAST-UPDATED-TIMESTAMP
+              EXEC CICS REWRITE
+                   FILE(APP-EMP-CNT-CTL-FILE-NAME)
+                   FROM (EMP-MASTER-CONTROL-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+       2300-TRANSFER-BACK-TO-MENU.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-TRANSFER-BACK-TO-MENU' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
+           PERFORM 2400-DELETE-DELETE-CONTAINER.
+
+           EXEC CICS XCTL
+                PROGRAM(APP-MENU-PROGRAM-NAME)
+                CHANNEL(APP-MENU-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring Back To Menu' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Menu Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Transferring To Menu!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2400-DELETE-DELETE-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-DELETE-DELETE-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DELETE
+                CONTAINER(APP-DELETE-CONTAINER-NAME)
+                CHANNEL(APP-DELETE-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Delete Container Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Deleting Delete Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2500-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+       2600-CLEAR-SCREEN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-CLEAR-SCREEN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE DEL-EMPLOYEE-RECORD.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE EDELMO.
+           MOVE -1 TO EMPLIDL.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CHECK IF THE USER IS ALREADY SIGNED ON TO THE ACTIVITY
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+      *    IF THE USER IS SIGNED ON, CHECK IF SESSION IS STILL ACTIVE.
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    AN IDLE SESSION IS ENDED BY THE ACTIVITY MONITOR ITSELF, AND
+      *    A PROCESSING ERROR MEANS IT COULDN'T STAND BEHIND THE
+      *    STATUS IT GAVE US - GO NO FURTHER IN EITHER CASE.
+           IF MON-ST-SESSION-EXPIRED OR MON-PROCESSING-ERROR THEN
+              PERFORM 4400-END-EXPIRED-SESSION
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM
+           MOVE APP-DELETE-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking to Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4400-END-EXPIRED-SESSION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4400-END-EXPIRED-SESSION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND TEXT
+                FROM (MON-MESSAGE)
+                LENGTH (LENGTH OF MON-MESSAGE)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-DELETE-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-DELETE-MAP-NAME)
+                MAPSET(APP-DELETE-MAPSET-NAME)
+                FROM (EDELMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-DELETE-CHANNEL-NAME)
+                TRANSID(APP-DELETE-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF DEL-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE DEL-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           IF DEL-EMPLOYEE-RECORD IS NOT EQUAL TO SPACES THEN
+              MOVE DEL-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD
+
+              MOVE EMP-EMPLOYEE-ID TO EMPLIDO
+              MOVE EMP-PRIMARY-NAME TO PRNAMEO
+              MOVE EMP-JOB-TITLE TO JBTITLO
+              MOVE EMP-DEPARTMENT-ID TO DEPTIDO
+              PERFORM 9110-LOOKUP-DEPARTMENT-NAME
+
+              EVALUATE TRUE
+              WHEN EMP-ACTIVE
+                   MOVE 'Active' TO DELDSCO
+              WHEN EMP-DELETED
+                   MOVE 'Deleted' TO DELDSCO
+              END-EVALUATE
+
+              MOVE EMP-DELETE-DATE TO DELDTO
+           END-IF.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Enter'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:10) IS EQUAL TO 'Validation'
+                MOVE DFHYELLO TO MESSC
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           END-EVALUATE.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9110-LOOKUP-DEPARTMENT-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9110-LOOKUP-DEPARTMENT-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE '(Undefined)' TO DEPTNMO.
+
+           IF EMP-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE EMP-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID
+              EXEC CICS READ
+                   FILE(APP-DEPT-MASTER-FILE-NAME)
+                   INTO (DEPARTMENT-MASTER-RECORD)
+                   RIDFLD(DEPT-DEPARTMENT-ID)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 MOVE DEPT-DEPARTMENT-NAME TO DEPTNMO
+              END-IF
+           END-IF.
+
+       9150-PUT-DELETE-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-DELETE-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-DELETE-CONTAINER-NAME)
+                CHANNEL(APP-DELETE-CHANNEL-NAME)
+                FROM (DELETE-EMPLOYEE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Delete Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
+                   FROM (WS-DEBUG-MESSAGE)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
