@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDRPTP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'NIGHTLY DEPARTMENT ROSTER REPORT' BATCH TRANSACTION.
+      *      - NO SCREEN - JUST A ONE-LINE CONFIRMATION, MEANT TO BE
+      *        ENTERED DIRECTLY BY TRANSACTION ID (OR SCHEDULED VIA
+      *        CICS INTERVAL CONTROL) TO WALK EVERY DEPARTMENT AND
+      *        LIST ITS ACTIVE EMPLOYEES TO A REPORT QUEUE FOR
+      *        PRINTING OR DOWNSTREAM PICKUP - SAME STYLE AS EPURGP.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - DEPARTMENT MASTER RECORD.
+      *      - EMPLOYEE MASTER RECORD.
+      ******************************************************************
+       COPY ECONST.
+       COPY DEPTMAST.
+       COPY EMPMAST.
+      ******************************************************************
+      *   DEFINE MY REPORT LINE LAYOUTS.
+      ******************************************************************
+       01 WS-REPORT-LINE                PIC X(80) VALUE SPACES.
+      *
+       01 WS-DEPARTMENT-HEADING-LINE.
+          05 FILLER                     PIC X(11)
+                                         VALUE 'DEPARTMENT '.
+          05 WS-HDG-DEPT-ID             PIC ZZZZZZZ9.
+          05 FILLER                     PIC X(2)   VALUE '- '.
+          05 WS-HDG-DEPT-NAME           PIC X(30)  VALUE SPACES.
+          05 FILLER                     PIC X(27)  VALUE SPACES.
+      *
+       01 WS-EMPLOYEE-DETAIL-LINE.
+          05 FILLER                     PIC X(4)   VALUE SPACES.
+          05 WS-DTL-EMPLOYEE-ID         PIC ZZZZZZZ9.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-FULL-NAME           PIC X(38)  VALUE SPACES.
+          05 FILLER                     PIC X(2)   VALUE SPACES.
+          05 WS-DTL-JOB-TITLE           PIC X(29)  VALUE SPACES.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE           PIC S9(8) USAGE IS BINARY.
+          05 WS-ITEM-NUMBER             PIC S9(4) USAGE IS BINARY.
+          05 WS-LINES-WRITTEN           PIC 9(5)  VALUE ZEROES.
+          05 WS-DEPARTMENTS-LISTED      PIC 9(5)  VALUE ZEROES.
+          05 WS-EMPLOYEES-LISTED        PIC 9(5)  VALUE ZEROES.
+          05 WS-REPLY-TEXT              PIC X(79) VALUE SPACES.
+          05 WS-REPLY-DEPTS             PIC ZZZZ9.
+          05 WS-REPLY-EMPS              PIC ZZZZ9.
+      *
+       01 WS-DEPT-BROWSE-SWITCH         PIC X(1)  VALUE SPACES.
+          88 WS-DEPT-END-OF-FILE                  VALUE 'Y'.
+          88 WS-DEPT-NOT-END-OF-FILE              VALUE 'N'.
+      *
+       01 WS-EMP-BROWSE-SWITCH          PIC X(1)  VALUE SPACES.
+          88 WS-EMP-END-OF-DEPARTMENT             VALUE 'Y'.
+          88 WS-EMP-NOT-END-OF-DEPARTMENT         VALUE 'N'.
+      *
+       01 WS-CURRENT-DEPARTMENT-ID      PIC 9(8)  VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIAL-SETUP.
+           PERFORM 2000-BUILD-ROSTER-REPORT.
+           PERFORM 2900-BUILD-REPLY-TEXT.
+           PERFORM 9200-SEND-REPLY-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIAL-SETUP.
+           INITIALIZE WS-WORKING-VARS.
+           SET WS-DEPT-NOT-END-OF-FILE TO TRUE.
+
+      *    CLEAR OUT ANY PRIOR RUN'S LEFTOVER QUEUE SO LAST NIGHT'S
+      *    ROSTER DOESN'T GET APPENDED TO TONIGHT'S - QIDERR JUST MEANS
+      *    THERE WAS NOTHING LEFT OVER TO CLEAR.
+           EXEC CICS DELETEQ TS
+                QNAME(APP-ROSTER-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2000-BUILD-ROSTER-REPORT.
+           PERFORM 2100-START-DEPARTMENT-BROWSE.
+           IF NOT WS-DEPT-END-OF-FILE
+              PERFORM 2200-READ-NEXT-DEPARTMENT
+                 UNTIL WS-DEPT-END-OF-FILE
+              PERFORM 2400-END-DEPARTMENT-BROWSE
+           END-IF.
+
+       2100-START-DEPARTMENT-BROWSE.
+      *    ZERO KEY POSITIONS THE BROWSE AT THE FIRST DEPARTMENT ON
+      *    FILE - SAME IDIOM ELISTP USES TO START AT THE TOP OF
+      *    EMPMAST.
+           INITIALIZE DEPARTMENT-MASTER-RECORD.
+
+           EXEC CICS STARTBR
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                RIDFLD(DEPT-DEPARTMENT-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-DEPT-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Department Master!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2200-READ-NEXT-DEPARTMENT.
+           EXEC CICS READNEXT
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                RIDFLD(DEPT-DEPARTMENT-ID)
+                INTO (DEPARTMENT-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-DEPARTMENTS-LISTED
+                PERFORM 2210-WRITE-DEPARTMENT-HEADING
+                PERFORM 2300-LIST-DEPARTMENT-EMPLOYEES
+           WHEN DFHRESP(ENDFILE)
+                SET WS-DEPT-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Department!' TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2210-WRITE-DEPARTMENT-HEADING.
+           INITIALIZE WS-DEPARTMENT-HEADING-LINE.
+           MOVE DEPT-DEPARTMENT-ID TO WS-HDG-DEPT-ID.
+           MOVE DEPT-DEPARTMENT-NAME TO WS-HDG-DEPT-NAME.
+           MOVE WS-DEPARTMENT-HEADING-LINE TO WS-REPORT-LINE.
+
+           PERFORM 9100-WRITE-REPORT-LINE.
+
+       2300-LIST-DEPARTMENT-EMPLOYEES.
+           MOVE DEPT-DEPARTMENT-ID TO WS-CURRENT-DEPARTMENT-ID.
+
+           PERFORM 2310-START-EMPLOYEE-BROWSE.
+           IF NOT WS-EMP-END-OF-DEPARTMENT
+              PERFORM 2320-READ-NEXT-EMPLOYEE
+                 UNTIL WS-EMP-END-OF-DEPARTMENT
+              PERFORM 2390-END-EMPLOYEE-BROWSE
+           END-IF.
+
+       2310-START-EMPLOYEE-BROWSE.
+      *    BROWSE THE EMPLOYEE MASTER FILE BY ITS DEPARTMENT ALTERNATE
+      *    PATH - SAME NON-UNIQUE INDEX ELISTP USES TO JUMP DIRECTLY TO
+      *    A SINGLE DEPARTMENT INSTEAD OF SCANNING BY EMPLOYEE ID.
+           SET WS-EMP-NOT-END-OF-DEPARTMENT TO TRUE.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RIDFLD(WS-CURRENT-DEPARTMENT-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-EMP-END-OF-DEPARTMENT TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Department Employees!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2320-READ-NEXT-EMPLOYEE.
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RIDFLD(WS-CURRENT-DEPARTMENT-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+      *         THE ALTERNATE PATH IS NON-UNIQUE AND SHARED ACROSS ALL
+      *         DEPARTMENTS - ONCE THE DEPARTMENT ID CHANGES WE'VE RUN
+      *         PAST THIS DEPARTMENT'S EMPLOYEES AND INTO THE NEXT
+      *         DEPARTMENT'S.
+                IF EMP-DEPARTMENT-ID IS NOT EQUAL TO
+                   WS-CURRENT-DEPARTMENT-ID
+                   SET WS-EMP-END-OF-DEPARTMENT TO TRUE
+                ELSE
+                   IF EMP-ACTIVE
+                      ADD 1 TO WS-EMPLOYEES-LISTED
+                      PERFORM 2330-WRITE-EMPLOYEE-DETAIL
+                   END-IF
+                END-IF
+           WHEN DFHRESP(ENDFILE)
+                SET WS-EMP-END-OF-DEPARTMENT TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Department Employee!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2330-WRITE-EMPLOYEE-DETAIL.
+           INITIALIZE WS-EMPLOYEE-DETAIL-LINE.
+           MOVE EMP-EMPLOYEE-ID TO WS-DTL-EMPLOYEE-ID.
+           MOVE EMP-FULL-NAME TO WS-DTL-FULL-NAME.
+           MOVE EMP-JOB-TITLE TO WS-DTL-JOB-TITLE.
+           MOVE WS-EMPLOYEE-DETAIL-LINE TO WS-REPORT-LINE.
+
+           PERFORM 9100-WRITE-REPORT-LINE.
+
+       2390-END-EMPLOYEE-BROWSE.
+           EXEC CICS ENDBR
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2400-END-DEPARTMENT-BROWSE.
+           EXEC CICS ENDBR
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2900-BUILD-REPLY-TEXT.
+           IF WS-DEPARTMENTS-LISTED IS EQUAL TO ZERO
+              MOVE 'No Departments On File - Nothing Reported!'
+                 TO WS-REPLY-TEXT
+           ELSE
+              MOVE WS-DEPARTMENTS-LISTED TO WS-REPLY-DEPTS
+              MOVE WS-EMPLOYEES-LISTED TO WS-REPLY-EMPS
+
+              STRING 'Roster Report Complete - '
+                     FUNCTION TRIM(WS-REPLY-DEPTS)
+                     ' Department(s), '
+                     FUNCTION TRIM(WS-REPLY-EMPS)
+                     ' Employee(s) Written To Queue '
+                     APP-ROSTER-QUEUE-NAME
+                 DELIMITED BY SIZE
+                 INTO WS-REPLY-TEXT
+              END-STRING
+           END-IF.
+
+       9100-WRITE-REPORT-LINE.
+      *    NO ITEM NUMBER IS GIVEN - CICS ASSIGNS THE NEXT SEQUENTIAL
+      *    ITEM AUTOMATICALLY, BUILDING THE REPORT ONE LINE AT A TIME.
+           EXEC CICS WRITEQ TS
+                QNAME(APP-ROSTER-QUEUE-NAME)
+                FROM (WS-REPORT-LINE)
+                ITEM (WS-ITEM-NUMBER)
+                MAIN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              ADD 1 TO WS-LINES-WRITTEN
+           END-IF.
+
+       9200-SEND-REPLY-AND-RETURN.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPLY-TEXT)
+                LENGTH (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
