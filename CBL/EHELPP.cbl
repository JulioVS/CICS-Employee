@@ -0,0 +1,565 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EHELPP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'HELP/ABOUT' PROGRAM.
+      *      - DISPLAYS THE SIGNED-ON USER'S ROLE (AS REPORTED BY THE
+      *        ACTIVITY MONITOR) ALONGSIDE A STATIC, ROLE-CONDITIONAL
+      *        LIST OF THE TRANSACTIONS AVAILABLE TO THAT ROLE. PURELY
+      *        INFORMATIONAL - NO FILES ARE READ OR UPDATED.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - HELP/ABOUT CONTAINER.
+      *      - HELP/ABOUT MAPSET.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EHELCTR.
+       COPY EHELMAP.
+       COPY EMONCTR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE    PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE          PIC X(79).
+      *
+       01 WS-DEBUG-AID           PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER              PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT       PIC X(45) VALUE SPACES.
+          05 FILLER              PIC X(1)  VALUE '>'.
+          05 FILLER              PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP    PIC 9(8)  VALUE ZEROES.
+          05 FILLER              PIC X(1)  VALUE '>'.
+          05 FILLER              PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2   PIC 9(8)  VALUE ZEROES.
+          05 FILLER              PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE          PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                VALUE 'Y'.
+          88 NOT-DEBUGGING                 VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER   PIC S9(4) USAGE IS BINARY.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-HELP-CONTAINER-NAME)
+                CHANNEL(APP-HELP-CHANNEL-NAME)
+                INTO (HELP-DISPLAY-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Help Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           MOVE MON-USER-ID TO HLP-USER-ID.
+           MOVE MON-USER-CATEGORY TO HLP-USER-CATEGORY.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR ALL RECORDS AND VARIABLES.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE HELP-DISPLAY-CONTAINER.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EHLPMO.
+
+           MOVE 'Press PF12 To Return To The Menu, PF10 To Sign Off.'
+              TO WS-MESSAGE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS RECEIVE
+                MAP(APP-HELP-MAP-NAME)
+                MAPSET(APP-HELP-MAPSET-NAME)
+                INTO (EHLPMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    THE ROLE CAN CHANGE BETWEEN INTERACTIONS (AN ADMINISTRATOR
+      *    COULD RE-CATEGORIZE THE SIGNED-ON USER WHILE THIS SCREEN IS
+      *    UP), SO WE REFRESH IT FROM THE MONITOR EVERY ROUND RATHER
+      *    THAN TRUSTING WHAT WE STORED AT FIRST INTERACTION.
+           MOVE MON-USER-ID TO HLP-USER-ID.
+           MOVE MON-USER-CATEGORY TO HLP-USER-CATEGORY.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                CONTINUE
+           WHEN DFHPF10
+                PERFORM 2500-SIGN-USER-OFF
+           WHEN DFHPF12
+                PERFORM 2300-TRANSFER-BACK-TO-MENU
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2300-TRANSFER-BACK-TO-MENU.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-TRANSFER-BACK-TO-MENU' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
+           PERFORM 2400-DELETE-HELP-CONTAINER.
+
+           EXEC CICS XCTL
+                PROGRAM(APP-MENU-PROGRAM-NAME)
+                CHANNEL(APP-MENU-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring Back To Menu' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Menu Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Transferring To Menu!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2400-DELETE-HELP-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-DELETE-HELP-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DELETE
+                CONTAINER(APP-HELP-CONTAINER-NAME)
+                CHANNEL(APP-HELP-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Help Container Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Deleting Help Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2500-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CHECK IF THE USER IS ALREADY SIGNED ON TO THE ACTIVITY
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+      *    IF THE USER IS SIGNED ON, CHECK IF SESSION IS STILL ACTIVE.
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    AN IDLE SESSION IS ENDED BY THE ACTIVITY MONITOR ITSELF, AND
+      *    A PROCESSING ERROR MEANS IT COULDN'T STAND BEHIND THE
+      *    STATUS IT GAVE US - GO NO FURTHER IN EITHER CASE.
+           IF MON-ST-SESSION-EXPIRED OR MON-PROCESSING-ERROR THEN
+              PERFORM 4400-END-EXPIRED-SESSION
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM
+           MOVE APP-HELP-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking to Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4400-END-EXPIRED-SESSION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4400-END-EXPIRED-SESSION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND TEXT
+                FROM (MON-MESSAGE)
+                LENGTH (LENGTH OF MON-MESSAGE)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-HELP-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-HELP-MAP-NAME)
+                MAPSET(APP-HELP-MAPSET-NAME)
+                FROM (EHLPMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-HELP-CHANNEL-NAME)
+                TRANSID(APP-HELP-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF HLP-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE HLP-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           PERFORM 9110-BUILD-ROLE-DISPLAY.
+           PERFORM 9120-BUILD-HELP-LINES.
+
+           IF WS-MESSAGE IS EQUAL TO SPACES THEN
+              MOVE 'Press PF12 To Return To The Menu, PF10 To Sign Of
+      -           'f.' TO WS-MESSAGE
+           END-IF.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           WHEN MESSO(1:7) IS EQUAL TO 'Invalid'
+                MOVE DFHYELLO TO MESSC
+           END-EVALUATE.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9110-BUILD-ROLE-DISPLAY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9110-BUILD-ROLE-DISPLAY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN HLP-UC-ADMINISTRATOR
+                MOVE 'Administrator' TO ROLEDSO
+           WHEN HLP-UC-MANAGER
+                MOVE 'Manager' TO ROLEDSO
+           WHEN HLP-UC-STANDARD
+                MOVE 'Standard User' TO ROLEDSO
+           WHEN OTHER
+                MOVE '(Unknown)' TO ROLEDSO
+           END-EVALUATE.
+
+       9120-BUILD-HELP-LINES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9120-BUILD-HELP-LINES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE HLP-LINEO.
+
+           EVALUATE TRUE
+           WHEN HLP-UC-ADMINISTRATOR
+                PERFORM 9121-BUILD-ADMINISTRATOR-LINES
+           WHEN HLP-UC-MANAGER
+                PERFORM 9122-BUILD-MANAGER-LINES
+           WHEN OTHER
+                PERFORM 9123-BUILD-STANDARD-LINES
+           END-EVALUATE.
+
+       9121-BUILD-ADMINISTRATOR-LINES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9121-BUILD-ADMINISTRATOR-LINES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9122-BUILD-MANAGER-LINES.
+
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EUSRADM - User Administration (Direct Entry)'
+              TO HLIN01O(LINEO-INDEX).
+
+      *    SAME ADMIN-SIDE UTILITY CATEGORY AS EMASSP/EWHOP ABOVE -
+      *    ENTERED DIRECTLY BY TRANSACTION ID, NOT REACHED FROM THE
+      *    MAIN MENU.
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EPURGP - Purge Orphaned User-Activity Queues (Direct En
+      -              'try)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'ERFRP  - Refresh Sign-On Rules (Direct Entry)'
+              TO HLIN01O(LINEO-INDEX).
+
+      *    NIGHTLY/SCHEDULED BATCH AND REPORTING TRANSACTIONS - NO
+      *    SCREEN OF THEIR OWN, BUT STILL ENTERED DIRECTLY BY
+      *    TRANSACTION ID THE SAME WAY AS THE UTILITIES ABOVE.
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EDRPTP - Nightly Department Roster Report (Direct Entry
+      -              ')'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EAPRDP - Appraisal-Due Extract (Direct Entry)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EPAYXP - Payroll/Benefits Downstream Extract (Direct En
+      -              'try)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'ECNTVP - Record-Count Reconciliation (Direct Entry)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EANNVP - Service Anniversary Report (Direct Entry)'
+              TO HLIN01O(LINEO-INDEX).
+
+       9122-BUILD-MANAGER-LINES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9122-BUILD-MANAGER-LINES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9123-BUILD-STANDARD-LINES.
+
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EADDP  - Add A New Employee (Menu PF4)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EUPDP  - Update An Employee (Menu PF5)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EDELP  - Delete/Reactivate An Employee (Menu PF6)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EMASSP - Mass Department Reassignment (Direct Entry)'
+              TO HLIN01O(LINEO-INDEX).
+
+       9123-BUILD-STANDARD-LINES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9123-BUILD-STANDARD-LINES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           SET LINEO-INDEX TO 1.
+           MOVE 'EMENUA - Main Menu (List And View Employees)'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EWHOP  - Dashboard Of Currently Signed-On Users'
+              TO HLIN01O(LINEO-INDEX).
+           SET LINEO-INDEX UP BY 1.
+           MOVE 'EHELPP - This Help/About Screen (Menu PF7)'
+              TO HLIN01O(LINEO-INDEX).
+
+       9150-PUT-HELP-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-HELP-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-HELP-CONTAINER-NAME)
+                CHANNEL(APP-HELP-CHANNEL-NAME)
+                FROM (HELP-DISPLAY-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Help Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
+                   FROM (WS-DEBUG-MESSAGE)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
