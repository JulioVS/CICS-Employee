@@ -21,6 +21,8 @@
        COPY ELSTCTR.
        COPY EMPMAST.
        COPY EMONCTR.
+       COPY EREGUSR.
+       COPY ESAVFLT.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -28,15 +30,28 @@
       ******************************************************************
        01 WS-WORKING-VARS.
           05 WS-CICS-RESPONSE          PIC S9(8) USAGE IS BINARY.
-          05 WS-READ-COUNTER           PIC 9(2).
+          05 WS-READ-COUNTER           PIC 9(4).
           05 WS-LINE-COUNTER           PIC S9(2) USAGE IS BINARY.
           05 WS-LINE-DISPLAY           PIC 9(2).
           05 WS-INSP-COUNTER           PIC S9(2) USAGE IS BINARY.
           05 WS-INDEX                  PIC S9(2) USAGE IS BINARY.
-          05 WS-DEPT-KEY               PIC X(8).
+          05 WS-DEPT-KEY                PIC X(8).
+          05 WS-DEPT-BROWSE-KEY         PIC 9(8).
+          05 WS-FLTRS-PTR               PIC S9(4) USAGE IS BINARY.
+          05 WS-EXACT-NUMERIC-VALUE     PIC 9(8).
+      *
+      *    USED ONLY WHEN SORTING BY DEPARTMENT (A NON-UNIQUE KEY WITH
+      *    NO SPARE BYTE TO "BUMP" THE WAY WE DO FOR NAMES BELOW) - THE
+      *    EMPLOYEE ID OF THE LAST RECORD SHOWN ON THE PRIOR PAGE, SO
+      *    1450/1460 CAN SKIP PAST THAT DEPARTMENT'S ALREADY-DISPLAYED
+      *    TIES BEFORE RESUMING THE LISTING. ZERO MEANS "NO SKIP NEEDED"
+      *    (E.G. FIRST PAGE).
+          05 WS-DEPT-TIEBREAK-EMPLOYEE-ID
+                                        PIC 9(8).
       *
        01 WS-DISPLAY-MESSAGES.
           05 WS-MESSAGE                PIC X(79) VALUE SPACES.
+          05 WS-FLTR-FRAGMENT          PIC X(69) VALUE SPACES.
           05 WS-PF7-LABEL              PIC X(9)  VALUE 'PF7 Prev '.
           05 WS-PF8-LABEL              PIC X(9)  VALUE 'PF8 Next '.
           05 WS-FILTERS-MSG-SF         PIC X(79)
@@ -63,10 +78,36 @@
              88 WS-ACTION-CLEAR                  VALUE 'C'.
              88 WS-ACTION-INVALID                VALUE 'I'.
              88 WS-ACTION-NOT-SET                VALUE SPACES.
+      *
+       01 WS-SVF-FOUND-FLAG            PIC X(1)  VALUE SPACES.
+          88 WS-SVF-RECORD-FOUND                 VALUE 'Y'.
       *
        01 WS-MAXIMUM-EMP-ID            PIC 9(8)  VALUE 99999999.
+       01 WS-MAXIMUM-DEPT-ID           PIC 9(8)  VALUE 99999999.
+      *
+      *    MAXIMUM NUMBER OF MASTER-FILE RECORDS WE'LL SCAN (NOT JUST
+      *    DISPLAY) PER PAGE BEFORE GIVING UP - GUARDS AGAINST A
+      *    RUNAWAY BROWSE WHEN THE USER'S FILTER CRITERIA IS HIGHLY
+      *    SELECTIVE AND MATCHES ALMOST NOTHING ON THE FILE.
+       01 WS-SCAN-LIMIT                PIC 9(4)  VALUE 0200.
        01 WS-LINES-PER-PAGE            PIC S9(4) USAGE IS BINARY
                                                  VALUE +16.
+      *
+      *    'EXPORT/PRINT FULL LISTING' (PF9) WORKING FIELDS - SEE
+      *    2600-EXPORT-FULL-LISTING. UNLIKE THE ON-SCREEN PAGE, THIS
+      *    BROWSE RUNS TO TRUE END-OF-FILE WITH NO SCAN LIMIT, SO IT
+      *    GETS ITS OWN READ COUNTER RATHER THAN SHARING WS-READ-COUNTER.
+       01 WS-EXPORT-READ-COUNTER       PIC 9(7)  VALUE ZEROES.
+       01 WS-EXPORT-WRITE-COUNTER      PIC S9(4) USAGE IS BINARY.
+       01 WS-EXPORT-WRITE-DISPLAY      PIC 9(4).
+       01 WS-EXPORT-DETAIL-LINE.
+          05 EXP-EMPLOYEE-ID           PIC ZZZZZZZ9.
+          05 FILLER                    PIC X(2)   VALUE SPACES.
+          05 EXP-FULL-NAME             PIC X(38)  VALUE SPACES.
+          05 FILLER                    PIC X(2)   VALUE SPACES.
+          05 EXP-DEPARTMENT-ID         PIC ZZZZZZZ9.
+          05 FILLER                    PIC X(2)   VALUE SPACES.
+          05 EXP-JOB-TITLE             PIC X(29)  VALUE SPACES.
       *
        01 WS-DEBUG-AID                 PIC X(45) VALUE SPACES.
       *
@@ -84,6 +125,8 @@
        01 WS-DEBUG-MODE                PIC X(1)  VALUE SPACES.
           88 I-AM-DEBUGGING                      VALUE 'Y'.
           88 NOT-DEBUGGING                       VALUE SPACES.
+      *
+       01 WS-DEBUG-ITEM-NUMBER         PIC S9(4) USAGE IS BINARY.
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -127,6 +170,10 @@
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
+      *         THE CONTAINER ALREADY CARRIES LST-ROWS-PER-PAGE FROM
+      *         THE LAST TIME THIS CONVERSATION RAN 1155, SO THE RIGHT
+      *         PAGE SIZE IS IN EFFECT BEFORE 2000 TOUCHES THE FILE.
+                PERFORM 1170-SET-LINES-PER-PAGE
                 PERFORM 2000-PROCESS-USER-INPUT
            WHEN DFHRESP(CHANNELERR)
            WHEN DFHRESP(CONTAINERERR)
@@ -149,7 +196,10 @@
 
            PERFORM 1100-INITIALIZE-VARIABLES.
            PERFORM 1150-INITIALIZE-CONTAINER.
+           PERFORM 1155-GET-USER-ROWS-PREFERENCE.
+           PERFORM 1170-SET-LINES-PER-PAGE.
            PERFORM 1200-GET-INITIAL-FILTERS.
+           PERFORM 1250-DETERMINE-DEPT-FAST-PATH.
            PERFORM 1300-READ-EMPLOYEES-BY-ID.
 
       *    >>> DEBUGGING ONLY <<<
@@ -180,6 +230,82 @@
            MOVE APP-LIST-PROGRAM-NAME TO LST-PROGRAM-NAME.
            MOVE 1 TO LST-CURRENT-PAGE-NUMBER.
 
+       1155-GET-USER-ROWS-PREFERENCE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1155-GET-USER-ROWS-PREFERENCE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    EMENUA ESTABLISHES THE ACTIVITY MONITOR CHANNEL BEFORE
+      *    XCTL-ING HERE, SO WE JUST GET ITS CONTAINER TO LEARN WHO IS
+      *    SIGNED ON - NO NEED TO LINK TO EACTMON OURSELVES JUST FOR
+      *    THIS. IF THE CHANNEL/CONTAINER ISN'T THERE (E.G. THIS
+      *    TRANSACTION WAS STARTED DIRECTLY) WE JUST FALL BACK TO THE
+      *    DEFAULT ROWS-PER-PAGE.
+           MOVE 16 TO LST-ROWS-PER-PAGE.
+
+           PERFORM 1154-GET-ACTMON-CONTAINER.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) AND
+              MON-USER-ID IS NOT EQUAL TO SPACES THEN
+              PERFORM 1156-READ-USER-ROWS-PREFERENCE
+           END-IF.
+
+       1154-GET-ACTMON-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1154-GET-ACTMON-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    SEPARATED OUT OF 1155 SO THE FILTERS SCREEN LOGIC (SEE
+      *    3100-SAVE-FILTER-CRITERIA) CAN ALSO RE-IDENTIFY THE SIGNED-ON
+      *    USER ON CYCLES WHERE 1155 ITSELF DOESN'T RUN (I.E. REACHING
+      *    THE FILTERS SCREEN VIA PF3 FROM AN ALREADY-ESTABLISHED
+      *    LISTING PAGE, RATHER THAN ON THE VERY FIRST INTERACTION).
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       1156-READ-USER-ROWS-PREFERENCE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1156-READ-USER-ROWS-PREFERENCE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILE-NAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(MON-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) AND
+              RU-ROWS-PER-PAGE IS GREATER THAN ZERO AND
+              RU-ROWS-PER-PAGE IS NOT GREATER THAN 16 THEN
+              MOVE RU-ROWS-PER-PAGE TO LST-ROWS-PER-PAGE
+           END-IF.
+
+       1170-SET-LINES-PER-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1170-SET-LINES-PER-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE DEBUG OVERRIDE ABOVE (IN MAIN-LOGIC) TAKES PRECEDENCE
+      *    OVER THE USER'S SAVED PREFERENCE.
+           IF NOT I-AM-DEBUGGING THEN
+              IF LST-ROWS-PER-PAGE IS GREATER THAN ZERO AND
+                 LST-ROWS-PER-PAGE IS NOT GREATER THAN 16 THEN
+                 MOVE LST-ROWS-PER-PAGE TO WS-LINES-PER-PAGE
+              ELSE
+                 MOVE 16 TO WS-LINES-PER-PAGE
+              END-IF
+           END-IF.
+
        1200-GET-INITIAL-FILTERS.
       *    >>> DEBUGGING ONLY <<<
            MOVE '1200-GET-INITIAL-FILTERS' TO WS-DEBUG-AID.
@@ -202,6 +328,81 @@
               OR WS-ACTION-EXIT
               OR WS-ACTION-SIGN-OFF.
 
+       1250-DETERMINE-DEPT-FAST-PATH.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1250-DETERMINE-DEPT-FAST-PATH' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    IF THE ONLY DEPARTMENT FILTERING IN PLAY IS A SINGLE,
+      *    EXACT, NUMERIC DEPARTMENT-INCLUDE VALUE (NO OTHER SLOTS, NO
+      *    EXCLUDES), WE CAN SKIP STRAIGHT TO THAT DEPARTMENT'S FIRST
+      *    RECORD VIA THE EMP-DEPARTMENT-ID ALTERNATE PATH INSTEAD OF
+      *    READNEXT-ING THROUGH THE WHOLE MASTER FILE FROM EMPLOYEE ID
+      *    1 JUST TO FIND WHERE THAT DEPARTMENT STARTS.
+      *
+      *    ONCE POSITIONED, PAGING (1310/1320/1400/1410) CONTINUES TO
+      *    WORK EXACTLY AS BEFORE, KEYED BY EMP-EMPLOYEE-ID - ONLY THE
+      *    STARTING POINT OF PAGE 1 CHANGES.
+
+           INITIALIZE LST-DEPT-PATH-FLAG.
+
+           IF LST-INCL-DEPT-ID(1) IS NOT EQUAL TO SPACES AND
+              LST-INCL-DEPT-ID(2) IS EQUAL TO SPACES AND
+              LST-INCL-DEPT-ID(3) IS EQUAL TO SPACES AND
+              LST-INCL-DEPT-ID(4) IS EQUAL TO SPACES AND
+              LST-EXCLUDE-DEPT-FILTERS IS EQUAL TO SPACES AND
+              FUNCTION TRIM(LST-INCL-DEPT-ID(1)) IS NUMERIC THEN
+              SET LST-USE-DEPT-PATH TO TRUE
+              PERFORM 1260-FAST-FORWARD-TO-DEPARTMENT
+           END-IF.
+
+       1260-FAST-FORWARD-TO-DEPARTMENT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1260-FAST-FORWARD-TO-DEPARTMENT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE FUNCTION TRIM(LST-INCL-DEPT-ID(1))
+              TO WS-DEPT-BROWSE-KEY.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RIDFLD(WS-DEPT-BROWSE-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RIDFLD(WS-DEPT-BROWSE-KEY)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) AND
+                   EMP-DEPARTMENT-ID IS EQUAL TO WS-DEPT-BROWSE-KEY THEN
+      *             EMP-EMPLOYEE-ID NOW HOLDS THIS DEPARTMENT'S FIRST
+      *             EMPLOYEE ID - 1310-START-BROWSING WILL POSITION
+      *             THE MAIN FILE BROWSE RIGHT THERE.
+                   CONTINUE
+                ELSE
+                   SET LST-END-OF-FILE TO TRUE
+                   INITIALIZE EMPLOYEE-MASTER-RECORD
+                END-IF
+
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN DFHRESP(NOTFND)
+                SET LST-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Fast-Forwarding To Department!' TO
+                   WS-MESSAGE
+           END-EVALUATE.
+
        1300-READ-EMPLOYEES-BY-ID.
       *    >>> DEBUGGING ONLY <<<
            MOVE '1300-READ-EMPLOYEES-BY-ID' TO WS-DEBUG-AID.
@@ -213,12 +414,30 @@
            INITIALIZE WS-READ-COUNTER.
 
       *    READ EMPLOYEE MASTER FILE RECORDS INTO CONTAINER.
-           PERFORM 1310-START-BROWSING.
+      *    (SKIPPED IF 1250/1260 ALREADY DETERMINED, VIA THE DEPARTMENT
+      *    FAST PATH, THAT THERE IS NOTHING TO BROWSE FOR.)
+           IF NOT LST-END-OF-FILE THEN
+              PERFORM 1310-START-BROWSING
+           END-IF.
+
+           INITIALIZE LST-SCAN-LIMIT-FLAG.
+
+           SET LST-RECORD-INDEX TO 1.
+
+      *    WHEN SORTED BY DEPARTMENT AND CONTINUING FROM A PRIOR PAGE,
+      *    SKIP PAST THE DUPLICATE DEPARTMENT-ID KEYS ALREADY SHOWN ON
+      *    THAT PAGE BEFORE READING NEW ONES (SEE WS-DEPT-TIEBREAK-
+      *    EMPLOYEE-ID'S COMMENT IN WORKING-STORAGE).
+           IF LST-SORT-BY-DEPARTMENT AND
+              WS-DEPT-TIEBREAK-EMPLOYEE-ID IS GREATER THAN ZERO AND
+              NOT LST-END-OF-FILE THEN
+              PERFORM 1450-SKIP-DEPARTMENT-TIES-FWD
+           END-IF.
 
-           SET LST-RECORD-INDEX TO 1
            PERFORM 1320-READ-NEXT-RECORD
               UNTIL LST-RECORD-INDEX IS GREATER THAN WS-LINES-PER-PAGE
-              OR LST-END-OF-FILE.
+              OR LST-END-OF-FILE
+              OR LST-SCAN-LIMIT-HIT.
 
            IF NOT LST-END-OF-FILE THEN
               PERFORM 1330-END-BROWSING
@@ -237,17 +456,46 @@
               END-IF
            END-IF.
 
+      *    A HIGHLY SELECTIVE FILTER CAN MATCH SO FEW (OR NO) RECORDS
+      *    THAT, LEFT UNCHECKED, WE'D SCAN THE ENTIRE MASTER FILE ON A
+      *    SINGLE CICS TASK JUST TO FILL ONE PAGE. IF WE HIT THE SCAN
+      *    LIMIT, WE SAY SO - THIS MESSAGE TAKES PRIORITY OVER THE
+      *    GENERIC 'NOT FOUND' ONES ABOVE.
+           IF LST-SCAN-LIMIT-HIT THEN
+              MOVE 'Scan Limit Reached - Narrow Your Filters!'
+                 TO WS-MESSAGE
+           END-IF.
+
        1310-START-BROWSING.
       *    >>> DEBUGGING ONLY <<<
            MOVE '1310-START-BROWSING' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           EXEC CICS STARTBR
-                FILE(APP-EMP-MASTER-FILE-NAME)
-                RIDFLD(EMP-EMPLOYEE-ID)
-                RESP(WS-CICS-RESPONSE)
-                END-EXEC.
+      *    THE FILE/RIDFLD WE BROWSE DEPENDS ON THE ACTIVE SORT ORDER -
+      *    EMPLOYEE ID BY DEFAULT, OR ONE OF THE NON-UNIQUE ALTERNATE
+      *    PATHS WHEN THE USER ASKED TO SORT BY NAME OR DEPARTMENT (SEE
+      *    3100-SAVE-FILTER-CRITERIA).
+           EVALUATE TRUE
+           WHEN LST-SORT-BY-EMPLOYEE-NAME
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SORT-BY-DEPARTMENT
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
 
       *    WILL GIVE A '16' (+20) ERROR RETURN CODE IF NOT DEFINED AS
       *    'BROWSABLE' IN THE CICS FILE DEFINITION ENTRY!
@@ -294,23 +542,42 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           EXEC CICS READNEXT
-                FILE(APP-EMP-MASTER-FILE-NAME)
-                RIDFLD(EMP-EMPLOYEE-ID)
-                INTO (EMPLOYEE-MASTER-RECORD)
-                RESP(WS-CICS-RESPONSE)
-                END-EXEC.
+      *    BAIL OUT BEFORE SCANNING ANY FURTHER IF WE'VE ALREADY HIT THE
+      *    SCAN LIMIT (SEE WS-SCAN-LIMIT) - THE BROWSE IS STILL OPEN AND
+      *    GETS PROPERLY ENDED BY 1300 ONCE THIS LOOP EXITS.
+           IF WS-READ-COUNTER IS GREATER THAN WS-SCAN-LIMIT THEN
+              SET LST-SCAN-LIMIT-HIT TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN LST-SORT-BY-EMPLOYEE-NAME
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SORT-BY-DEPARTMENT
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
                 MOVE 'Reading Employee Master File' TO WS-MESSAGE
-                PERFORM 3200-APPLY-FILTERS
-
-                IF WS-FILTERS-PASSED THEN
-                   MOVE EMPLOYEE-MASTER-RECORD TO
-                      LST-CURRENT-RECORD(LST-RECORD-INDEX)
-                   SET LST-RECORD-INDEX UP BY 1
-                END-IF
+                PERFORM 1321-STORE-RECORD-IF-PASSES
            WHEN DFHRESP(NOTFND)
                 MOVE 'No More Records Found!' TO WS-MESSAGE
                 SET LST-END-OF-FILE TO TRUE
@@ -318,20 +585,50 @@
                 MOVE 'End of Employee Master File' TO WS-MESSAGE
                 SET LST-END-OF-FILE TO TRUE
            WHEN OTHER
+      *          THE BROWSE 1310 OPENED IS STILL ACTIVE AT THIS POINT -
+      *          CLOSE IT OUT BEFORE RETURNING SO IT DOESN'T GET
+      *          ABANDONED ON THE FILE.
+                PERFORM 1330-END-BROWSING
                 MOVE 'Error Reading Next Record!' TO WS-MESSAGE
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       1321-STORE-RECORD-IF-PASSES.
+      *    APPLIES THE ACTIVE FILTERS TO THE RECORD JUST READ AND, IF
+      *    IT PASSES, ADDS IT TO THE CURRENT PAGE - SHARED BY THE
+      *    NORMAL FORWARD READ ABOVE AND BY 1450-SKIP-DEPARTMENT-TIES-
+      *    FWD'S FIRST QUALIFYING RECORD.
+           PERFORM 3200-APPLY-FILTERS
+
+           IF WS-FILTERS-PASSED THEN
+              MOVE EMPLOYEE-MASTER-RECORD TO
+                 LST-CURRENT-RECORD(LST-RECORD-INDEX)
+              SET LST-RECORD-INDEX UP BY 1
+           END-IF.
+
        1330-END-BROWSING.
       *    >>> DEBUGGING ONLY <<<
            MOVE '1330-END-BROWSING' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           EXEC CICS ENDBR
-                FILE(APP-EMP-MASTER-FILE-NAME)
-                RESP(WS-CICS-RESPONSE)
-                END-EXEC.
+           EVALUATE TRUE
+           WHEN LST-SORT-BY-EMPLOYEE-NAME
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SORT-BY-DEPARTMENT
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
@@ -349,18 +646,33 @@
 
            INITIALIZE LST-CURRENT-RECORD-AREA.
            INITIALIZE WS-READ-COUNTER.
+           INITIALIZE LST-SCAN-LIMIT-FLAG.
 
            PERFORM 1310-START-BROWSING.
 
            SET LST-RECORD-INDEX TO WS-LINES-PER-PAGE.
+
+      *    SEE THE MATCHING COMMENT IN 1300-READ-EMPLOYEES-BY-ID.
+           IF LST-SORT-BY-DEPARTMENT AND
+              WS-DEPT-TIEBREAK-EMPLOYEE-ID IS GREATER THAN ZERO AND
+              NOT LST-TOP-OF-FILE THEN
+              PERFORM 1460-SKIP-DEPARTMENT-TIES-BWD
+           END-IF.
+
            PERFORM 1410-READ-PREV-RECORD
               UNTIL LST-RECORD-INDEX IS LESS THAN 1
-              OR LST-TOP-OF-FILE.
+              OR LST-TOP-OF-FILE
+              OR LST-SCAN-LIMIT-HIT.
 
            IF NOT LST-TOP-OF-FILE THEN
               PERFORM 1330-END-BROWSING
            END-IF.
 
+           IF LST-SCAN-LIMIT-HIT THEN
+              MOVE 'Scan Limit Reached - Narrow Your Filters!'
+                 TO WS-MESSAGE
+           END-IF.
+
        1410-READ-PREV-RECORD.
       *    >>> DEBUGGING ONLY <<<
            INITIALIZE WS-DEBUG-AID.
@@ -375,30 +687,194 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           EXEC CICS READPREV
-                FILE(APP-EMP-MASTER-FILE-NAME)
-                RIDFLD(EMP-EMPLOYEE-ID)
+      *    BAIL OUT BEFORE SCANNING ANY FURTHER IF WE'VE ALREADY HIT THE
+      *    SCAN LIMIT (SEE WS-SCAN-LIMIT) - THE BROWSE IS STILL OPEN AND
+      *    GETS PROPERLY ENDED BY 1400 ONCE THIS LOOP EXITS.
+           IF WS-READ-COUNTER IS GREATER THAN WS-SCAN-LIMIT THEN
+              SET LST-SCAN-LIMIT-HIT TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN LST-SORT-BY-EMPLOYEE-NAME
+                EXEC CICS READPREV
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SORT-BY-DEPARTMENT
+                EXEC CICS READPREV
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS READPREV
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Reading Employee Master File' TO WS-MESSAGE
+                PERFORM 1420-STORE-RECORD-IF-PASSES-BWD
+           WHEN DFHRESP(NOTFND)
+                MOVE 'No Previous Records Found!' TO WS-MESSAGE
+                SET LST-TOP-OF-FILE TO TRUE
+           WHEN DFHRESP(ENDFILE)
+                MOVE 'Start of Employee Master File' TO WS-MESSAGE
+                SET LST-TOP-OF-FILE TO TRUE
+           WHEN OTHER
+      *          SEE THE MATCHING COMMENT IN 1320-READ-NEXT-RECORD.
+                PERFORM 1330-END-BROWSING
+                MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1420-STORE-RECORD-IF-PASSES-BWD.
+      *    BACKWARD COUNTERPART OF 1321-STORE-RECORD-IF-PASSES - ALSO
+      *    SHARED WITH 1460-SKIP-DEPARTMENT-TIES-BWD'S FIRST
+      *    QUALIFYING RECORD.
+           PERFORM 3200-APPLY-FILTERS
+
+           IF WS-FILTERS-PASSED THEN
+              MOVE EMPLOYEE-MASTER-RECORD TO
+                 LST-CURRENT-RECORD(LST-RECORD-INDEX)
+              SET LST-RECORD-INDEX DOWN BY 1
+           END-IF.
+
+       1450-SKIP-DEPARTMENT-TIES-FWD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1450-SKIP-DEPARTMENT-TIES-FWD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE DEPARTMENT-ID ALTERNATE PATH IS NON-UNIQUE, SO
+      *    REPOSITIONING ON IT (VIA 2400-NEXT-BY-EMPLOYEE-ID) LANDS US
+      *    BACK ON THE SAME DEPARTMENT'S FIRST RECORD, NOT PAST THE
+      *    ONES ALREADY SHOWN ON THE PRIOR PAGE. WE READNEXT PAST EVERY
+      *    RECORD UP TO AND INCLUDING THE LAST ONE DISPLAYED (IDENTIFIED
+      *    BY ITS EMPLOYEE ID, WHICH TIE-BREAKS RECORDS SHARING A
+      *    DEPARTMENT) BEFORE RESUMING THE NORMAL PAGE READ.
+           PERFORM 1451-SKIP-ONE-DEPARTMENT-TIE-FWD
+              UNTIL LST-END-OF-FILE
+              OR EMP-DEPARTMENT-ID IS GREATER THAN WS-DEPT-BROWSE-KEY
+              OR (EMP-DEPARTMENT-ID IS EQUAL TO WS-DEPT-BROWSE-KEY AND
+                  EMP-EMPLOYEE-ID IS GREATER THAN
+                     WS-DEPT-TIEBREAK-EMPLOYEE-ID).
+
+           INITIALIZE WS-DEPT-TIEBREAK-EMPLOYEE-ID.
+
+           IF NOT LST-END-OF-FILE THEN
+      *       EMPLOYEE-MASTER-RECORD NOW HOLDS THE FIRST GENUINELY NEW
+      *       RECORD FOR THIS PAGE - STORE IT AS ROW 1 RATHER THAN
+      *       READING IT AGAIN.
+              PERFORM 1321-STORE-RECORD-IF-PASSES
+           END-IF.
+
+       1451-SKIP-ONE-DEPARTMENT-TIE-FWD.
+      *    >>> DEBUGGING ONLY <<<
+           INITIALIZE WS-DEBUG-AID.
+           ADD 1 TO WS-READ-COUNTER.
+           STRING '1451-SKIP-ONE-DEPARTMENT-TIE-FWD'
+                  '('
+                  WS-READ-COUNTER
+                  ')'
+              DELIMITED BY SIZE
+              INTO WS-DEBUG-AID
+           END-STRING.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF WS-READ-COUNTER IS GREATER THAN WS-SCAN-LIMIT THEN
+              SET LST-SCAN-LIMIT-HIT TO TRUE
+              SET LST-END-OF-FILE TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RIDFLD(EMP-DEPARTMENT-ID)
                 INTO (EMPLOYEE-MASTER-RECORD)
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
-                MOVE 'Reading Employee Master File' TO WS-MESSAGE
-                PERFORM 3200-APPLY-FILTERS
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET LST-END-OF-FILE TO TRUE
+           WHEN DFHRESP(ENDFILE)
+                SET LST-END-OF-FILE TO TRUE
+           WHEN OTHER
+      *          SEE THE MATCHING COMMENT IN 1320-READ-NEXT-RECORD.
+                PERFORM 1330-END-BROWSING
+                MOVE 'Error Reading Next Record!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
 
-                IF WS-FILTERS-PASSED THEN
-                   MOVE EMPLOYEE-MASTER-RECORD TO
-                      LST-CURRENT-RECORD(LST-RECORD-INDEX)
-                   SET LST-RECORD-INDEX DOWN BY 1
-                END-IF
+       1460-SKIP-DEPARTMENT-TIES-BWD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1460-SKIP-DEPARTMENT-TIES-BWD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    BACKWARD COUNTERPART OF 1450-SKIP-DEPARTMENT-TIES-FWD.
+           PERFORM 1461-SKIP-ONE-DEPARTMENT-TIE-BWD
+              UNTIL LST-TOP-OF-FILE
+              OR EMP-DEPARTMENT-ID IS LESS THAN WS-DEPT-BROWSE-KEY
+              OR (EMP-DEPARTMENT-ID IS EQUAL TO WS-DEPT-BROWSE-KEY AND
+                  EMP-EMPLOYEE-ID IS LESS THAN
+                     WS-DEPT-TIEBREAK-EMPLOYEE-ID).
+
+           INITIALIZE WS-DEPT-TIEBREAK-EMPLOYEE-ID.
+
+           IF NOT LST-TOP-OF-FILE THEN
+              PERFORM 1420-STORE-RECORD-IF-PASSES-BWD
+           END-IF.
+
+       1461-SKIP-ONE-DEPARTMENT-TIE-BWD.
+      *    >>> DEBUGGING ONLY <<<
+           INITIALIZE WS-DEBUG-AID.
+           ADD 1 TO WS-READ-COUNTER.
+           STRING '1461-SKIP-ONE-DEPARTMENT-TIE-BWD'
+                  '('
+                  WS-READ-COUNTER
+                  ')'
+              DELIMITED BY SIZE
+              INTO WS-DEBUG-AID
+           END-STRING.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF WS-READ-COUNTER IS GREATER THAN WS-SCAN-LIMIT THEN
+              SET LST-SCAN-LIMIT-HIT TO TRUE
+              SET LST-TOP-OF-FILE TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           EXEC CICS READPREV
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RIDFLD(EMP-DEPARTMENT-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
            WHEN DFHRESP(NOTFND)
-                MOVE 'No Previous Records Found!' TO WS-MESSAGE
                 SET LST-TOP-OF-FILE TO TRUE
            WHEN DFHRESP(ENDFILE)
-                MOVE 'Start of Employee Master File' TO WS-MESSAGE
                 SET LST-TOP-OF-FILE TO TRUE
            WHEN OTHER
+      *          SEE THE MATCHING COMMENT IN 1320-READ-NEXT-RECORD.
+                PERFORM 1330-END-BROWSING
                 MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
@@ -428,6 +904,8 @@
                 PERFORM 2300-PREV-BY-EMPLOYEE-ID
            WHEN DFHPF8
                 PERFORM 2400-NEXT-BY-EMPLOYEE-ID
+           WHEN DFHPF9
+                PERFORM 2600-EXPORT-FULL-LISTING
            WHEN DFHPF10
                 PERFORM 9200-SIGN-USER-OFF
            WHEN DFHPF12
@@ -481,6 +959,7 @@
               OR WS-ACTION-SIGN-OFF.
 
            PERFORM 2210-RESET-BROWSING-VALUES.
+           PERFORM 1250-DETERMINE-DEPT-FAST-PATH.
            PERFORM 1300-READ-EMPLOYEES-BY-ID.
 
        2210-RESET-BROWSING-VALUES.
@@ -500,21 +979,41 @@
       *    >>> -------------- <<<
 
            IF LST-CURRENT-PAGE-NUMBER IS GREATER THAN 1 THEN
-      *       LOCATE THE FIRST EMPLOYEE ID IN THE CURRENTLY DISPLAYED
-      *       PAGE) AND SUBTRACT 1 FROM IT TO GET THE STARTING POINT
-      *       FOR OUR UPCOMING 'BACKWARDS BROWSING'.
+      *       LOCATE THE FIRST ROW ON THE CURRENTLY DISPLAYED PAGE AND
+      *       BACK THE BROWSE KEY UP ONE NOTCH (THE EXACT MEANING OF
+      *       'ONE NOTCH' DEPENDS ON THE ACTIVE SORT ORDER) TO GET THE
+      *       STARTING POINT FOR OUR UPCOMING 'BACKWARDS BROWSING'.
               IF LST-CURRENT-RECORD(1) IS NOT EQUAL TO SPACES THEN
                  MOVE LST-CURRENT-RECORD(1) TO EMPLOYEE-MASTER-RECORD
-                 SUBTRACT 1 FROM EMP-EMPLOYEE-ID
+                 EVALUATE TRUE
+                 WHEN LST-SORT-BY-EMPLOYEE-NAME
+                      MOVE LOW-VALUE TO EMP-PRIMARY-NAME(38:)
+                 WHEN LST-SORT-BY-DEPARTMENT
+                      MOVE EMP-DEPARTMENT-ID TO WS-DEPT-BROWSE-KEY
+                      MOVE EMP-EMPLOYEE-ID
+                         TO WS-DEPT-TIEBREAK-EMPLOYEE-ID
+                 WHEN OTHER
+                      SUBTRACT 1 FROM EMP-EMPLOYEE-ID
+                 END-EVALUATE
               ELSE
       *          >>> DEBUGGING ONLY <<<
                  MOVE '2300-PREV: EDGE CASE!' TO WS-DEBUG-AID
                  PERFORM 9300-DEBUG-AID
       *          >>> -------------- <<<
       *          UNLESS WE ARE ON AN 'EMPTY DETAIL PAGE' EDGE CASE!
-      *          IN ORDER TO GO BACKWARDS, WE JUST SET THE EMPLOYEE ID
+      *          IN ORDER TO GO BACKWARDS, WE JUST SET THE BROWSE KEY
       *          TO A FICTIONAL 'MAXIMUM VALUE'.
-                 MOVE WS-MAXIMUM-EMP-ID TO EMP-EMPLOYEE-ID
+                 EVALUATE TRUE
+                 WHEN LST-SORT-BY-EMPLOYEE-NAME
+                      MOVE HIGH-VALUES TO EMP-PRIMARY-NAME
+                 WHEN LST-SORT-BY-DEPARTMENT
+                      MOVE WS-MAXIMUM-DEPT-ID TO EMP-DEPARTMENT-ID
+                      MOVE WS-MAXIMUM-DEPT-ID TO WS-DEPT-BROWSE-KEY
+                      MOVE WS-MAXIMUM-EMP-ID
+                         TO WS-DEPT-TIEBREAK-EMPLOYEE-ID
+                 WHEN OTHER
+                      MOVE WS-MAXIMUM-EMP-ID TO EMP-EMPLOYEE-ID
+                 END-EVALUATE
               END-IF
 
       *       RESET THE 'TOF'/'EOF' FILE FLAG.
@@ -535,15 +1034,24 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-      *    WE ADVANCE BOTH THE PAGE NUMBER AND THE EMPLOYEE ID.
-      *    THE LATTER IS TO AVOID THE LAST DISPLAYED EMPLOYEE TO BE
+      *    WE ADVANCE BOTH THE PAGE NUMBER AND THE BROWSE KEY (THE
+      *    EXACT MEANING OF 'ADVANCE' DEPENDS ON THE ACTIVE SORT
+      *    ORDER). THIS IS TO AVOID THE LAST DISPLAYED RECORD BEING
       *    CAUGHT AGAIN BY THE NEXT 'STARTBR' COMMAND (WHICH
       *    CHECKS FOR AN 'EQUAL OR GREATER THAN' VALUE THAN THE
-      *    PASSED ID).
+      *    PASSED KEY).
 
            IF NOT LST-END-OF-FILE THEN
               ADD 1 TO LST-CURRENT-PAGE-NUMBER
-              ADD 1 TO EMP-EMPLOYEE-ID
+              EVALUATE TRUE
+              WHEN LST-SORT-BY-EMPLOYEE-NAME
+                   MOVE HIGH-VALUES TO EMP-PRIMARY-NAME(38:)
+              WHEN LST-SORT-BY-DEPARTMENT
+                   MOVE EMP-DEPARTMENT-ID TO WS-DEPT-BROWSE-KEY
+                   MOVE EMP-EMPLOYEE-ID TO WS-DEPT-TIEBREAK-EMPLOYEE-ID
+              WHEN OTHER
+                   ADD 1 TO EMP-EMPLOYEE-ID
+              END-EVALUATE
               PERFORM 1300-READ-EMPLOYEES-BY-ID
            ELSE
               MOVE 'No More Records To Display!' TO WS-MESSAGE
@@ -558,6 +1066,168 @@
 
            CONTINUE.
 
+       2600-EXPORT-FULL-LISTING.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-EXPORT-FULL-LISTING' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PF9 - EXPORTS *EVERY* RECORD MATCHING THE CURRENTLY ACTIVE
+      *    FILTERS (NOT JUST THE PAGE ON SCREEN) TO A TS QUEUE, HONORING
+      *    WHATEVER SORT ORDER THE USER HAS ACTIVE. THIS IS A SEPARATE,
+      *    UNBOUNDED, START-TO-FINISH BROWSE OF ITS OWN (NO WS-SCAN-LIMIT
+      *    - SEE THE COMMENT ON WS-EXPORT-READ-COUNTER ABOVE) SO IT DOES
+      *    NOT DISTURB THE PAGING BROWSE'S OWN POSITION OR COUNTERS.
+           INITIALIZE WS-EXPORT-READ-COUNTER.
+           INITIALIZE WS-EXPORT-WRITE-COUNTER.
+
+      *    CLEAR OUT ANY PRIOR EXPORT SO IT DOESN'T GET APPENDED TO -
+      *    QIDERR JUST MEANS THERE WAS NOTHING LEFT OVER TO CLEAR.
+           EXEC CICS DELETEQ TS
+                QNAME(APP-LIST-EXPORT-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           PERFORM 2610-START-EXPORT-BROWSE.
+           IF WS-CICS-RESPONSE EQUAL DFHRESP(NORMAL)
+              PERFORM 2620-READ-NEXT-EXPORT-RECORD
+                 UNTIL WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              PERFORM 2640-END-EXPORT-BROWSE
+           END-IF.
+
+           MOVE WS-EXPORT-WRITE-COUNTER TO WS-EXPORT-WRITE-DISPLAY.
+
+           STRING 'Exported '
+                  WS-EXPORT-WRITE-DISPLAY
+                  ' Of '
+                  WS-EXPORT-READ-COUNTER
+                  ' Employee(s) To Queue '
+                  APP-LIST-EXPORT-QUEUE-NAME
+              DELIMITED BY SIZE
+              INTO WS-MESSAGE
+           END-STRING.
+
+       2610-START-EXPORT-BROWSE.
+      *    ZERO/SPACE KEY POSITIONS THE BROWSE AT THE FIRST RECORD ON
+      *    FILE FOR THE ACTIVE SORT ORDER'S PATH - SAME IDIOM AS
+      *    1310-START-BROWSING, JUST AGAINST OUR OWN EXPORT-ONLY
+      *    EMPLOYEE-MASTER-RECORD READ AREA.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+
+           EVALUATE TRUE
+           WHEN LST-SORT-BY-EMPLOYEE-NAME
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SORT-BY-DEPARTMENT
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Starting Export Browse!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2620-READ-NEXT-EXPORT-RECORD.
+           EVALUATE TRUE
+           WHEN LST-SORT-BY-EMPLOYEE-NAME
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SORT-BY-DEPARTMENT
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-EXPORT-READ-COUNTER
+                PERFORM 2630-WRITE-EXPORT-RECORD-IF-PASSES
+           WHEN DFHRESP(ENDFILE)
+                CONTINUE
+           WHEN OTHER
+      *          SEE THE MATCHING COMMENT IN 1320-READ-NEXT-RECORD.
+                PERFORM 2640-END-EXPORT-BROWSE
+                MOVE 'Error Reading Next Record (Export)!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2630-WRITE-EXPORT-RECORD-IF-PASSES.
+      *    THE SAME SESSION-PERSISTED FILTER CRITERIA THE PAGING BROWSE
+      *    USES - THEY DON'T CARE WHICH BROWSE READ THE RECORD.
+           PERFORM 3200-APPLY-FILTERS.
+
+           IF WS-FILTERS-PASSED THEN
+              MOVE EMP-EMPLOYEE-ID   TO EXP-EMPLOYEE-ID
+              MOVE EMP-FULL-NAME     TO EXP-FULL-NAME
+              MOVE EMP-DEPARTMENT-ID TO EXP-DEPARTMENT-ID
+              MOVE EMP-JOB-TITLE     TO EXP-JOB-TITLE
+
+              ADD 1 TO WS-EXPORT-WRITE-COUNTER
+
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-LIST-EXPORT-QUEUE-NAME)
+                   FROM (WS-EXPORT-DETAIL-LINE)
+                   ITEM (WS-EXPORT-WRITE-COUNTER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+       2640-END-EXPORT-BROWSE.
+           EVALUATE TRUE
+           WHEN LST-SORT-BY-EMPLOYEE-NAME
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SORT-BY-DEPARTMENT
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           IF WS-CICS-RESPONSE NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'Error Ending Export Browse!' TO WS-MESSAGE
+           END-IF.
+
       *-----------------------------------------------------------------
        FILTERS SECTION.
       *-----------------------------------------------------------------
@@ -598,6 +1268,7 @@
       *    ORDER AND ALSO DISPLAY A MESSAGE TO THE USER.
            IF LST-NO-FILTERS-SET THEN
               MOVE '1' TO KEYSELO
+              MOVE '1' TO SORTBYO
               MOVE WS-FILTERS-MSG-SF TO MESSFLO
               MOVE DFHTURQ TO MESSFLC
            END-IF.
@@ -645,7 +1316,6 @@
            WHEN DFHPF3
                 MOVE 'Filter Criteria Cancelled' TO WS-MESSAGE
                 SET WS-ACTION-EXIT TO TRUE
-                PERFORM 9200-SIGN-USER-OFF
            WHEN DFHPF10
                 MOVE 'Sign Off Requested' TO WS-MESSAGE
                 SET WS-ACTION-SIGN-OFF TO TRUE
@@ -661,8 +1331,12 @@
 
       *    WITH FILTER CRITERIA ENTERED AND RECEIVED INTO THE MAP'S
       *    INPUT SECTION, WE PASS THE DATA TO THE CONTAINER AND THEN
-      *    PROCEED INTO THE FILE ACCESS LOGIC.
-           PERFORM 3100-SAVE-FILTER-CRITERIA.
+      *    PROCEED INTO THE FILE ACCESS LOGIC - UNLESS THE USER JUST
+      *    CANCELLED, IN WHICH CASE WHATEVER THEY TYPED BUT DID NOT
+      *    CONFIRM MUST NOT BE CAPTURED.
+           IF NOT WS-ACTION-EXIT
+              PERFORM 3100-SAVE-FILTER-CRITERIA
+           END-IF.
 
        3100-SAVE-FILTER-CRITERIA.
       *    >>> DEBUGGING ONLY <<<
@@ -680,6 +1354,19 @@
               SET LST-FILTERS-SET TO TRUE
            END-IF.
 
+           IF XMATCHI IS NOT EQUAL TO LOW-VALUE THEN
+              MOVE XMATCHI TO LST-EXACT-MATCH-FLAG
+              SET LST-FILTERS-SET TO TRUE
+           END-IF.
+
+      *    SORT ORDER - LEFT ALONE (I.E. DEFAULTS TO EMPLOYEE ID ORDER)
+      *    UNLESS THE FIELD ACTUALLY CAME BACK FROM THE SCREEN, SAME AS
+      *    EVERY OTHER FIELD ABOVE.
+           IF SORTBYI IS NOT EQUAL TO LOW-VALUE THEN
+              MOVE SORTBYI TO LST-SORT-ORDER
+              SET LST-FILTERS-SET TO TRUE
+           END-IF.
+
            PERFORM VARYING WS-INDEX
               FROM 1 BY 1
               UNTIL WS-INDEX IS GREATER THAN 4
@@ -710,6 +1397,31 @@
               SET LST-FILTERS-SET TO TRUE
            END-IF.
 
+      *    NAMED FILTER SET HANDLING - FLTNAMI NAMES A FILTER SET AND
+      *    FLTLODI TELLS US WHETHER TO LOAD IT (FLTLODI = 'Y') OR TO
+      *    SAVE THE CRITERIA JUST ENTERED ABOVE UNDER THAT NAME.
+           IF FLTNAMI IS NOT EQUAL TO LOW-VALUE THEN
+              MOVE FLTNAMI TO LST-SAVED-FILTER-NAME
+           END-IF.
+
+           IF FLTLODI IS NOT EQUAL TO LOW-VALUE THEN
+              MOVE FLTLODI TO LST-LOAD-FILTER-FLAG
+           END-IF.
+
+           IF LST-SAVED-FILTER-NAME IS NOT EQUAL TO SPACES THEN
+      *       WE RE-IDENTIFY THE SIGNED-ON USER HERE RATHER THAN
+      *       TRUSTING WHATEVER 1155 LEFT IN WORKING-STORAGE, SINCE
+      *       THIS PARAGRAPH CAN ALSO RUN ON A LATER CICS TASK (PF3
+      *       FROM THE LISTING PAGE) WHERE 1155 NEVER EXECUTED.
+              PERFORM 1154-GET-ACTMON-CONTAINER
+
+              IF LST-LOAD-SAVED-FILTER THEN
+                 PERFORM 3700-LOAD-NAMED-FILTER-SET
+              ELSE
+                 PERFORM 3710-SAVE-NAMED-FILTER-SET
+              END-IF
+           END-IF.
+
       *    >>> DEBUGGING ONLY <<<
            MOVE LST-FILTERS(01:45) TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
@@ -797,27 +1509,64 @@
 
       *    SELECT OPTION '1' -> 'EMPLOYEE ID' FILTER.
            IF LST-SEL-BY-EMPLOYEE-ID THEN
-              INITIALIZE WS-INSP-COUNTER
+              IF LST-EXACT-MATCH THEN
+      *          EXACT MATCH: COMPARE NUMERICALLY SO '123' MATCHES
+      *          THE ZERO-PADDED '00000123' STORED ON FILE.
+                 MOVE FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                    TO WS-EXACT-NUMERIC-VALUE
+                 IF EMP-EMPLOYEE-ID IS EQUAL TO WS-EXACT-NUMERIC-VALUE
+                    SET WS-KEY-FILTER-PASSED TO TRUE
+                 END-IF
+              ELSE
+                 INITIALIZE WS-INSP-COUNTER
 
-              INSPECT EMP-KEY
-                 TALLYING WS-INSP-COUNTER
-                 FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                 INSPECT EMP-KEY
+                    TALLYING WS-INSP-COUNTER
+                    FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
 
-              IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
-                 SET WS-KEY-FILTER-PASSED TO TRUE
+                 IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+                    SET WS-KEY-FILTER-PASSED TO TRUE
+                 END-IF
               END-IF
            END-IF.
 
       *    SELECT OPTION '2' -> 'EMPLOYEE NAME' FILTER.
            IF LST-SEL-BY-EMPLOYEE-NAME THEN
-              INITIALIZE WS-INSP-COUNTER
+              IF LST-EXACT-MATCH THEN
+                 IF FUNCTION TRIM(FUNCTION UPPER-CASE(EMP-PRIMARY-NAME))
+                    IS EQUAL TO FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                    SET WS-KEY-FILTER-PASSED TO TRUE
+                 END-IF
+              ELSE
+                 INITIALIZE WS-INSP-COUNTER
 
-              INSPECT FUNCTION UPPER-CASE(EMP-PRIMARY-NAME)
-                 TALLYING WS-INSP-COUNTER
-                 FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                 INSPECT FUNCTION UPPER-CASE(EMP-PRIMARY-NAME)
+                    TALLYING WS-INSP-COUNTER
+                    FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
 
-              IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
-                 SET WS-KEY-FILTER-PASSED TO TRUE
+                 IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+                    SET WS-KEY-FILTER-PASSED TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    SELECT OPTION '3' -> 'JOB TITLE' FILTER.
+           IF LST-SEL-BY-JOB-TITLE THEN
+              IF LST-EXACT-MATCH THEN
+                 IF FUNCTION TRIM(FUNCTION UPPER-CASE(EMP-JOB-TITLE))
+                    IS EQUAL TO FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                    SET WS-KEY-FILTER-PASSED TO TRUE
+                 END-IF
+              ELSE
+                 INITIALIZE WS-INSP-COUNTER
+
+                 INSPECT FUNCTION UPPER-CASE(EMP-JOB-TITLE)
+                    TALLYING WS-INSP-COUNTER
+                    FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+
+                 IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+                    SET WS-KEY-FILTER-PASSED TO TRUE
+                 END-IF
               END-IF
            END-IF.
 
@@ -849,17 +1598,28 @@
                  OR WS-DEPT-FILTER-PASSED
                       IF LST-INCL-DEPT-ID(LST-IN-DEPT-INDEX)
                          IS NOT EQUAL TO SPACES THEN
-                         
-                         INITIALIZE WS-INSP-COUNTER
-
-                         INSPECT WS-DEPT-KEY
-                            TALLYING WS-INSP-COUNTER
-                            FOR ALL FUNCTION TRIM
-                            (LST-INCL-DEPT-ID(LST-IN-DEPT-INDEX))
 
-                         IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
-      *                     SUCCESS! IT PASSES THE FILTER.
-                            SET WS-DEPT-FILTER-PASSED TO TRUE
+                         IF LST-EXACT-MATCH THEN
+                            MOVE FUNCTION TRIM
+                               (LST-INCL-DEPT-ID(LST-IN-DEPT-INDEX))
+                               TO WS-EXACT-NUMERIC-VALUE
+                            IF EMP-DEPARTMENT-ID
+                               IS EQUAL TO WS-EXACT-NUMERIC-VALUE
+      *                          SUCCESS! IT PASSES THE FILTER.
+                               SET WS-DEPT-FILTER-PASSED TO TRUE
+                            END-IF
+                         ELSE
+                            INITIALIZE WS-INSP-COUNTER
+
+                            INSPECT WS-DEPT-KEY
+                               TALLYING WS-INSP-COUNTER
+                               FOR ALL FUNCTION TRIM
+                               (LST-INCL-DEPT-ID(LST-IN-DEPT-INDEX))
+
+                            IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+      *                         SUCCESS! IT PASSES THE FILTER.
+                               SET WS-DEPT-FILTER-PASSED TO TRUE
+                            END-IF
                          END-IF
                       END-IF
               END-PERFORM
@@ -879,16 +1639,27 @@
                       IF LST-EXCL-DEPT-ID(LST-EX-DEPT-INDEX)
                          IS NOT EQUAL TO SPACES THEN
 
-                         INITIALIZE WS-INSP-COUNTER
-
-                         INSPECT WS-DEPT-KEY
-                            TALLYING WS-INSP-COUNTER
-                            FOR ALL FUNCTION TRIM
-                            (LST-EXCL-DEPT-ID(LST-EX-DEPT-INDEX))
-
-                         IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
-      *                     BLACKLISTED! IT DOESN'T MAKE THE CUT.
-                            SET WS-DEPT-FILTER-FAILED TO TRUE
+                         IF LST-EXACT-MATCH THEN
+                            MOVE FUNCTION TRIM
+                               (LST-EXCL-DEPT-ID(LST-EX-DEPT-INDEX))
+                               TO WS-EXACT-NUMERIC-VALUE
+                            IF EMP-DEPARTMENT-ID
+                               IS EQUAL TO WS-EXACT-NUMERIC-VALUE
+      *                          BLACKLISTED! IT DOESN'T MAKE THE CUT.
+                               SET WS-DEPT-FILTER-FAILED TO TRUE
+                            END-IF
+                         ELSE
+                            INITIALIZE WS-INSP-COUNTER
+
+                            INSPECT WS-DEPT-KEY
+                               TALLYING WS-INSP-COUNTER
+                               FOR ALL FUNCTION TRIM
+                               (LST-EXCL-DEPT-ID(LST-EX-DEPT-INDEX))
+
+                            IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+      *                         BLACKLISTED! IT DOESN'T MAKE THE CUT.
+                               SET WS-DEPT-FILTER-FAILED TO TRUE
+                            END-IF
                          END-IF
                       END-IF
               END-PERFORM
@@ -972,6 +1743,8 @@
 
            MOVE LST-SELECT-KEY-TYPE TO KEYSELO.
            MOVE LST-SELECT-KEY-VALUE TO MATCHO.
+           MOVE LST-EXACT-MATCH-FLAG TO XMATCHO.
+           MOVE LST-SORT-ORDER TO SORTBYO.
 
            PERFORM VARYING WS-INDEX
               FROM 1 BY 1
@@ -985,9 +1758,139 @@
            MOVE LST-EMPL-DATE-AFTER TO EDATEAO.
            MOVE LST-EMPL-DATE-BEFORE TO EDATEBO.
 
+           MOVE LST-SAVED-FILTER-NAME TO FLTNAMO.
+
            MOVE WS-FILTERS-MSG-EF TO MESSFLO.
            MOVE DFHTURQ TO MESSFLC.
 
+       3700-LOAD-NAMED-FILTER-SET.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3700-LOAD-NAMED-FILTER-SET' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    LOADS A PREVIOUSLY-SAVED NAMED FILTER SET (KEYED BY THE
+      *    SIGNED-ON USER'S ID + THE NAME ENTERED IN FLTNAMI), REPLACING
+      *    WHATEVER ELSE WAS TYPED ON THE FILTERS SCREEN THIS TIME.
+
+           MOVE MON-USER-ID TO SVF-USER-ID.
+           MOVE LST-SAVED-FILTER-NAME TO SVF-FILTER-NAME.
+
+           EXEC CICS READ
+                FILE(APP-SAVEDFILTER-FILE-NAME)
+                INTO (SAVED-FILTER-RECORD)
+                RIDFLD(SVF-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE SVF-FILTER-CRITERIA TO LST-ALL-FILTERS-GROUP
+                SET LST-FILTERS-SET TO TRUE
+                MOVE 'Named Filter Set Loaded!' TO WS-MESSAGE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Named Filter Set Not Found!' TO WS-MESSAGE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Saved Filters File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Saved Filter Set!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *    ONE-SHOT ACTION - DON'T KEEP RE-LOADING ON EVERY SUBSEQUENT
+      *    RENDER OF THE FILTERS SCREEN.
+           INITIALIZE LST-LOAD-FILTER-FLAG.
+
+       3710-SAVE-NAMED-FILTER-SET.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3710-SAVE-NAMED-FILTER-SET' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    SAVES THE FILTER CRITERIA JUST ENTERED ABOVE, UNDER THE NAME
+      *    GIVEN IN FLTNAMI, FOR THE SIGNED-ON USER TO RECALL LATER.
+
+           MOVE MON-USER-ID TO SVF-USER-ID.
+           MOVE LST-SAVED-FILTER-NAME TO SVF-FILTER-NAME.
+
+           PERFORM 3711-READ-NAMED-FILTER-FOR-UPDATE.
+
+           MOVE LST-ALL-FILTERS-GROUP TO SVF-FILTER-CRITERIA.
+
+           IF WS-SVF-RECORD-FOUND THEN
+              PERFORM 3712-REWRITE-NAMED-FILTER-SET
+           ELSE
+              PERFORM 3713-CREATE-NAMED-FILTER-SET
+           END-IF.
+
+       3711-READ-NAMED-FILTER-FOR-UPDATE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3711-READ-NAMED-FILTER-FOR-UPDATE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-SVF-FOUND-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-SAVEDFILTER-FILE-NAME)
+                INTO (SAVED-FILTER-RECORD)
+                RIDFLD(SVF-KEY)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET WS-SVF-RECORD-FOUND TO TRUE
+           WHEN DFHRESP(NOTFND)
+      *       NO FILTER SET YET SAVED UNDER THIS NAME - 3713 WILL
+      *       CREATE IT.
+                CONTINUE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Saved Filters File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Saved Filter Set!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       3712-REWRITE-NAMED-FILTER-SET.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3712-REWRITE-NAMED-FILTER-SET' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS REWRITE
+                FILE(APP-SAVEDFILTER-FILE-NAME)
+                FROM (SAVED-FILTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Named Filter Set Saved!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Updating Named Filter Set!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       3713-CREATE-NAMED-FILTER-SET.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3713-CREATE-NAMED-FILTER-SET' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS WRITE
+                FILE(APP-SAVEDFILTER-FILE-NAME)
+                FROM (SAVED-FILTER-RECORD)
+                RIDFLD(SVF-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Named Filter Set Saved!' TO WS-MESSAGE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Saved Filters File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Saving Named Filter Set!' TO WS-MESSAGE
+           END-EVALUATE.
 
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
@@ -1090,56 +1993,102 @@
               EXIT PARAGRAPH
            END-IF.
 
-      *    OTHERWISE, WE DISPLAY FEEBACK ABOUT FILTERS SET BY THE USER.
+      *    OTHERWISE, WE CONCATENATE FEEDBACK ABOUT *EVERY* FILTER SET
+      *    BY THE USER, NOT JUST THE FIRST ONE FOUND - 9115-APPEND-
+      *    FILTERS-FRAGMENT SEPARATES EACH ONE WITH '; ' AND STOPS
+      *    ONCE FLTRSO RUNS OUT OF ROOM.
+           MOVE SPACES TO FLTRSO.
+           MOVE 1 TO WS-FLTRS-PTR.
+
            IF LST-SEL-BY-EMPLOYEE-ID THEN
               STRING 'Employee ID Contains "'
                      FUNCTION TRIM(LST-SELECT-KEY-VALUE)
                      '"'
-                 DELIMITED BY SIZE INTO FLTRSO
+                 DELIMITED BY SIZE INTO WS-FLTR-FRAGMENT
               END-STRING
-              EXIT PARAGRAPH
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
            END-IF.
 
            IF LST-SEL-BY-EMPLOYEE-NAME THEN
               STRING 'Employee Name Contains "'
                      FUNCTION TRIM(LST-SELECT-KEY-VALUE)
                      '"'
-                 DELIMITED BY SIZE INTO FLTRSO
+                 DELIMITED BY SIZE INTO WS-FLTR-FRAGMENT
+              END-STRING
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
+           END-IF.
+
+           IF LST-SEL-BY-JOB-TITLE THEN
+              STRING 'Job Title Contains "'
+                     FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                     '"'
+                 DELIMITED BY SIZE INTO WS-FLTR-FRAGMENT
               END-STRING
-              EXIT
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
            END-IF.
 
            IF LST-INCLUDE-DEPT-FILTERS IS NOT EQUAL TO SPACES THEN
               STRING 'Include Departments: '
                      FUNCTION TRIM(LST-INCLUDE-DEPT-FILTERS)
-                 DELIMITED BY SIZE INTO FLTRSO
+                 DELIMITED BY SIZE INTO WS-FLTR-FRAGMENT
               END-STRING
-              EXIT PARAGRAPH
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
            END-IF.
 
            IF LST-EXCLUDE-DEPT-FILTERS IS NOT EQUAL TO SPACES THEN
               STRING 'Exclude Departments: '
                      FUNCTION TRIM(LST-EXCLUDE-DEPT-FILTERS)
-                 DELIMITED BY SIZE INTO FLTRSO
+                 DELIMITED BY SIZE INTO WS-FLTR-FRAGMENT
               END-STRING
-              EXIT PARAGRAPH
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
            END-IF.
 
            IF LST-EMPL-DATE-AFTER IS NOT EQUAL TO SPACES THEN
               STRING 'Employment Date After: '
                      FUNCTION TRIM(LST-EMPL-DATE-AFTER)
-                 DELIMITED BY SIZE INTO FLTRSO
+                 DELIMITED BY SIZE INTO WS-FLTR-FRAGMENT
               END-STRING
-              EXIT PARAGRAPH
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
            END-IF.
 
            IF LST-EMPL-DATE-BEFORE IS NOT EQUAL TO SPACES THEN
               STRING 'Employement Date Before: '
                      FUNCTION TRIM(LST-EMPL-DATE-BEFORE)
-                 DELIMITED BY SIZE INTO FLTRSO
+                 DELIMITED BY SIZE INTO WS-FLTR-FRAGMENT
               END-STRING
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
+           END-IF.
+
+           IF LST-SORT-BY-EMPLOYEE-NAME THEN
+              MOVE 'Sorted By Employee Name' TO WS-FLTR-FRAGMENT
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
            END-IF.
 
+           IF LST-SORT-BY-DEPARTMENT THEN
+              MOVE 'Sorted By Department' TO WS-FLTR-FRAGMENT
+              PERFORM 9115-APPEND-FILTERS-FRAGMENT
+           END-IF.
+
+       9115-APPEND-FILTERS-FRAGMENT.
+      *    APPENDS WS-FLTR-FRAGMENT (ALREADY BUILT BY THE CALLER) TO
+      *    FLTRSO, SEPARATING MULTIPLE ACTIVE FILTERS WITH '; '.
+      *    SKIPS THE APPEND ONCE FLTRSO HAS NO ROOM LEFT.
+           IF WS-FLTRS-PTR IS GREATER THAN LENGTH OF FLTRSO THEN
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-FLTRS-PTR IS GREATER THAN 1 THEN
+              STRING '; ' DELIMITED BY SIZE
+                 INTO FLTRSO
+                 WITH POINTER WS-FLTRS-PTR
+              END-STRING
+           END-IF.
+
+           STRING FUNCTION TRIM(WS-FLTR-FRAGMENT) DELIMITED BY SIZE
+              INTO FLTRSO
+              WITH POINTER WS-FLTRS-PTR
+           END-STRING.
+
        9200-SIGN-USER-OFF.
       *    >>> DEBUGGING ONLY <<<
            MOVE '9200-SIGN-USER-OFF' TO WS-DEBUG-AID.
@@ -1167,11 +2116,12 @@
               MOVE EIBRESP TO WS-DEBUG-EIBRESP
               MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
 
-              EXEC CICS SEND TEXT
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
                    FROM (WS-DEBUG-MESSAGE)
-                   END-EXEC
-              EXEC CICS RECEIVE
-                   LENGTH(LENGTH OF EIBAID)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
 
               INITIALIZE EIBRESP EIBRESP2
