@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ELISTP.
+       PROGRAM-ID. ELSTP.
       ******************************************************************
       *   CICS PLURALSIGHT 'EMPLOYEE APP'
       *      - 'LIST EMPLOYEES' PROGRAM
@@ -32,10 +32,31 @@
        01 WS-DISPLAY-MESSAGES.
           05 WS-NO-FILTERS-SET  PIC X(6)  VALUE '(None)'.
           05 WS-MESSAGE         PIC X(79) VALUE SPACES.
-      *    
+      *
+       01 WS-DEBUG-AID          PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER             PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT      PIC X(45) VALUE SPACES.
+          05 FILLER             PIC X(1)  VALUE '>'.
+          05 FILLER             PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP   PIC 9(8)  VALUE ZEROES.
+          05 FILLER             PIC X(1)  VALUE '>'.
+          05 FILLER             PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2  PIC 9(8)  VALUE ZEROES.
+          05 FILLER             PIC X(1)  VALUE '>'.
+      *
        01 WS-DEBUG-MODE         PIC X(1)  VALUE 'Y'.
           88 I-AM-DEBUGGING               VALUE 'Y'.
           88 NOT-DEBUGGING                VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER  PIC S9(4) USAGE IS BINARY.
+      *
+       01 WS-FILTER-VARS.
+          05 WS-INSPECT-COUNTER    PIC S9(4) USAGE IS BINARY.
+          05 WS-FILTER-MATCH-FLAG  PIC X(1)  VALUE 'Y'.
+             88 WS-FILTER-MATCHED            VALUE 'Y'.
+             88 WS-FILTER-NOT-MATCHED        VALUE 'N'.
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -75,23 +96,18 @@
       
        1000-FIRST-INTERACTION.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '1000-FIRST-INTERACTION' TO WS-MESSAGE.
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
            PERFORM 1100-INITIALIZE.
 
       *    READ EMPLOYEE MASTER FILE RECORDS INTO CONTAINER.
-           PERFORM 1200-START-BROWSING.
-           PERFORM 1300-READ-NEXT-RECORD
-              VARYING LST-RECORD-INDEX
-              FROM 1 BY 1
-              UNTIL LST-RECORD-INDEX IS GREATER THAN 3.
-           PERFORM 1400-END-BROWSING.
+           PERFORM 1250-LOAD-FIRST-PAGE.
 
        1100-INITIALIZE.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '1100-INITIALIZE' TO WS-MESSAGE.
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -108,7 +124,7 @@
 
        1200-START-BROWSING.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '1200-START-BROWSING' TO WS-MESSAGE.
+           MOVE '1200-START-BROWSING' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -122,19 +138,42 @@
            WHEN DFHRESP(NORMAL)
                 MOVE 'Browsing Employee Master File' TO WS-MESSAGE
       *         >>> DEBUGGING ONLY <<<
+                MOVE '1200-START-BROWSING-NORMAL' TO WS-DEBUG-AID
                 PERFORM 9300-DEBUG-AID
       *         >>> -------------- <<<
            WHEN OTHER
                 MOVE 'Error Starting Browse!' TO WS-MESSAGE
       *         >>> DEBUGGING ONLY <<<
+                MOVE '1200-START-BROWSING-ERROR' TO WS-DEBUG-AID
                 PERFORM 9300-DEBUG-AID
       *         >>> -------------- <<<
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       1250-LOAD-FIRST-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1250-LOAD-FIRST-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    (RE)START THE LISTING FROM THE TOP OF THE EMPLOYEE MASTER
+      *    FILE, HONORING WHATEVER FILTER IS CURRENTLY SET IN THE LIST
+      *    CONTAINER.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE LST-CURRENT-RECORD-AREA.
+           INITIALIZE LST-FILE-FLAG.
+           MOVE 1 TO LST-CURRENT-PAGE-NUMBER.
+
+           PERFORM 1200-START-BROWSING.
+           SET LST-RECORD-INDEX TO 1.
+           PERFORM 1300-READ-NEXT-RECORD
+              UNTIL LST-RECORD-INDEX IS GREATER THAN 3
+              OR LST-END-OF-FILE.
+           PERFORM 1400-END-BROWSING.
+
        1300-READ-NEXT-RECORD.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '1300-READ-NEXT-RECORD' TO WS-MESSAGE.
+           MOVE '1300-READ-NEXT-RECORD' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -145,23 +184,49 @@
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
 
-           EVALUATE WS-CICS-RESPONSE 
+           EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
                 MOVE 'Reading Employee Master File' TO WS-MESSAGE
-                MOVE EMPLOYEE-MASTER-RECORD TO
-                   LST-CURRENT-RECORD(LST-RECORD-INDEX)
+                PERFORM 1350-CHECK-FILTER-MATCH
+                IF WS-FILTER-MATCHED THEN
+                   MOVE EMPLOYEE-MASTER-RECORD TO
+                      LST-CURRENT-RECORD(LST-RECORD-INDEX)
+                   SET LST-RECORD-INDEX UP BY 1
+                END-IF
            WHEN DFHRESP(NOTFND)
                 MOVE 'No More Records Found!' TO WS-MESSAGE
+                SET LST-END-OF-FILE TO TRUE
            WHEN DFHRESP(ENDFILE)
                 MOVE 'End of Employee Master File' TO WS-MESSAGE
+                SET LST-END-OF-FILE TO TRUE
            WHEN OTHER
                 MOVE 'Error Reading Next Record!' TO WS-MESSAGE
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       1350-CHECK-FILTER-MATCH.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1350-CHECK-FILTER-MATCH' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    A BLANK FILTER MATCHES EVERY RECORD. OTHERWISE, THE FILTER
+      *    VALUE MUST APPEAR ANYWHERE WITHIN THE EMPLOYEE'S NAME.
+           SET WS-FILTER-MATCHED TO TRUE.
+
+           IF LST-FILTER-PRIMARY-NAME IS NOT EQUAL TO SPACES THEN
+              INITIALIZE WS-INSPECT-COUNTER
+              INSPECT FUNCTION UPPER-CASE(EMP-PRIMARY-NAME)
+                 TALLYING WS-INSPECT-COUNTER
+                 FOR ALL FUNCTION TRIM(LST-FILTER-PRIMARY-NAME)
+              IF WS-INSPECT-COUNTER IS EQUAL TO ZERO THEN
+                 SET WS-FILTER-NOT-MATCHED TO TRUE
+              END-IF
+           END-IF.
+
        1400-END-BROWSING.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '1400-END-BROWSING' TO WS-MESSAGE.
+           MOVE '1400-END-BROWSING' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -178,13 +243,46 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       1450-READ-PREV-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1450-READ-PREV-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READPREV
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Reading Employee Master File' TO WS-MESSAGE
+                PERFORM 1350-CHECK-FILTER-MATCH
+                IF WS-FILTER-MATCHED THEN
+                   MOVE EMPLOYEE-MASTER-RECORD TO
+                      LST-CURRENT-RECORD(LST-RECORD-INDEX)
+                   SET LST-RECORD-INDEX DOWN BY 1
+                END-IF
+           WHEN DFHRESP(NOTFND)
+                MOVE 'No Previous Records Found!' TO WS-MESSAGE
+                SET LST-TOP-OF-FILE TO TRUE
+           WHEN DFHRESP(ENDFILE)
+                MOVE 'Start of Employee Master File' TO WS-MESSAGE
+                SET LST-TOP-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
       *-----------------------------------------------------------------
        USE-CASE SECTION.
       *-----------------------------------------------------------------
 
        2000-PROCESS-USER-INPUT.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '2000-PROCESS-USER-INPUT' TO WS-MESSAGE.
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -234,16 +332,107 @@
            END-IF.
              
        2200-GET-FILTERS.
-           MOVE '2200: Get Filter (Not Coded Yet)' TO WS-MESSAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-GET-FILTERS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE ONE FREE-TEXT FIELD ON THIS SCREEN IS TREATED AS AN
+      *    EMPLOYEE NAME FILTER - IT MATCHES ANY EMPLOYEE WHOSE PRIMARY
+      *    NAME CONTAINS IT, ANYWHERE, REGARDLESS OF CASE.
+           MOVE FUNCTION UPPER-CASE(FLTRSI) TO LST-FILTER-PRIMARY-NAME.
+
+           PERFORM 1250-LOAD-FIRST-PAGE.
+
+           IF LST-CURRENT-RECORD-AREA IS EQUAL TO SPACES THEN
+              IF LST-FILTER-PRIMARY-NAME IS NOT EQUAL TO SPACES THEN
+                 MOVE 'No Matching Records Found!' TO WS-MESSAGE
+              ELSE
+                 MOVE 'No Records Found!' TO WS-MESSAGE
+              END-IF
+           ELSE
+              MOVE 'Filter Applied' TO WS-MESSAGE
+           END-IF.
 
        2300-PREV-PAGE.
-           MOVE '2300: Previous Page (Not Coded Yet)' TO WS-MESSAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-PREV-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF LST-CURRENT-PAGE-NUMBER IS GREATER THAN 1 THEN
+      *       POSITION JUST BEFORE THE FIRST EMPLOYEE ID CURRENTLY ON
+      *       DISPLAY AND BROWSE BACKWARDS FROM THERE.
+              MOVE LST-CURRENT-RECORD(1) TO EMPLOYEE-MASTER-RECORD
+              SUBTRACT 1 FROM EMP-EMPLOYEE-ID
+              SUBTRACT 1 FROM LST-CURRENT-PAGE-NUMBER
+              INITIALIZE LST-CURRENT-RECORD-AREA
+              INITIALIZE LST-FILE-FLAG
+
+              PERFORM 1200-START-BROWSING
+              SET LST-RECORD-INDEX TO 3
+              PERFORM 1450-READ-PREV-RECORD
+                 UNTIL LST-RECORD-INDEX IS LESS THAN 1
+                 OR LST-TOP-OF-FILE
+              PERFORM 1400-END-BROWSING
+
+      *       IF THE ACTIVE FILTER KNOCKED OUT EVERY RECORD ON THE WAY
+      *       BACK, UNDO THE PAGE-NUMBER CHANGE ABOVE SO THE DISPLAYED
+      *       PAGE NUMBER STAYS IN SYNC WITH WHAT'S ACTUALLY ON SCREEN -
+      *       SAME IDIOM 2400-NEXT-PAGE USES.
+              IF LST-CURRENT-RECORD-AREA IS EQUAL TO SPACES THEN
+                 MOVE 'No Previous Records Found!' TO WS-MESSAGE
+                 ADD 1 TO LST-CURRENT-PAGE-NUMBER
+              ELSE
+                 MOVE 'Previous Page Displayed' TO WS-MESSAGE
+              END-IF
+           ELSE
+              MOVE 'No Previous Records To Display!' TO WS-MESSAGE
+           END-IF.
 
        2400-NEXT-PAGE.
-           MOVE '2400: Next Page (Not Coded Yet)' TO WS-MESSAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-NEXT-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF NOT LST-END-OF-FILE THEN
+      *       POSITION JUST AFTER THE LAST EMPLOYEE ID CURRENTLY ON
+      *       DISPLAY (SO IT ISN'T PICKED UP AGAIN) AND KEEP BROWSING.
+              MOVE LST-CURRENT-RECORD(3) TO EMPLOYEE-MASTER-RECORD
+              ADD 1 TO EMP-EMPLOYEE-ID
+              ADD 1 TO LST-CURRENT-PAGE-NUMBER
+              INITIALIZE LST-CURRENT-RECORD-AREA
+              INITIALIZE LST-FILE-FLAG
+
+              PERFORM 1200-START-BROWSING
+              SET LST-RECORD-INDEX TO 1
+              PERFORM 1300-READ-NEXT-RECORD
+                 UNTIL LST-RECORD-INDEX IS GREATER THAN 3
+                 OR LST-END-OF-FILE
+              PERFORM 1400-END-BROWSING
+
+              IF LST-CURRENT-RECORD-AREA IS EQUAL TO SPACES THEN
+                 MOVE 'No More Records Found!' TO WS-MESSAGE
+                 SUBTRACT 1 FROM LST-CURRENT-PAGE-NUMBER
+              ELSE
+                 MOVE 'Next Page Displayed' TO WS-MESSAGE
+              END-IF
+           ELSE
+              MOVE 'No More Records To Display!' TO WS-MESSAGE
+           END-IF.
 
        2500-CANCEL-PROCESS.
-           MOVE '2500: Cancel Process (Not Coded Yet)' TO WS-MESSAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-CANCEL-PROCESS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR ANY ACTIVE FILTER AND START THE LISTING OVER FROM THE
+      *    FIRST PAGE.
+           INITIALIZE LST-FILTER-PRIMARY-NAME.
+           PERFORM 1250-LOAD-FIRST-PAGE.
+           MOVE 'Filters Cleared - Showing First Page' TO WS-MESSAGE.
 
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
@@ -251,7 +440,7 @@
 
        9000-SEND-MAP-AND-RETURN.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-MESSAGE.
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -291,7 +480,7 @@
 
        9100-POPULATE-MAP.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '9100-POPULATE-MAP' TO WS-MESSAGE.
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -301,8 +490,10 @@
            MOVE EIBTRNID TO TRANIDO.
            MOVE LST-CURRENT-PAGE-NUMBER TO PAGENO.
 
-           IF LST-NO-FILTERS-SET THEN
+           IF LST-FILTER-PRIMARY-NAME IS EQUAL TO SPACES THEN
               MOVE WS-NO-FILTERS-SET TO FLTRSO
+           ELSE
+              MOVE LST-FILTER-PRIMARY-NAME TO FLTRSO
            END-IF.
 
       *    POPULATE LINES 1-3 WITH EMPLOYEE RECORDS.
@@ -328,7 +519,7 @@
 
        9200-SIGN-USER-OFF.
       *    >>> DEBUGGING ONLY <<<
-           MOVE '9200-SIGN-USER-OFF' TO WS-MESSAGE.
+           MOVE '9200-SIGN-USER-OFF' TO WS-DEBUG-AID.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -347,11 +538,20 @@
        9300-DEBUG-AID.
       *    >>> DEBUGGING ONLY <<<
            IF I-AM-DEBUGGING THEN
-              EXEC CICS SEND TEXT
-                   FROM (WS-MESSAGE)
-                   END-EXEC
-              EXEC CICS RECEIVE
-                   LENGTH(LENGTH OF EIBAID)
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
+                   FROM (WS-DEBUG-MESSAGE)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
            END-IF.
       *    >>> -------------- <<<
\ No newline at end of file
