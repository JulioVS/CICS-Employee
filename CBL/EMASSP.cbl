@@ -0,0 +1,691 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMASSP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'MASS DEPARTMENT REASSIGNMENT' PROGRAM.
+      *      - ENTERED DIRECTLY BY TRANSACTION ID - LIKE EUSRADM, EWHOP,
+      *        EPURGP AND ERFRP, IT'S AN ADMIN-SIDE UTILITY AND ISN'T
+      *        REACHED FROM THE MAIN MENU (ACCESS IS CONTROLLED BY WHO
+      *        IS AUTHORIZED TO ENTER THE TRANSACTION, NOT BY THE
+      *        ACTIVITY MONITOR).
+      *      - TAKES A FROM AND A TO DEPARTMENT ID, VALIDATES BOTH EXIST
+      *        ON DEPARTMENT MASTER AND ARE DIFFERENT, THEN (ONLY AFTER
+      *        AN EXPLICIT CONFIRMATION) REWRITES EVERY EMPMAST RECORD
+      *        CURRENTLY IN THE FROM DEPARTMENT TO THE TO DEPARTMENT IN
+      *        ONE RUN - USED WHEN A REORG FOLDS ONE DEPARTMENT INTO
+      *        ANOTHER SO NOBODY HAS TO UPDATE EMPLOYEES ONE AT A TIME.
+      *      - EACH REASSIGNED EMPLOYEE GETS A DEPARTMENT TRANSFER
+      *        HISTORY RECORD AND AN AUDIT LOG RECORD, SAME AS A
+      *        ONE-AT-A-TIME DEPARTMENT CHANGE MADE THROUGH EUPDP.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - MASS DEPARTMENT REASSIGNMENT CONTAINER.
+      *      - MASS DEPARTMENT REASSIGNMENT MAPSET.
+      *      - EMPLOYEE MASTER RECORD.
+      *      - DEPARTMENT MASTER RECORD.
+      *      - DEPARTMENT TRANSFER HISTORY RECORD.
+      *      - AUDIT LOG RECORD.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EMASCTR.
+       COPY EMASMAP.
+       COPY EMPMAST.
+       COPY DEPTMAST.
+       COPY EDEPTTRN.
+       COPY EAUDIT.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE       PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE             PIC X(79) VALUE SPACES.
+          05 WS-CURRENT-DEPARTMENT-ID
+                                     PIC 9(8)  VALUE ZEROES.
+          05 WS-REPLY-COUNT         PIC ZZZZ9.
+      *
+       01 WS-FROM-DEPT-FOUND-FLAG   PIC X(1)  VALUE SPACES.
+          88 FROM-DEPT-FOUND                  VALUE 'Y'.
+          88 FROM-DEPT-NOT-FOUND              VALUE SPACES.
+      *
+       01 WS-TO-DEPT-FOUND-FLAG     PIC X(1)  VALUE SPACES.
+          88 TO-DEPT-FOUND                    VALUE 'Y'.
+          88 TO-DEPT-NOT-FOUND                VALUE SPACES.
+      *
+       01 WS-RECORD-FOUND-FLAG      PIC X(1)  VALUE SPACES.
+          88 RECORD-FOUND                     VALUE 'Y'.
+          88 RECORD-NOT-FOUND                 VALUE SPACES.
+      *
+       01 WS-BROWSE-SWITCH          PIC X(1)  VALUE SPACES.
+          88 WS-END-OF-DEPARTMENT             VALUE 'Y'.
+          88 WS-NOT-END-OF-DEPARTMENT         VALUE 'N'.
+      *
+      *    THE DEPARTMENT BROWSE BELOW ONLY COLLECTS EMPLOYEE IDS INTO
+      *    THIS TABLE - IT NEVER REWRITES WHILE POSITIONED ON THE
+      *    DEPARTMENT ALTERNATE PATH. EACH EMPLOYEE IS REASSIGNED BY
+      *    PRIMARY KEY ONLY AFTER THE BROWSE IS CLOSED, SO CHANGING
+      *    EMP-DEPARTMENT-ID (THE ALTERNATE KEY THE BROWSE WALKS) CAN
+      *    NEVER DISTURB THE BROWSE'S OWN POSITIONING.
+       01 WS-DEPT-EMPLOYEE-TABLE.
+          05 WS-DEPT-EMPLOYEE-ENTRY OCCURS 2000 TIMES
+                INDEXED BY WS-DEPT-EMP-INDEX
+                                        PIC 9(8).
+          05 WS-DEPT-EMPLOYEE-COUNT  PIC S9(4) USAGE IS BINARY.
+          05 WS-DEPT-EMPLOYEE-TOTAL  PIC S9(4) USAGE IS BINARY.
+      *
+       01 WS-DEBUG-AID              PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER                 PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT          PIC X(45) VALUE SPACES.
+          05 FILLER                 PIC X(1)  VALUE '>'.
+          05 FILLER                 PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP       PIC 9(8)  VALUE ZEROES.
+          05 FILLER                 PIC X(1)  VALUE '>'.
+          05 FILLER                 PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2      PIC 9(8)  VALUE ZEROES.
+          05 FILLER                 PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE             PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                   VALUE 'Y'.
+          88 NOT-DEBUGGING                    VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER      PIC S9(4) USAGE IS BINARY.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-MASSDEPT-CONTAINER-NAME)
+                CHANNEL(APP-MASSDEPT-CHANNEL-NAME)
+                INTO (MASSDEPT-REASSIGN-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Mass Reassignment Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR ALL RECORDS AND VARIABLES.
+           INITIALIZE MASSDEPT-REASSIGN-CONTAINER.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EMASMO.
+
+           MOVE 'Enter a From and a To Department ID to Reassign!'
+              TO WS-MESSAGE.
+           MOVE -1 TO FRDEPTL.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS RECEIVE
+                MAP(APP-MASSDEPT-MAP-NAME)
+                MAPSET(APP-MASSDEPT-MAPSET-NAME)
+                INTO (EMASMI)
+                END-EXEC.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2100-VALIDATE-OR-EXECUTE
+           WHEN DFHPF9
+                PERFORM 2600-CLEAR-SCREEN
+           WHEN DFHPF12
+                PERFORM 2300-DELETE-MASSDEPT-CONTAINER
+                PERFORM 9200-RETURN-TO-CICS
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2100-VALIDATE-OR-EXECUTE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-VALIDATE-OR-EXECUTE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN FRDEPTL IS EQUAL TO ZERO
+                MOVE 'Validation Error: From Department ID is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO FRDEPTL
+           WHEN TODEPTL IS EQUAL TO ZERO
+                MOVE 'Validation Error: To Department ID is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO TODEPTL
+           WHEN OTHER
+                EXEC CICS BIF DEEDIT
+                     FIELD(FRDEPTI)
+                     LENGTH(LENGTH OF FRDEPTI)
+                     END-EXEC
+                EXEC CICS BIF DEEDIT
+                     FIELD(TODEPTI)
+                     LENGTH(LENGTH OF TODEPTI)
+                     END-EXEC
+                MOVE FRDEPTI TO MAS-FROM-DEPARTMENT-ID
+                MOVE TODEPTI TO MAS-TO-DEPARTMENT-ID
+
+                IF MAS-FROM-DEPARTMENT-ID IS EQUAL TO
+                   MAS-TO-DEPARTMENT-ID
+                   MOVE 'Validation Error: From and To Department must
+      -                 ' differ!'
+                      TO WS-MESSAGE
+                   MOVE -1 TO TODEPTL
+                ELSE
+                   PERFORM 2110-VALIDATE-DEPARTMENTS
+                END-IF
+           END-EVALUATE.
+
+       2110-VALIDATE-DEPARTMENTS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2110-VALIDATE-DEPARTMENTS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 2111-VALIDATE-FROM-DEPARTMENT.
+           PERFORM 2112-VALIDATE-TO-DEPARTMENT.
+
+           EVALUATE TRUE
+           WHEN NOT FROM-DEPT-FOUND
+                MOVE 'Validation Error: From Department ID not found!'
+                   TO WS-MESSAGE
+                MOVE -1 TO FRDEPTL
+           WHEN NOT TO-DEPT-FOUND
+                MOVE 'Validation Error: To Department ID not found!'
+                   TO WS-MESSAGE
+                MOVE -1 TO TODEPTL
+           WHEN CONFRMI IS EQUAL TO 'Y'
+                PERFORM 2200-EXECUTE-MASS-REASSIGNMENT
+           WHEN OTHER
+                MOVE 'Departments Found! Enter Y in Confirm and press E
+      -              'nter again to reassign all employees.'
+                   TO WS-MESSAGE
+                MOVE -1 TO CONFRML
+           END-EVALUATE.
+
+       2111-VALIDATE-FROM-DEPARTMENT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2111-VALIDATE-FROM-DEPARTMENT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-FROM-DEPT-FOUND-FLAG.
+           MOVE MAS-FROM-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID.
+
+           EXEC CICS READ
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                INTO (DEPARTMENT-MASTER-RECORD)
+                RIDFLD(DEPT-DEPARTMENT-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              SET FROM-DEPT-FOUND TO TRUE
+              MOVE DEPT-DEPARTMENT-NAME TO FRNAMEO
+           END-IF.
+
+       2112-VALIDATE-TO-DEPARTMENT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2112-VALIDATE-TO-DEPARTMENT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-TO-DEPT-FOUND-FLAG.
+           MOVE MAS-TO-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID.
+
+           EXEC CICS READ
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                INTO (DEPARTMENT-MASTER-RECORD)
+                RIDFLD(DEPT-DEPARTMENT-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              SET TO-DEPT-FOUND TO TRUE
+              MOVE DEPT-DEPARTMENT-NAME TO TONAMEO
+           END-IF.
+
+       2200-EXECUTE-MASS-REASSIGNMENT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-EXECUTE-MASS-REASSIGNMENT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE MAS-CHANGED-COUNT.
+           INITIALIZE WS-DEPT-EMPLOYEE-TABLE.
+
+      *    FIRST PASS: BROWSE THE DEPARTMENT ALTERNATE PATH JUST LONG
+      *    ENOUGH TO COLLECT THE QUALIFYING EMPLOYEE IDS, THEN CLOSE
+      *    THE BROWSE BEFORE TOUCHING ANY RECORD.
+           PERFORM 2210-START-DEPARTMENT-BROWSE.
+           IF NOT WS-END-OF-DEPARTMENT
+              PERFORM 2220-READ-NEXT-DEPT-EMPLOYEE
+                 UNTIL WS-END-OF-DEPARTMENT
+              PERFORM 2260-END-DEPARTMENT-BROWSE
+           END-IF.
+
+      *    SECOND PASS: NOW THAT THE BROWSE IS CLOSED, REASSIGN EACH
+      *    COLLECTED EMPLOYEE BY A PRIMARY-KEY READ-FOR-UPDATE/REWRITE.
+           IF WS-DEPT-EMPLOYEE-COUNT IS GREATER THAN ZERO
+              PERFORM 2230-REASSIGN-ONE-EMPLOYEE
+                 VARYING WS-DEPT-EMP-INDEX FROM 1 BY 1
+                 UNTIL WS-DEPT-EMP-INDEX IS GREATER THAN
+                       WS-DEPT-EMPLOYEE-COUNT
+           END-IF.
+
+           MOVE SPACES TO CONFRMI.
+           MOVE MAS-CHANGED-COUNT TO WS-REPLY-COUNT.
+
+           IF MAS-CHANGED-COUNT IS EQUAL TO ZERO
+              STRING 'No Employees Found In Department '
+                     FRDEPTI
+                     ' - Nothing Reassigned!'
+                 DELIMITED BY SIZE
+                 INTO WS-MESSAGE
+              END-STRING
+           ELSE
+              IF WS-DEPT-EMPLOYEE-TOTAL IS GREATER THAN
+                 WS-DEPT-EMPLOYEE-COUNT
+                 STRING 'Mass Reassignment Complete! '
+                        FUNCTION TRIM(WS-REPLY-COUNT)
+                        ' Employee(s) Moved To Department '
+                        TODEPTI
+                        ' - Department Had More Than This Run Could Ho
+      -                 'ld, Run Again To Finish!'
+                    DELIMITED BY SIZE
+                    INTO WS-MESSAGE
+                 END-STRING
+              ELSE
+                 STRING 'Mass Reassignment Complete! '
+                        FUNCTION TRIM(WS-REPLY-COUNT)
+                        ' Employee(s) Moved To Department '
+                        TODEPTI
+                    DELIMITED BY SIZE
+                    INTO WS-MESSAGE
+                 END-STRING
+              END-IF
+           END-IF.
+
+       2210-START-DEPARTMENT-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2210-START-DEPARTMENT-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    BROWSE THE EMPLOYEE MASTER FILE BY ITS DEPARTMENT ALTERNATE
+      *    PATH - SAME NON-UNIQUE INDEX EDRPTP USES TO JUMP DIRECTLY TO
+      *    A SINGLE DEPARTMENT INSTEAD OF SCANNING BY EMPLOYEE ID.
+           SET WS-NOT-END-OF-DEPARTMENT TO TRUE.
+           MOVE MAS-FROM-DEPARTMENT-ID TO WS-CURRENT-DEPARTMENT-ID.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RIDFLD(WS-CURRENT-DEPARTMENT-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-END-OF-DEPARTMENT TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Department Employees!'
+                   TO WS-MESSAGE
+                SET WS-END-OF-DEPARTMENT TO TRUE
+           END-EVALUATE.
+
+       2220-READ-NEXT-DEPT-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2220-READ-NEXT-DEPT-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RIDFLD(WS-CURRENT-DEPARTMENT-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+      *         THE ALTERNATE PATH IS NON-UNIQUE AND SHARED ACROSS ALL
+      *         DEPARTMENTS - ONCE THE DEPARTMENT ID CHANGES WE'VE RUN
+      *         PAST THIS DEPARTMENT'S EMPLOYEES AND INTO THE NEXT
+      *         DEPARTMENT'S.
+                IF EMP-DEPARTMENT-ID IS NOT EQUAL TO
+                   MAS-FROM-DEPARTMENT-ID
+                   SET WS-END-OF-DEPARTMENT TO TRUE
+                ELSE
+                   PERFORM 2225-COLLECT-DEPT-EMPLOYEE-ID
+                END-IF
+           WHEN DFHRESP(ENDFILE)
+                SET WS-END-OF-DEPARTMENT TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Department Employee!'
+                   TO WS-MESSAGE
+                SET WS-END-OF-DEPARTMENT TO TRUE
+           END-EVALUATE.
+
+       2225-COLLECT-DEPT-EMPLOYEE-ID.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2225-COLLECT-DEPT-EMPLOYEE-ID' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    JUST REMEMBER THE ID WHILE THE BROWSE IS OPEN - THE ACTUAL
+      *    READ-FOR-UPDATE/REWRITE HAPPENS LATER IN 2230, AFTER THE
+      *    BROWSE HAS BEEN CLOSED. WS-DEPT-EMPLOYEE-TOTAL COUNTS EVERY
+      *    QUALIFYING EMPLOYEE EVEN PAST THE TABLE'S CAPACITY, SO A
+      *    DEPARTMENT LARGER THAN THE TABLE REPORTS THE TRUNCATION
+      *    RATHER THAN SILENTLY REASSIGNING ONLY PART OF IT.
+           ADD 1 TO WS-DEPT-EMPLOYEE-TOTAL.
+
+           IF WS-DEPT-EMPLOYEE-COUNT IS LESS THAN 2000
+              ADD 1 TO WS-DEPT-EMPLOYEE-COUNT
+              SET WS-DEPT-EMP-INDEX TO WS-DEPT-EMPLOYEE-COUNT
+              MOVE EMP-EMPLOYEE-ID TO
+                 WS-DEPT-EMPLOYEE-ENTRY(WS-DEPT-EMP-INDEX)
+           END-IF.
+
+       2230-REASSIGN-ONE-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2230-REASSIGN-ONE-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE DEPARTMENT BROWSE IS CLOSED BY THE TIME THIS RUNS, SO
+      *    REWRITING EMP-DEPARTMENT-ID HERE - THE VERY ALTERNATE KEY
+      *    THAT BROWSE WAS WALKING - CANNOT DISTURB ITS POSITIONING.
+           INITIALIZE WS-RECORD-FOUND-FLAG.
+           MOVE WS-DEPT-EMPLOYEE-ENTRY(WS-DEPT-EMP-INDEX)
+              TO EMP-EMPLOYEE-ID.
+
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              SET RECORD-FOUND TO TRUE
+           END-IF.
+
+           IF RECORD-FOUND THEN
+              MOVE MAS-TO-DEPARTMENT-ID TO EMP-DEPARTMENT-ID
+
+              EXEC CICS REWRITE
+                   FILE(APP-EMP-MASTER-FILE-NAME)
+                   FROM (EMPLOYEE-MASTER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 ADD 1 TO MAS-CHANGED-COUNT
+                 PERFORM 2240-RECORD-DEPARTMENT-TRANSFER
+                 PERFORM 2250-WRITE-AUDIT-LOG-RECORD
+              END-IF
+           END-IF.
+
+       2240-RECORD-DEPARTMENT-TRANSFER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2240-RECORD-DEPARTMENT-TRANSFER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    KEYED BY EMPLOYEE ID PLUS A 14-CHARACTER DATE/TIME
+      *    TIMESTAMP SO REPEATED TRANSFERS FOR THE SAME EMPLOYEE DON'T
+      *    COLLIDE ON THE SAME KEY.
+           INITIALIZE DEPT-TRANSFER-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO DTR-EMPLOYEE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO DTR-TRANSFER-TIMESTAMP.
+           MOVE MAS-FROM-DEPARTMENT-ID TO DTR-FROM-DEPARTMENT-ID.
+           MOVE MAS-TO-DEPARTMENT-ID TO DTR-TO-DEPARTMENT-ID.
+           MOVE APP-MASSDEPT-PROGRAM-NAME TO DTR-CHANGED-BY-USER-ID.
+
+           EXEC CICS WRITE
+                FILE(APP-DEPT-TRANSFER-FILE-NAME)
+                FROM(DEPT-TRANSFER-RECORD)
+                RIDFLD(DTR-TRANSFER-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2250-WRITE-AUDIT-LOG-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2250-WRITE-AUDIT-LOG-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE AUDIT-LOG-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO AUD-EMPLOYEE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-AUDIT-TIMESTAMP.
+           SET AUD-ACTION-UPDATE TO TRUE.
+           MOVE APP-MASSDEPT-PROGRAM-NAME TO AUD-CHANGED-BY-USER-ID.
+           MOVE APP-MASSDEPT-PROGRAM-NAME TO AUD-SOURCE-PROGRAM.
+
+           EXEC CICS WRITE
+                FILE(APP-AUDIT-LOG-FILE-NAME)
+                FROM(AUDIT-LOG-RECORD)
+                RIDFLD(AUD-AUDIT-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2260-END-DEPARTMENT-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2260-END-DEPARTMENT-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS ENDBR
+                FILE(APP-EMP-MASTER-DEPT-PATH-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2300-DELETE-MASSDEPT-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-DELETE-MASSDEPT-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DELETE
+                CONTAINER(APP-MASSDEPT-CONTAINER-NAME)
+                CHANNEL(APP-MASSDEPT-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Mass Reassignment Container Not Found!'
+                   TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Deleting Mass Reassignment Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       2600-CLEAR-SCREEN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-CLEAR-SCREEN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE MASSDEPT-REASSIGN-CONTAINER.
+           INITIALIZE EMASMO.
+           MOVE 'Enter a From and a To Department ID to Reassign!'
+              TO WS-MESSAGE.
+           MOVE -1 TO FRDEPTL.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-MASSDEPT-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-MASSDEPT-MAP-NAME)
+                MAPSET(APP-MASSDEPT-MAPSET-NAME)
+                FROM (EMASMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-MASSDEPT-CHANNEL-NAME)
+                TRANSID(APP-MASSDEPT-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+           MOVE '<Direct>' TO LOGDINO.
+
+           IF MAS-FROM-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE MAS-FROM-DEPARTMENT-ID TO FRDEPTO
+           END-IF.
+
+           IF MAS-TO-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE MAS-TO-DEPARTMENT-ID TO TODEPTO
+           END-IF.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Enter'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:11) IS EQUAL TO 'Departments'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:4) IS EQUAL TO 'Mass'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:10) IS EQUAL TO 'Validation'
+                MOVE DFHYELLO TO MESSC
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           WHEN MESSO(1:2) IS EQUAL TO 'No'
+                MOVE DFHYELLO TO MESSC
+           END-EVALUATE.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-MASSDEPT-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-MASSDEPT-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-MASSDEPT-CONTAINER-NAME)
+                CHANNEL(APP-MASSDEPT-CHANNEL-NAME)
+                FROM (MASSDEPT-REASSIGN-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Mass Reassignment Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
+                   FROM (WS-DEBUG-MESSAGE)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
