@@ -25,12 +25,20 @@
        01 WS-WORKING-VARS.
           05 WS-CICS-RESPONSE    PIC S9(8) USAGE IS BINARY.
           05 WS-MESSAGE          PIC X(79) VALUE SPACES.
-       03 WS-MENU-ACTIONS        PIC X(1)  VALUE SPACES.
+       01 WS-MENU-ACTIONS        PIC X(1)  VALUE SPACES.
           88 WS-ACTION-LIST                VALUE 'L'.
           88 WS-ACTION-VIEW                VALUE 'V'.
+          88 WS-ACTION-ADD                 VALUE 'A'.
+          88 WS-ACTION-UPDATE              VALUE 'U'.
           88 WS-ACTION-EXIT                VALUE 'E'.
           88 WS-ACTION-SIGN-OFF            VALUE 'S'.
           88 WS-ACTION-INVALID             VALUE 'I'.
+      *
+      *    CAN THE SIGNED-ON USER ADD/UPDATE EMPLOYEES? DRIVEN OFF
+      *    MON-USER-CATEGORY (SEE 4100-GET-MONITOR-CONTAINER) - ONLY
+      *    ADMINISTRATORS AND MANAGERS MAY MAINTAIN THE MASTER FILE.
+       01 WS-MAY-MAINTAIN-FLAG   PIC X(1)  VALUE 'N'.
+          88 WS-MAY-MAINTAIN               VALUE 'Y'.
       *
        01 WS-DEBUG-AID           PIC X(45) VALUE SPACES.
       *
@@ -48,6 +56,8 @@
        01 WS-DEBUG-MODE          PIC X(1)  VALUE 'N'.
           88 I-AM-DEBUGGING                VALUE 'Y'.
           88 NOT-DEBUGGING                 VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER   PIC S9(4) USAGE IS BINARY.
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -91,7 +101,7 @@
            INITIALIZE EMNUMO.
 
       *-----------------------------------------------------------------
-       MENU SECTION.
+       MENU-SCREEN SECTION.
       *-----------------------------------------------------------------
 
        2000-DISPLAY-MENU-SCREEN.
@@ -114,6 +124,24 @@
               MOVE '<Anonym>' TO LOGDINO
            END-IF.
 
+      *    ONLY SHOW/HONOR THE ADD AND UPDATE KEYS FOR USERS WHOSE
+      *    CATEGORY PERMITS MAINTAINING THE MASTER FILE.
+           EVALUATE TRUE
+           WHEN MON-UC-ADMINISTRATOR
+           WHEN MON-UC-MANAGER
+                SET WS-MAY-MAINTAIN TO TRUE
+           WHEN OTHER
+                MOVE 'N' TO WS-MAY-MAINTAIN-FLAG
+           END-EVALUATE.
+
+           IF WS-MAY-MAINTAIN THEN
+              MOVE 'PF4=Add' TO PF4LBLO
+              MOVE 'PF5=Update' TO PF5LBLO
+              MOVE 'PF6=Del/React' TO PF6LBLO
+           END-IF.
+
+           MOVE 'PF7=Help' TO PF7LBLO.
+
            MOVE WS-MESSAGE TO MESSO.
 
            EVALUATE TRUE
@@ -145,6 +173,36 @@
                 MOVE 'View Employee Request' TO WS-MESSAGE
                 SET WS-ACTION-VIEW TO TRUE
                 PERFORM 2200-TRANSFER-TO-VIEW-PAGE
+           WHEN DFHPF4
+                IF WS-MAY-MAINTAIN THEN
+                   MOVE 'Add Employee Request' TO WS-MESSAGE
+                   SET WS-ACTION-ADD TO TRUE
+                   PERFORM 2400-TRANSFER-TO-ADD-PAGE
+                ELSE
+                   MOVE 'Invalid Key!' TO WS-MESSAGE
+                   SET WS-ACTION-INVALID TO TRUE
+                END-IF
+           WHEN DFHPF5
+                IF WS-MAY-MAINTAIN THEN
+                   MOVE 'Update Employee Request' TO WS-MESSAGE
+                   SET WS-ACTION-UPDATE TO TRUE
+                   PERFORM 2500-TRANSFER-TO-UPDATE-PAGE
+                ELSE
+                   MOVE 'Invalid Key!' TO WS-MESSAGE
+                   SET WS-ACTION-INVALID TO TRUE
+                END-IF
+           WHEN DFHPF6
+                IF WS-MAY-MAINTAIN THEN
+                   MOVE 'Delete/Reactivate Employee Request' TO
+                      WS-MESSAGE
+                   PERFORM 2300-TRANSFER-TO-DELETE-PAGE
+                ELSE
+                   MOVE 'Invalid Key!' TO WS-MESSAGE
+                   SET WS-ACTION-INVALID TO TRUE
+                END-IF
+           WHEN DFHPF7
+                MOVE 'Help/About Request' TO WS-MESSAGE
+                PERFORM 2600-TRANSFER-TO-HELP-PAGE
            WHEN DFHPF3
                 MOVE 'Menu Exit Request' TO WS-MESSAGE
                 SET WS-ACTION-EXIT TO TRUE
@@ -200,6 +258,98 @@
                 MOVE 'Error Transferring To Details Page!' TO WS-MESSAGE
            END-EVALUATE.
 
+       2400-TRANSFER-TO-ADD-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-TRANSFER-TO-ADD-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS XCTL
+                PROGRAM(APP-ADD-PROGRAM-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Add Page' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Add Page Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Transferring To Add Page!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2500-TRANSFER-TO-UPDATE-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-TRANSFER-TO-UPDATE-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS XCTL
+                PROGRAM(APP-UPDATE-PROGRAM-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Update Page' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Update Page Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Transferring To Update Page!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2300-TRANSFER-TO-DELETE-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-TRANSFER-TO-DELETE-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS XCTL
+                PROGRAM(APP-DELETE-PROGRAM-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Delete/Reactivate Page'
+                   TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Delete/Reactivate Page Program Not Found!'
+                   TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Transferring To Delete/Reactivate Page!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       2600-TRANSFER-TO-HELP-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-TRANSFER-TO-HELP-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS XCTL
+                PROGRAM(APP-HELP-PROGRAM-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Help/About Page' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Help/About Page Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Transferring To Help/About Page!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
       *-----------------------------------------------------------------
        ACTIVITY-MONITOR SECTION.
       *-----------------------------------------------------------------
@@ -217,6 +367,13 @@
            SET MON-AC-APP-FUNCTION TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
 
+      *    AN IDLE SESSION IS ENDED BY THE ACTIVITY MONITOR ITSELF, AND
+      *    A PROCESSING ERROR MEANS IT COULDN'T STAND BEHIND THE
+      *    STATUS IT GAVE US - GO NO FURTHER IN EITHER CASE.
+           IF MON-ST-SESSION-EXPIRED OR MON-PROCESSING-ERROR THEN
+              PERFORM 4400-END-EXPIRED-SESSION
+           END-IF.
+
        4100-GET-MONITOR-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
@@ -248,7 +405,7 @@
       *    >>> -------------- <<<
 
       *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM
-           MOVE APP-LIST-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           MOVE APP-MENU-PROGRAM-NAME TO MON-LINKING-PROGRAM.
            INITIALIZE MON-RESPONSE.
 
            PERFORM 4300-PUT-MONITOR-CONTAINER.
@@ -290,6 +447,22 @@
                 MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
            END-EVALUATE.
 
+       4400-END-EXPIRED-SESSION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4400-END-EXPIRED-SESSION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND TEXT
+                FROM (MON-MESSAGE)
+                LENGTH (LENGTH OF MON-MESSAGE)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
@@ -317,11 +490,12 @@
               MOVE EIBRESP TO WS-DEBUG-EIBRESP
               MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
 
-              EXEC CICS SEND TEXT
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
                    FROM (WS-DEBUG-MESSAGE)
-                   END-EXEC
-              EXEC CICS RECEIVE
-                   LENGTH(LENGTH OF EIBAID)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
 
               INITIALIZE EIBRESP EIBRESP2
