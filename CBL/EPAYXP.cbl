@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPAYXP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'PAYROLL/BENEFITS DOWNSTREAM EXTRACT' BATCH TRANSACTION.
+      *      - NO SCREEN - JUST A ONE-LINE CONFIRMATION, MEANT TO BE
+      *        ENTERED DIRECTLY BY TRANSACTION ID (OR SCHEDULED VIA
+      *        CICS INTERVAL CONTROL) TO WALK THE WHOLE EMPLOYEE MASTER
+      *        FILE AND WRITE A FIXED-WIDTH EXTRACT OF EVERY ACTIVE
+      *        EMPLOYEE - PLUS A TRAILER RECORD CARRYING THE EXTRACTED
+      *        RECORD COUNT - TO A QUEUE FOR A DOWNSTREAM PAYROLL OR
+      *        BENEFITS SYSTEM TO PICK UP, SAME STYLE AS EDRPTP/EAPRDP.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - EMPLOYEE MASTER RECORD.
+      ******************************************************************
+       COPY ECONST.
+       COPY EMPMAST.
+      ******************************************************************
+      *   DEFINE MY EXTRACT RECORD LAYOUTS - A LEADING RECORD-TYPE
+      *   BYTE LETS THE DOWNSTREAM SYSTEM TELL A DETAIL RECORD FROM
+      *   THE TRAILER RECORD WRITTEN LAST.
+      ******************************************************************
+       01 WS-EXTRACT-DETAIL-LINE.
+          05 WS-DTL-RECORD-TYPE         PIC X(1)   VALUE 'D'.
+          05 WS-DTL-EMPLOYEE-ID         PIC 9(8).
+          05 WS-DTL-FULL-NAME           PIC X(38)  VALUE SPACES.
+          05 WS-DTL-DEPARTMENT-ID       PIC 9(8).
+          05 WS-DTL-START-DATE          PIC X(8)   VALUE SPACES.
+      *
+       01 WS-EXTRACT-TRAILER-LINE.
+          05 WS-TRL-RECORD-TYPE         PIC X(1)   VALUE 'T'.
+          05 WS-TRL-RECORD-COUNT        PIC 9(8)   VALUE ZEROES.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE           PIC S9(8) USAGE IS BINARY.
+          05 WS-ITEM-NUMBER             PIC S9(4) USAGE IS BINARY.
+          05 WS-EMPLOYEES-SCANNED       PIC 9(5)  VALUE ZEROES.
+          05 WS-EMPLOYEES-EXTRACTED     PIC 9(5)  VALUE ZEROES.
+          05 WS-REPLY-TEXT              PIC X(79) VALUE SPACES.
+          05 WS-REPLY-SCANNED           PIC ZZZZ9.
+          05 WS-REPLY-EXTRACTED         PIC ZZZZ9.
+      *
+       01 WS-BROWSE-SWITCH               PIC X(1)  VALUE SPACES.
+          88 WS-END-OF-FILE                        VALUE 'Y'.
+          88 WS-NOT-END-OF-FILE                    VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIAL-SETUP.
+           PERFORM 2000-BUILD-PAYROLL-EXTRACT.
+           PERFORM 2500-WRITE-TRAILER-RECORD.
+           PERFORM 2900-BUILD-REPLY-TEXT.
+           PERFORM 9200-SEND-REPLY-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIAL-SETUP.
+           INITIALIZE WS-WORKING-VARS.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+
+      *    CLEAR OUT ANY PRIOR RUN'S LEFTOVER QUEUE SO LAST RUN'S
+      *    EXTRACT DOESN'T GET APPENDED TO THIS ONE - QIDERR JUST MEANS
+      *    THERE WAS NOTHING LEFT OVER TO CLEAR.
+           EXEC CICS DELETEQ TS
+                QNAME(APP-PAYEXT-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2000-BUILD-PAYROLL-EXTRACT.
+           PERFORM 2100-START-BROWSING.
+           IF NOT WS-END-OF-FILE
+              PERFORM 2200-READ-NEXT-EMPLOYEE UNTIL WS-END-OF-FILE
+              PERFORM 2400-END-BROWSING
+           END-IF.
+
+       2100-START-BROWSING.
+      *    ZERO KEY POSITIONS THE BROWSE AT THE FIRST EMPLOYEE ON FILE
+      *    BY EMPLOYEE ID - SAME IDIOM EAPRDP USES.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Employee Master!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2200-READ-NEXT-EMPLOYEE.
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-EMPLOYEES-SCANNED
+                IF EMP-ACTIVE
+                   PERFORM 2300-WRITE-EXTRACT-DETAIL
+                END-IF
+           WHEN DFHRESP(ENDFILE)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Employee!' TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2300-WRITE-EXTRACT-DETAIL.
+           ADD 1 TO WS-EMPLOYEES-EXTRACTED.
+
+           MOVE 'D'                TO WS-DTL-RECORD-TYPE.
+           MOVE EMP-EMPLOYEE-ID    TO WS-DTL-EMPLOYEE-ID.
+           MOVE EMP-FULL-NAME      TO WS-DTL-FULL-NAME.
+           MOVE EMP-DEPARTMENT-ID  TO WS-DTL-DEPARTMENT-ID.
+           MOVE EMP-START-DATE     TO WS-DTL-START-DATE.
+
+           EXEC CICS WRITEQ TS
+                QNAME(APP-PAYEXT-QUEUE-NAME)
+                FROM (WS-EXTRACT-DETAIL-LINE)
+                ITEM (WS-ITEM-NUMBER)
+                MAIN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2400-END-BROWSING.
+           EXEC CICS ENDBR
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2500-WRITE-TRAILER-RECORD.
+      *    TRAILER IS ALWAYS WRITTEN, EVEN WHEN NO ACTIVE EMPLOYEES
+      *    WERE FOUND, SO THE DOWNSTREAM SYSTEM CAN ALWAYS RELY ON A
+      *    ZERO-OR-MORE COUNT RECORD BEING THE LAST ITEM ON THE QUEUE.
+           MOVE WS-EMPLOYEES-EXTRACTED TO WS-TRL-RECORD-COUNT.
+
+           EXEC CICS WRITEQ TS
+                QNAME(APP-PAYEXT-QUEUE-NAME)
+                FROM (WS-EXTRACT-TRAILER-LINE)
+                ITEM (WS-ITEM-NUMBER)
+                MAIN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2900-BUILD-REPLY-TEXT.
+           MOVE WS-EMPLOYEES-SCANNED   TO WS-REPLY-SCANNED.
+           MOVE WS-EMPLOYEES-EXTRACTED TO WS-REPLY-EXTRACTED.
+
+           STRING 'Payroll Extract Complete - '
+                  FUNCTION TRIM(WS-REPLY-EXTRACTED)
+                  ' Of '
+                  FUNCTION TRIM(WS-REPLY-SCANNED)
+                  ' Employee(s) Extracted Plus Trailer - Queue '
+                  APP-PAYEXT-QUEUE-NAME
+              DELIMITED BY SIZE
+              INTO WS-REPLY-TEXT
+           END-STRING.
+
+       9200-SEND-REPLY-AND-RETURN.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPLY-TEXT)
+                LENGTH (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
