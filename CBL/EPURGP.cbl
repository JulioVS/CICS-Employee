@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPURGP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'PURGE ORPHANED USER-ACTIVITY QUEUES' ADMIN TRANSACTION.
+      *      - NO SCREEN - JUST A ONE-LINE CONFIRMATION, MEANT TO BE
+      *        ENTERED DIRECTLY BY TRANSACTION ID (OR SCHEDULED VIA
+      *        CICS INTERVAL CONTROL) TO SWEEP UP ACTIVITY QUEUES LEFT
+      *        BEHIND BY SESSIONS THAT ABENDED OR WERE KILLED BEFORE
+      *        THEY COULD SIGN THEMSELVES OFF PROPERLY.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - REGISTERED USER RECORD.
+      *      - USER ACTIVITY QUEUE.
+      *      - SIGN-ON RULES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EREGUSR.
+       COPY EUACTTS.
+       COPY ESONRUL.
+      ******************************************************************
+      *   DEFINE MY USER ACTIVITY QUEUE NAME - SAME PREFIX/USER-ID
+      *   SPLIT EACTMON USES TO BUILD EACH USER'S OWN QUEUE NAME.
+      ******************************************************************
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX        PIC X(8).
+          05 WS-UA-QNAME-USERID        PIC X(8).
+      ******************************************************************
+      *   WORKING FIELDS FOR ELAPSED-TIME ARITHMETIC SINCE THE USER'S
+      *   LAST RECORDED ACTIVITY - SAME IDIOM EACTMON USES TO AGE OUT
+      *   AN EXPIRED LOCKOUT OR AN IDLE SESSION.
+      ******************************************************************
+       01 WS-ACTIVITY-TIME-CALC.
+          05 WS-ACTIVITY-START-DATE    PIC 9(8).
+          05 WS-ACTIVITY-START-HH      PIC 9(2).
+          05 WS-ACTIVITY-START-MM      PIC 9(2).
+          05 WS-CURRENT-NUMERIC-DATE   PIC 9(8).
+          05 WS-CURRENT-HH             PIC 9(2).
+          05 WS-CURRENT-MM             PIC 9(2).
+          05 WS-ACTIVITY-START-DAYS    PIC S9(8) USAGE IS BINARY.
+          05 WS-CURRENT-DAYS           PIC S9(8) USAGE IS BINARY.
+          05 WS-ELAPSED-MINUTES        PIC S9(8) USAGE IS BINARY.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-ITEM-NUMBER            PIC S9(4) USAGE IS BINARY.
+          05 WS-CICS-RESPONSE          PIC S9(8) USAGE IS BINARY.
+          05 WS-USERS-SCANNED          PIC 9(5).
+          05 WS-QUEUES-PURGED          PIC 9(5).
+          05 WS-BROWSE-SWITCH          PIC X(1).
+             88 WS-END-OF-FILE                 VALUE 'Y'.
+             88 WS-NOT-END-OF-FILE             VALUE 'N'.
+          05 WS-REPLY-TEXT             PIC X(60).
+          05 WS-REPLY-SCANNED          PIC ZZZZ9.
+          05 WS-REPLY-PURGED           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIAL-SETUP.
+           PERFORM 2000-PURGE-ORPHANED-QUEUES.
+           PERFORM 9200-SEND-REPLY-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIAL-SETUP.
+           INITIALIZE WS-WORKING-VARS.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+
+           PERFORM 1100-GET-SIGN-ON-RULES.
+
+       1100-GET-SIGN-ON-RULES.
+      *    GET SIGN-ON RULES FROM TEMPORARY QUEUE, IF AVAILABLE. IF
+      *    NOT, GET THEM FROM THE VSAM FILE - SAME LOGIC EACTMON USES
+      *    SO THE IDLE-TIMEOUT POLICY APPLIED HERE MATCHES THE ONE IT
+      *    ENFORCES DURING ROUTINE APP USAGE.
+           MOVE AC-SIGNON-RULES-ITEM-NUM TO WS-ITEM-NUMBER.
+
+           EXEC CICS READQ TS
+                QNAME(AC-SIGNON-RULES-QUEUE-NAME)
+                ITEM(WS-ITEM-NUMBER)
+                INTO (SIGN-ON-RULES-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(QIDERR)
+                PERFORM 1110-LOAD-RULES-FROM-FILE
+           WHEN OTHER
+                MOVE 'Error Reading Sign-On Rules Cache!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       1110-LOAD-RULES-FROM-FILE.
+      *    LOAD SIGN-ON RULES FROM VSAM [RRDS] FILE.
+      *      - JUST A SINGLE RECORD IN RELATIVE RECORD NUMBER 1.
+           EXEC CICS READ
+                FILE(AC-SIGNON-RULES-FILE-NAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(AC-SIGNON-RULES-RRN)
+                RRN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Reading Sign-On Rules File!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2000-PURGE-ORPHANED-QUEUES.
+      *    AN IDLE-TIMEOUT OF ZERO MEANS THE POLICY ISN'T SET - THERE
+      *    IS NO BASIS FOR DECIDING A QUEUE IS ORPHANED, SO WE LEAVE
+      *    EVERYTHING ALONE RATHER THAN GUESS (SAME CONVENTION
+      *    EACTMON'S OWN IDLE-TIMEOUT CHECK FOLLOWS).
+           IF SGN-IDLE-TIMEOUT-MINUTES IS EQUAL TO ZERO
+              MOVE 'Idle-Timeout Policy Not Set - Nothing Purged!'
+                 TO WS-REPLY-TEXT
+           ELSE
+              PERFORM 2100-START-BROWSING
+              IF NOT WS-END-OF-FILE
+                 PERFORM 2200-READ-NEXT-USER UNTIL WS-END-OF-FILE
+                 PERFORM 2900-END-BROWSING
+              END-IF
+              PERFORM 2950-BUILD-REPLY-TEXT
+           END-IF.
+
+       2100-START-BROWSING.
+      *    BROWSE REGISTERED USERS BY RU-USER-ID - THE SAME KEY
+      *    ESONP'S OWN CREDENTIAL LOOKUP READS BY.
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILE-NAME)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Registered Users!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2200-READ-NEXT-USER.
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILE-NAME)
+                RIDFLD(RU-USER-ID)
+                INTO (REG-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-USERS-SCANNED
+                PERFORM 2300-CHECK-USER-ACTIVITY-QUEUE
+           WHEN DFHRESP(ENDFILE)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Registered User!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2300-CHECK-USER-ACTIVITY-QUEUE.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE RU-USER-ID TO WS-UA-QNAME-USERID.
+           MOVE AC-ACTMON-ITEM-NUM TO WS-ITEM-NUMBER.
+
+           EXEC CICS READQ TS
+                QNAME(WS-USER-ACTIVITY-QUEUE-NAME)
+                ITEM(WS-ITEM-NUMBER)
+                INTO (USER-ACTIVITY-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 2310-PURGE-IF-IDLE
+           WHEN DFHRESP(QIDERR)
+      *         NO ACTIVITY QUEUE EXISTS FOR THIS USER - NOTHING TO
+      *         PURGE.
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Reading User Activity Queue!'
+                   TO WS-REPLY-TEXT
+                PERFORM 9200-SEND-REPLY-AND-RETURN
+           END-EVALUATE.
+
+       2310-PURGE-IF-IDLE.
+      *    A RECORD THAT'S ALREADY SIGNED OFF OR WAS NEVER CARRIED
+      *    PAST "IN PROCESS" ISN'T AN ABENDED SESSION TO CLEAN UP.
+      *    ONLY A RECORD STILL SHOWING SIGNED-ON (OR STUCK
+      *    IN-PROCESS) THAT HAS GONE IDLE AT LEAST AS LONG AS THE
+      *    SESSION IDLE-TIMEOUT POLICY QUALIFIES AS ORPHANED - A
+      *    GENUINELY ACTIVE SESSION REFRESHES THIS TIMESTAMP ON EVERY
+      *    INTERACTION (SEE EACTMON'S 4200-CHECK-FOR-IDLE-TIMEOUT),
+      *    SO A STALE ONE CAN ONLY MEAN THE SESSION NEVER SIGNED OFF.
+           IF ACT-ST-SIGNED-ON OR ACT-ST-IN-PROCESS
+              PERFORM 3100-COMPUTE-ACTIVITY-ELAPSED-MINUTES
+              IF WS-ELAPSED-MINUTES IS GREATER THAN OR EQUAL TO
+                 SGN-IDLE-TIMEOUT-MINUTES
+                 PERFORM 2320-DELETE-ACTIVITY-QUEUE
+              END-IF
+           END-IF.
+
+       2320-DELETE-ACTIVITY-QUEUE.
+           EXEC CICS DELETEQ TS
+                QNAME(WS-USER-ACTIVITY-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+              ADD 1 TO WS-QUEUES-PURGED
+           END-IF.
+
+       3100-COMPUTE-ACTIVITY-ELAPSED-MINUTES.
+      *    CONVERT THE USER'S LAST-ACTIVITY AND CURRENT TIMESTAMPS TO
+      *    NUMERIC DATE/TIME SO WE CAN COMPUTE HOW MANY MINUTES HAVE
+      *    ELAPSED SINCE THAT LAST ACTIVITY - SAME ARITHMETIC EACTMON
+      *    USES FOR ITS OWN LOCKOUT-EXPIRY AND IDLE-TIMEOUT CHECKS.
+           MOVE ACT-LAST-ACTIVITY-DATE TO WS-ACTIVITY-START-DATE.
+           MOVE ACT-LAST-ACTIVITY-TIME(1:2) TO WS-ACTIVITY-START-HH.
+           MOVE ACT-LAST-ACTIVITY-TIME(3:2) TO WS-ACTIVITY-START-MM.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-NUMERIC-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-CURRENT-HH.
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-CURRENT-MM.
+
+           COMPUTE WS-ACTIVITY-START-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-ACTIVITY-START-DATE).
+           COMPUTE WS-CURRENT-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-NUMERIC-DATE).
+
+           COMPUTE WS-ELAPSED-MINUTES =
+              ((WS-CURRENT-DAYS - WS-ACTIVITY-START-DAYS) * 1440) +
+              ((WS-CURRENT-HH * 60 + WS-CURRENT-MM) -
+               (WS-ACTIVITY-START-HH * 60 + WS-ACTIVITY-START-MM)).
+
+       2900-END-BROWSING.
+           EXEC CICS ENDBR
+                FILE(AC-REG-USER-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       2950-BUILD-REPLY-TEXT.
+           MOVE WS-USERS-SCANNED TO WS-REPLY-SCANNED.
+           MOVE WS-QUEUES-PURGED TO WS-REPLY-PURGED.
+
+           STRING 'Purge Complete - '
+                  FUNCTION TRIM(WS-REPLY-PURGED)
+                  ' Of '
+                  FUNCTION TRIM(WS-REPLY-SCANNED)
+                  ' Registered Users'' Queues Purged.'
+              DELIMITED BY SIZE
+              INTO WS-REPLY-TEXT
+           END-STRING.
+
+       9200-SEND-REPLY-AND-RETURN.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPLY-TEXT)
+                LENGTH (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
