@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERFRP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'REFRESH SIGN-ON RULES' ADMIN TRANSACTION.
+      *      - NO SCREEN - JUST A ONE-LINE CONFIRMATION, MEANT TO BE
+      *        ENTERED DIRECTLY BY TRANSACTION ID BY AN ADMINISTRATOR
+      *        AFTER CHANGING THE SIGN-ON RULES FILE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      ******************************************************************
+       COPY ECONST.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE  PIC S9(8) USAGE IS BINARY.
+          05 WS-REPLY-TEXT     PIC X(60).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-DELETE-RULES-QUEUE.
+           PERFORM 9200-SEND-REPLY-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-DELETE-RULES-QUEUE.
+      *    DELETE THE CACHED SIGN-ON RULES QUEUE - EACTMON'S OWN
+      *    1200-GET-SIGN-ON-RULES ALREADY RELOADS FROM THE VSAM FILE
+      *    AND REBUILDS THE QUEUE WHENEVER IT FINDS THE QUEUE MISSING
+      *    (QIDERR), SO DELETING IT HERE IS ALL THAT'S NEEDED TO FORCE
+      *    A REFRESH ON THE NEXT SIGN-ON OR ACTIVITY CHECK.
+           EXEC CICS DELETEQ TS
+                QNAME(AC-SIGNON-RULES-QUEUE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Sign-On Rules Cache Cleared - Will Reload.'
+                   TO WS-REPLY-TEXT
+           WHEN DFHRESP(QIDERR)
+                MOVE 'Sign-On Rules Cache Was Already Empty.'
+                   TO WS-REPLY-TEXT
+           WHEN OTHER
+                MOVE 'Error Clearing Sign-On Rules Cache!'
+                   TO WS-REPLY-TEXT
+           END-EVALUATE.
+
+       9200-SEND-REPLY-AND-RETURN.
+           EXEC CICS SEND TEXT
+                FROM (WS-REPLY-TEXT)
+                LENGTH (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
