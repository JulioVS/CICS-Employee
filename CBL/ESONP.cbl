@@ -16,6 +16,7 @@
        COPY ECONST.
        COPY ESONMAP.
        COPY EREGUSR.
+       COPY EMONCTR.
        COPY DFHAID.
       ******************************************************************
       *   DEFINE MY SESSION STATE DATA FOR PASSING INTO COMM-AREA.
@@ -29,6 +30,20 @@
        01 WS-WORKING-VARS.
           05 WS-CICS-RESPONSE  PIC S9(8) USAGE IS BINARY.
           05 WS-CURRENT-DATE   PIC X(14).
+      *
+      *    WORKING FIELDS FOR PASSWORD-AGE ELAPSED-DAYS ARITHMETIC.
+      *
+          05 WS-PASSWORD-CHANGED-NUMERIC-DATE PIC 9(8).
+          05 WS-CURRENT-NUMERIC-DATE          PIC 9(8).
+          05 WS-PASSWORD-CHANGED-DAYS         PIC S9(8) USAGE IS BINARY.
+          05 WS-CURRENT-NUMERIC-DAYS          PIC S9(8) USAGE IS BINARY.
+          05 WS-PASSWORD-AGE-ELAPSED-DAYS     PIC S9(8) USAGE IS BINARY.
+          05 WS-PASSWORD-EXPIRED-SWITCH       PIC X(1).
+             88 PASSWORD-HAS-EXPIRED                  VALUE 'Y'.
+             88 PASSWORD-NOT-EXPIRED                  VALUE 'N'.
+          05 WS-CREDENTIALS-VALID-SWITCH      PIC X(1).
+             88 CREDENTIALS-ARE-VALID                 VALUE 'Y'.
+             88 CREDENTIALS-NOT-VALID                 VALUE 'N'.
       ******************************************************************
       *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRASACTION.
       ******************************************************************
@@ -107,7 +122,15 @@
        3000-SIGN-ON-USER.
            PERFORM 3100-UPDATE-STATE.
            PERFORM 3200-CHECK-USER-STATUS.
-           PERFORM 3300-LOOKUP-USER-ID.
+
+      *    A USER WHOSE ACCOUNT IS CURRENTLY LOCKED OUT, OR WHO IS
+      *    GENUINELY SIGNED ON ELSEWHERE RIGHT NOW, NEVER REACHES
+      *    CREDENTIAL VALIDATION - SHOWING "INVALID PASSWORD" IN EITHER
+      *    CASE WOULD JUST INVITE MORE ATTEMPTS.
+           IF NOT MON-ST-LOCKED-OUT AND NOT MON-ST-CONCURRENT-SESSION
+              AND NOT MON-PROCESSING-ERROR
+              PERFORM 3300-LOOKUP-USER-ID
+           END-IF.
 
        3100-UPDATE-STATE.
       *    IF NEW DATA WAS RECEIVED, UPDATE STATE
@@ -121,10 +144,152 @@
            END-IF.
 
        3200-CHECK-USER-STATUS.
-           CONTINUE.
+      *    ASK THE ACTIVITY MONITOR FOR THIS USER ID'S LAST KNOWN
+      *    STATUS. A RECORD STILL SHOWING "SIGNED ON" COMES BACK AS
+      *    ONE OF TWO DISTINCT CASES: MON-ST-CONCURRENT-SESSION MEANS
+      *    THE OTHER SESSION IS STILL ACTIVELY IN USE, SO THIS SIGN-ON
+      *    IS BLOCKED; PLAIN MON-ST-SIGNED-ON MEANS IT'S ALMOST
+      *    CERTAINLY A STALE RECORD LEFT BEHIND BY A SESSION THAT NEVER
+      *    PROPERLY SIGNED OFF (BROWSER CLOSED, NETWORK DROPPED, ETC.),
+      *    SO WE JUST NOTE IT AND LET SIGN-ON CONTINUE -
+      *    3250-NOTIFY-ACTIVITY-MONITOR WILL OVERWRITE IT CLEANLY ONCE
+      *    CREDENTIALS CHECK OUT BELOW.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           MOVE WS-USER-ID TO MON-USER-ID.
+           MOVE AC-SIGNON-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           SET MON-AC-APP-FUNCTION TO TRUE.
+
+           PERFORM 3260-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 3270-GET-MONITOR-CONTAINER
+                IF MON-ST-CONCURRENT-SESSION THEN
+                   MOVE "Already Signed On Elsewhere - Access Denied!"
+                      TO MESSO
+                ELSE
+                   IF MON-ST-SIGNED-ON THEN
+                      MOVE "Note: Previous Session Was Not Signed Off!"
+                         TO MESSO
+                   ELSE
+                      IF MON-ST-LOCKED-OUT THEN
+                         MOVE "Account Locked Out - Try Again Later!"
+                            TO MESSO
+                      ELSE
+                         IF MON-PROCESSING-ERROR THEN
+                            MOVE MON-MESSAGE TO MESSO
+                         END-IF
+                      END-IF
+                   END-IF
+                END-IF
+           WHEN DFHRESP(PGMIDERR)
+                MOVE "Activity Monitor Program Not Found!" TO MESSO
+           WHEN OTHER
+                MOVE "Error Linking To Activity Monitor!" TO MESSO
+           END-EVALUATE.
+
+       3270-GET-MONITOR-CONTAINER.
+      *    RE-FETCH THE CONTAINER AFTER THE LINK - EACTMON UPDATED ITS
+      *    OWN COPY AND PUT IT BACK, BUT OUR WORKING-STORAGE COPY IS
+      *    STILL THE ONE WE PUT BEFORE THE LINK UNTIL WE GET IT AGAIN.
+           EXEC CICS GET
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE "Error Getting Activity Monitor!" TO MESSO
+           END-EVALUATE.
 
        3250-NOTIFY-ACTIVITY-MONITOR.
-           CONTINUE.
+      *    TELL THE ACTIVITY MONITOR WE HAVE A FRESH SIGN-ON, CARRYING
+      *    THE USER'S CATEGORY ALONG SO DOWNSTREAM PROGRAMS (STARTING
+      *    WITH THE MENU) CAN GATE OPTIONS BY ROLE WITHOUT RE-READING
+      *    THE USERS FILE THEMSELVES.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           MOVE WS-USER-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-CATEGORY.
+           MOVE AC-SIGNON-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           SET MON-AC-NOTIFY TO TRUE.
+
+           PERFORM 3260-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+      *         RE-FETCH SO WE KNOW WHETHER THE MONITOR ACTUALLY
+      *         RECORDED THIS SIGN-ON CLEANLY BEFORE WE HAND THE USER
+      *         OFF TO THE MENU.
+                PERFORM 3270-GET-MONITOR-CONTAINER
+                IF MON-PROCESSING-ERROR THEN
+                   MOVE MON-MESSAGE TO MESSO
+                END-IF
+           WHEN DFHRESP(PGMIDERR)
+                MOVE "Activity Monitor Program Not Found!" TO MESSO
+           WHEN OTHER
+                MOVE "Error Linking To Activity Monitor!" TO MESSO
+           END-EVALUATE.
+
+       3350-RECORD-FAILED-ATTEMPT.
+      *    A BAD PASSWORD FOR A KNOWN USER ID COUNTS AS A FAILED
+      *    SIGN-ON ATTEMPT - TELL THE ACTIVITY MONITOR SO IT CAN LOCK
+      *    THE ACCOUNT OUT IF THE USER'S CATEGORY HAS EXCEEDED ITS
+      *    MAXIMUM ATTEMPTS.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           MOVE WS-USER-ID TO MON-USER-ID.
+           MOVE RU-USER-TYPE TO MON-USER-CATEGORY.
+           MOVE AC-SIGNON-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           SET MON-AC-FAILED-ATTEMPT TO TRUE.
+
+           PERFORM 3260-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(AC-ACTMON-PROGRAM-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 3270-GET-MONITOR-CONTAINER
+           WHEN DFHRESP(PGMIDERR)
+                MOVE "Activity Monitor Program Not Found!" TO MESSO
+           WHEN OTHER
+                MOVE "Error Linking To Activity Monitor!" TO MESSO
+           END-EVALUATE.
+
+       3260-PUT-MONITOR-CONTAINER.
+           EXEC CICS PUT
+                CONTAINER(AC-ACTMON-CONTAINER-NAME)
+                CHANNEL(AC-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE "Error Putting Activity Monitor!" TO MESSO
+           END-EVALUATE.
 
        3300-LOOKUP-USER-ID.
       *    LOOKUP THE USER ID IN VSAM FILE
@@ -147,31 +312,138 @@
        3400-CHECK-USER-CREDENTIALS.
            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
 
-      *    CHECK IF THE USER ID AND PASSWORD MATCH
-           IF WS-USER-PASSWORD IS EQUAL TO RU-USER-PASSWORD
-      *       CHECK IF THE USER ID IS ACTIVE   
-              IF RU-ST-ACTIVE 
+      *    VERIFY THE PASSWORD - EITHER AGAINST OUR OWN VSAM COPY, OR
+      *    (FOR USERS FLAGGED RU-AUTH-EXTERNAL) BY DELEGATING TO THE
+      *    SITE'S EXTERNAL SECURITY MANAGER.
+           IF RU-AUTH-EXTERNAL THEN
+              PERFORM 3420-VERIFY-VIA-SECURITY-MANAGER
+           ELSE
+              PERFORM 3410-VERIFY-VIA-USERS-FILE
+           END-IF.
+
+           IF CREDENTIALS-ARE-VALID
+      *       CHECK IF THE USER ID IS ACTIVE
+              IF RU-ST-ACTIVE
       *          CHECK IF THE USER ID VALIDITY PERIOD HAS STARTED
                  IF WS-CURRENT-DATE
                     IS GREATER THAN OR EQUAL TO RU-LAST-EFFECTIVE-DATE
-      *             ALL CONDITIONS MET, SUCCESFUL SIGN ON!              
-                    PERFORM 3250-NOTIFY-ACTIVITY-MONITOR
-                    PERFORM 9100-TRANSFER-TO-LANDING-PAGE
+      *             AN EXTERNALLY-VERIFIED PASSWORD IS AGED BY THE
+      *             SECURITY MANAGER ITSELF, NOT BY US.
+                    IF NOT RU-AUTH-EXTERNAL
+                       PERFORM 3450-CHECK-PASSWORD-EXPIRATION
+                    ELSE
+                       SET PASSWORD-NOT-EXPIRED TO TRUE
+                    END-IF
+                    IF PASSWORD-HAS-EXPIRED THEN
+                       MOVE "Password Expired - See Your Administrator!"
+                          TO MESSO
+                    ELSE
+      *                ALL CONDITIONS MET, SUCCESFUL SIGN ON! DON'T
+      *                HAND THE USER OFF TO THE MENU IF THE ACTIVITY
+      *                MONITOR DIDN'T ACTUALLY RECORD IT - THE MENU
+      *                AND EVERY SCREEN AFTER IT DEPEND ON THAT
+      *                CONTAINER BEING GOOD.
+                       PERFORM 3250-NOTIFY-ACTIVITY-MONITOR
+                       IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL)
+                          AND NOT MON-PROCESSING-ERROR
+                          PERFORM 9100-TRANSFER-TO-LANDING-PAGE
+                       ELSE
+                          PERFORM 9200-SEND-MAP-AND-RETURN
+                       END-IF
+                    END-IF
                  ELSE
                     MOVE "User is not yet active!" TO MESSO
-                 END-IF 
+                 END-IF
               ELSE
                  MOVE "User is inactive!" TO MESSO
               END-IF
            ELSE
-              MOVE "Invalid password!" TO MESSO
+              PERFORM 3350-RECORD-FAILED-ATTEMPT
+              EVALUATE TRUE
+              WHEN MON-ST-LOCKED-OUT
+                   MOVE "Account Locked Out - Too Many Failed Attempts!"
+                      TO MESSO
+              WHEN MON-PROCESSING-ERROR
+                   MOVE MON-MESSAGE TO MESSO
+              WHEN OTHER
+                   MOVE "Invalid password!" TO MESSO
+              END-EVALUATE
+           END-IF.
+
+       3410-VERIFY-VIA-USERS-FILE.
+      *    THE USUAL CHECK - COMPARE AGAINST OUR OWN VSAM COPY.
+           SET CREDENTIALS-NOT-VALID TO TRUE.
+           IF WS-USER-PASSWORD IS EQUAL TO RU-USER-PASSWORD
+              SET CREDENTIALS-ARE-VALID TO TRUE
+           END-IF.
+
+       3420-VERIFY-VIA-SECURITY-MANAGER.
+      *    DELEGATE PASSWORD VERIFICATION TO THE SITE'S EXTERNAL
+      *    SECURITY MANAGER (E.G. RACF) INSTEAD OF COMPARING AGAINST
+      *    OUR OWN VSAM COPY - LETS AN INSTALLATION POINT THIS USER AT
+      *    CENTRALIZED CREDENTIALS WITHOUT STORING A PASSWORD IN
+      *    EREGUSR AT ALL.
+           SET CREDENTIALS-NOT-VALID TO TRUE.
+
+           EXEC CICS VERIFY PASSWORD(WS-USER-PASSWORD)
+                USERID(WS-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET CREDENTIALS-ARE-VALID TO TRUE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       3450-CHECK-PASSWORD-EXPIRATION.
+      *    IF A PASSWORD-CHANGE DATE HAS NEVER BEEN RECORDED FOR THIS
+      *    USER, OR THE SESSION-WIDE POLICY HAS NO AGE LIMIT SET,
+      *    THERE IS NOTHING TO ENFORCE.
+           SET PASSWORD-NOT-EXPIRED TO TRUE.
+
+           IF RU-PASSWORD-CHANGED-DATE IS NOT EQUAL TO SPACES AND
+              RU-PASSWORD-CHANGED-DATE IS NOT EQUAL TO ZEROS AND
+              MON-PASSWORD-AGE-DAYS IS GREATER THAN ZERO
+
+              MOVE RU-PASSWORD-CHANGED-DATE TO
+                 WS-PASSWORD-CHANGED-NUMERIC-DATE
+              MOVE WS-CURRENT-DATE(1:8) TO WS-CURRENT-NUMERIC-DATE
+
+              COMPUTE WS-PASSWORD-CHANGED-DAYS = FUNCTION
+                 INTEGER-OF-DATE(WS-PASSWORD-CHANGED-NUMERIC-DATE)
+              COMPUTE WS-CURRENT-NUMERIC-DAYS = FUNCTION
+                 INTEGER-OF-DATE(WS-CURRENT-NUMERIC-DATE)
+
+              COMPUTE WS-PASSWORD-AGE-ELAPSED-DAYS =
+                 WS-CURRENT-NUMERIC-DAYS - WS-PASSWORD-CHANGED-DAYS
+
+              IF WS-PASSWORD-AGE-ELAPSED-DAYS
+                 IS GREATER THAN OR EQUAL TO MON-PASSWORD-AGE-DAYS
+                 SET PASSWORD-HAS-EXPIRED TO TRUE
+              END-IF
            END-IF.
 
        9100-TRANSFER-TO-LANDING-PAGE.
-      *    TRANSFER TO THE LANDING PAGE
-      *    - FOR NOW, WE JUST SEND A MESSAGE BACK
-           MOVE "Successful sign on!" TO MESSO.
-           PERFORM 9200-SEND-MAP-AND-RETURN.
+      *    TRANSFER TO THE LANDING PAGE (THE MAIN MENU). THE ACTIVITY
+      *    MONITOR CHANNEL PUT TOGETHER IN 3250 IS STILL CURRENT FOR
+      *    THIS TASK, SO THE MENU CAN GET IT RIGHT AWAY.
+           EXEC CICS XCTL
+                PROGRAM(APP-MENU-PROGRAM-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE "Menu Program Not Found!" TO MESSO
+                PERFORM 9200-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE "Error Transferring To Menu!" TO MESSO
+                PERFORM 9200-SEND-MAP-AND-RETURN
+           END-EVALUATE.
  
        9200-SEND-MAP-AND-RETURN.
       *    PRESENT INITIAL SIGN-ON SCREEN TO THE USER
