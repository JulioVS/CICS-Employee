@@ -3,6 +3,9 @@
       ******************************************************************
       *   CICS PLURALSIGHT 'EMPLOYEE APP'.
       *      - 'UPDATE EMPLOYEE DETAILS' PROGRAM.
+      *      - LOCATES AN EMPLOYEE RECORD BY ID (SAME MASTER FILE/KEY AS
+      *        EVIEWP), THEN LETS THE CLERK CHANGE JOB TITLE, DEPARTMENT
+      *        ID, START DATE AND END DATE AND REWRITES THE RECORD.
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -12,9 +15,10 @@
       *      - UPDATE DETAILS MAPSET.
       *      - UPDATE DETAILS CONTAINER.
       *      - EMPLOYEE MASTER RECORD.
-      *      - VIEW DETAILS CONTAINER.
+      *      - DEPARTMENT MASTER RECORD.
+      *      - DEPARTMENT TRANSFER HISTORY RECORD.
+      *      - AUDIT LOG RECORD.
       *      - ACTIVITY MONITOR CONTAINER.
-      *      - REGISTERED USERS.
       *      - IBM'S AID KEYS.
       *      - IBM'S BMS VALUES.
       ******************************************************************
@@ -22,9 +26,10 @@
        COPY EUPDMAP.
        COPY EUPDCTR.
        COPY EMPMAST.
-       COPY EDETCTR.
+       COPY DEPTMAST.
+       COPY EDEPTTRN.
+       COPY EAUDIT.
        COPY EMONCTR.
-       COPY EREGUSR.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -32,14 +37,25 @@
       ******************************************************************
        01 WS-WORKING-VARS.
           05 WS-CICS-RESPONSE       PIC S9(8) USAGE IS BINARY.
-          05 WS-EMPLOYEE-ID         PIC X(8) JUSTIFIED RIGHT.
-          05 WS-INSP-COUNTER        PIC S9(2) USAGE IS BINARY.
-          05 WS-DEPT-KEY            PIC X(8).
-      *
-       01 WS-DISPLAY-MESSAGES.
           05 WS-MESSAGE             PIC X(79) VALUE SPACES.
-          05 WS-PF7-LABEL           PIC X(9)  VALUE 'PF7 Prev '.
-          05 WS-PF8-LABEL           PIC X(9)  VALUE 'PF8 Next '.
+      *
+       01 WS-VALIDATION-FLAG        PIC X(1)  VALUE SPACES.
+          88 VALIDATION-PASSED                VALUE 'Y'.
+          88 VALIDATION-FAILED                VALUE SPACES.
+      *
+       01 WS-DEPT-FOUND-FLAG        PIC X(1)  VALUE SPACES.
+          88 DEPT-FOUND                       VALUE 'Y'.
+          88 DEPT-NOT-FOUND                   VALUE SPACES.
+      *
+       01 WS-START-DATE-NUMERIC     PIC 9(8)  VALUE ZEROES.
+       01 WS-START-DATE-CHECK       PIC S9(4) USAGE COMP VALUE ZEROES.
+          88 START-DATE-IS-VALID              VALUE ZERO.
+      *
+       01 WS-END-DATE-NUMERIC       PIC 9(8)  VALUE ZEROES.
+       01 WS-END-DATE-CHECK         PIC S9(4) USAGE COMP VALUE ZEROES.
+          88 END-DATE-IS-VALID                VALUE ZERO.
+      *
+       01 WS-OLD-DEPARTMENT-ID      PIC 9(8)  VALUE ZEROES.
       *
        01 WS-DATE-FORMATTING.
           05 WS-INPUT-DATE.
@@ -53,17 +69,18 @@
              10 FILLER              PIC X(1)  VALUE '-'.
              10 WS-YYYY             PIC X(4)  VALUE SPACES.
       *
-       01 WS-FILTER-FLAGS.
-          03 WS-FILTERS-CHECK       PIC X(1)  VALUE SPACES.
-             88 FILTERS-PASSED                VALUE 'Y'.
-             88 FILTERS-FAILED                VALUE 'N'.
-          03 WS-KEY-FILTER-CHECK    PIC X(1)  VALUE SPACES.
-             88 KEY-FILTER-PASSED             VALUE 'Y'.
-          03 WS-DEPT-FILTER-CHECK   PIC X(1)  VALUE SPACES.
-             88 DEPT-FILTER-PASSED            VALUE 'Y'.
-             88 DEPT-FILTER-FAILED            VALUE 'N'.
-          03 WS-DATE-FILTER-CHECK   PIC X(1)  VALUE SPACES.
-             88 DATE-FILTER-PASSED            VALUE 'Y'.
+      *    THE SCREEN DISPLAYS/ACCEPTS DATES AS 'DD-MM-YYYY' (SAME AS
+      *    EVIEWP), BUT THE MASTER FILE STORES THEM AS 'YYYYMMDD'
+      *    (SAME AS EADDP), SO A RE-ENTERED DATE NEEDS ITS DD/MM/YYYY
+      *    PIECES REORDERED BEFORE IT CAN GO BACK ONTO THE RECORD.
+          05 WS-ENTRY-DATE.
+             10 WS-DD               PIC X(2)  VALUE SPACES.
+             10 WS-MM               PIC X(2)  VALUE SPACES.
+             10 WS-YYYY             PIC X(4)  VALUE SPACES.
+          05 WS-STORE-DATE.
+             10 WS-YYYY             PIC X(4)  VALUE SPACES.
+             10 WS-MM               PIC X(2)  VALUE SPACES.
+             10 WS-DD               PIC X(2)  VALUE SPACES.
       *
        01 WS-DEBUG-AID              PIC X(45) VALUE SPACES.
       *
@@ -81,6 +98,15 @@
        01 WS-DEBUG-MODE             PIC X(1)  VALUE 'N'.
           88 I-AM-DEBUGGING                   VALUE 'Y'.
           88 NOT-DEBUGGING                    VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER      PIC S9(4) USAGE IS BINARY.
+      ******************************************************************
+      *   EXPLICITLY DEFINE THE COMM-AREA FOR THE TRANSACTION - USED
+      *   ONLY WHEN EVIEWP HANDS OFF AN ALREADY-LOCATED EMPLOYEE ID
+      *   (SAME MECHANISM ESONP USES TO PASS ITS OWN INITIAL STATE).
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA               PIC X(8).
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -92,40 +118,682 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-      *    PSEUDO-CONVERSATIONAL PROGRAM DESIGN.
+      *    A NON-EMPTY COMM-AREA MEANS EVIEWP HANDED US OFF WITH A
+      *    RECORD ALREADY LOCATED - THIS IS CHECKED BEFORE THE USUAL
+      *    CHANNEL/CONTAINER TEST BECAUSE IT IS ALWAYS OUR GENUINE
+      *    FIRST INTERACTION (EUPDP'S OWN CHANNEL CAN'T BE PRE-SEEDED
+      *    FOR THIS WITHOUT CONFUSING THE CONTAINER TEST BELOW INTO
+      *    THINKING THE CONVERSATION WAS ALREADY IN PROGRESS).
+           IF EIBCALEN IS GREATER THAN ZERO THEN
+              PERFORM 1500-FIRST-INTERACTION-FROM-HANDOFF
+           ELSE
+              EXEC CICS GET
+                   CONTAINER(APP-UPDATE-CONTAINER-NAME)
+                   CHANNEL(APP-UPDATE-CHANNEL-NAME)
+                   INTO (UPDATE-EMPLOYEE-CONTAINER)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
 
-      *    START BY GETTING THE 'UPDATE' CONTAINER:
-      *
-      *    - IF IT DOES NOT YET EXIST -> 1ST STEP IN CONVERSATION
-      *    - IF IT DOES ALREADY EXIST -> CONVERSATION IN PROGRESS
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(CHANNELERR)
+              WHEN DFHRESP(CONTAINERERR)
+      *            1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                   PERFORM 1000-FIRST-INTERACTION
+              WHEN DFHRESP(NORMAL)
+      *            NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                   PERFORM 2000-PROCESS-USER-INPUT
+              WHEN OTHER
+                   MOVE 'Error Retrieving Update Container!'
+                      TO WS-MESSAGE
+              END-EVALUATE
+           END-IF.
 
-           EXEC CICS GET
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           MOVE MON-USER-ID TO UPD-USER-ID.
+           MOVE MON-USER-CATEGORY TO UPD-USER-CATEGORY.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR ALL RECORDS AND VARIABLES.
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE UPDATE-EMPLOYEE-CONTAINER.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EUPDMO.
+
+           MOVE 'Enter an Employee ID to Update!' TO WS-MESSAGE.
+           MOVE -1 TO EMPLIDL.
+
+       1500-FIRST-INTERACTION-FROM-HANDOFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1500-FIRST-INTERACTION-FROM-HANDOFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    EVIEWP HANDED US THE EMPLOYEE ID OF A RECORD IT HAS
+      *    ALREADY LOCATED, SO WE SKIP THE USUAL "ENTER AN EMPLOYEE
+      *    ID" PROMPT AND GO STRAIGHT INTO 2110-LOOKUP-EMPLOYEE-
+      *    RECORD'S EXISTING LOOKUP, EXACTLY AS IF THE CLERK HAD
+      *    TYPED THE ID THEMSELVES AND PRESSED ENTER.
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           MOVE MON-USER-ID TO UPD-USER-ID.
+           MOVE MON-USER-CATEGORY TO UPD-USER-CATEGORY.
+
+           MOVE DFHCOMMAREA TO EMPLIDI.
+           MOVE LENGTH OF EMPLIDI TO EMPLIDL.
+
+           PERFORM 2110-LOOKUP-EMPLOYEE-RECORD.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS RECEIVE
+                MAP(APP-UPDATE-MAP-NAME)
+                MAPSET(APP-UPDATE-MAPSET-NAME)
+                INTO (EUPDMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2100-LOOKUP-OR-VALIDATE-RECORD
+           WHEN DFHPF3
+                PERFORM 2200-SAVE-EMPLOYEE-RECORD
+      *         DON'T TRANSFER AWAY ON A FAILED VALIDATION - THAT WOULD
+      *         DISCARD THE VALIDATION MESSAGE AND THE CLERK'S EDITS
+      *         WITH NO INDICATION ANYTHING WENT WRONG. FALL THROUGH
+      *         TO THE NORMAL 9000-SEND-MAP-AND-RETURN BELOW INSTEAD,
+      *         WHICH RE-DISPLAYS THE MAP WITH THE VALIDATION ERROR.
+                IF VALIDATION-PASSED
+                   PERFORM 2300-TRANSFER-BACK-TO-MENU
+                END-IF
+           WHEN DFHPF4
+                PERFORM 2200-SAVE-EMPLOYEE-RECORD
+      *         SAME REASONING AS PF3 ABOVE - A FAILED VALIDATION MUST
+      *         NOT CLEAR THE SCREEN OUT FROM UNDER THE CLERK.
+                IF VALIDATION-PASSED
+                   PERFORM 2600-CLEAR-SCREEN
+                END-IF
+           WHEN DFHPF9
+                PERFORM 2600-CLEAR-SCREEN
+           WHEN DFHPF10
+                PERFORM 2500-SIGN-USER-OFF
+           WHEN DFHPF12
+                PERFORM 2300-TRANSFER-BACK-TO-MENU
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2100-LOOKUP-OR-VALIDATE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-LOOKUP-OR-VALIDATE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN UPD-NOT-SET
+                PERFORM 2110-LOOKUP-EMPLOYEE-RECORD
+           WHEN OTHER
+                PERFORM 2150-VALIDATE-USER-INPUT
+           END-EVALUATE.
+
+       2110-LOOKUP-EMPLOYEE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2110-LOOKUP-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN EMPLIDL IS EQUAL TO ZERO
+                MOVE 'Validation Error: Employee ID is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO EMPLIDL
+           WHEN OTHER
+                EXEC CICS BIF DEEDIT
+                     FIELD(EMPLIDI)
+                     LENGTH(LENGTH OF EMPLIDI)
+                     END-EXEC
+                MOVE EMPLIDI TO EMP-EMPLOYEE-ID
+
+                EXEC CICS READ
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     SET UPD-RECORD-FOUND TO TRUE
+                     MOVE EMPLOYEE-MASTER-RECORD TO UPD-EMPLOYEE-RECORD
+                     MOVE 'Record Found! Edit Job Title, Department o
+      -                    'r Dates, then PF4=Save/Continue or PF3=Sa
+      -                    've/Exit.'
+                        TO WS-MESSAGE
+                     MOVE -1 TO JBTITLL
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'Error: Employee ID Not Found!' TO WS-MESSAGE
+                     MOVE -1 TO EMPLIDL
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Reading Employee Record!' TO WS-MESSAGE
+                END-EVALUATE
+           END-EVALUATE.
+
+       2150-VALIDATE-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2150-VALIDATE-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    RESTORE LAST SAVED AND VALIDATED DATA FROM CONTAINER.
+           MOVE UPD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+
+      *    GET NEWLY ENTERED FIELDS AND UPDATE THE RECORD.
+           IF JBTITLL IS GREATER THAN ZERO THEN
+              MOVE JBTITLI TO EMP-JOB-TITLE
+           END-IF.
+
+           IF DEPTIDL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(DEPTIDI)
+                   LENGTH(LENGTH OF DEPTIDI)
+                   END-EXEC
+              MOVE DEPTIDI TO EMP-DEPARTMENT-ID
+           END-IF.
+
+      *    LOOK UP THE ENTERED DEPARTMENT ID ON THE DEPARTMENT MASTER
+      *    FILE SO A BOGUS ID CAN BE REJECTED BELOW.
+           PERFORM 2160-VALIDATE-DEPARTMENT-ID.
+
+           IF STDATEL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(STDATEI)
+                   LENGTH(LENGTH OF STDATEI)
+                   END-EXEC
+              MOVE STDATEI(3:8) TO WS-ENTRY-DATE
+              MOVE CORRESPONDING WS-ENTRY-DATE TO WS-STORE-DATE
+              MOVE WS-STORE-DATE TO EMP-START-DATE
+           END-IF.
+
+           IF ENDATEL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(ENDATEI)
+                   LENGTH(LENGTH OF ENDATEI)
+                   END-EXEC
+              MOVE ENDATEI(3:8) TO WS-ENTRY-DATE
+              MOVE CORRESPONDING WS-ENTRY-DATE TO WS-STORE-DATE
+              MOVE WS-STORE-DATE TO EMP-END-DATE
+           END-IF.
+
+      *    MAKE SURE ANY ENTERED DATE IS A REAL CALENDAR DATE (NOT
+      *    JUST 8 NUMERIC DIGITS) SO A BOGUS DATE CAN BE REJECTED BELOW.
+           PERFORM 2165-VALIDATE-START-DATE.
+           PERFORM 2170-VALIDATE-END-DATE.
+
+      *    SAVE UPDATED RECORD BACK TO THE CONTAINER.
+           MOVE EMPLOYEE-MASTER-RECORD TO UPD-EMPLOYEE-RECORD.
+
+      *    VALIDATE FIELDS.
+      *      - TO SET THE CURSOR POSITION ON THE MAP, WE MOVE -1 TO
+      *        THE LENGTH OF THE FIELD THAT IS INVALID *AND* WE ADD
+      *        THE "CURSOR" OPTION ON THE 'CICS SEND MAP' COMMAND.
+
+           INITIALIZE WS-VALIDATION-FLAG.
+
+           EVALUATE TRUE
+           WHEN EMP-JOB-TITLE IS EQUAL TO SPACES
+                MOVE 'Validation Error: Job Title is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO JBTITLL
+           WHEN EMP-DEPARTMENT-ID IS EQUAL TO ZERO
+                MOVE 'Validation Error: Department ID is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO DEPTIDL
+           WHEN NOT DEPT-FOUND
+                MOVE 'Validation Error: Department ID not found!'
+                   TO WS-MESSAGE
+                MOVE -1 TO DEPTIDL
+           WHEN EMP-START-DATE IS EQUAL TO SPACES
+                MOVE 'Validation Error: Start Date is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO STDATEL
+           WHEN NOT START-DATE-IS-VALID
+                MOVE 'Validation Error: Start Date is not a real cale
+      -              'ndar date!'
+                   TO WS-MESSAGE
+                MOVE -1 TO STDATEL
+           WHEN NOT END-DATE-IS-VALID
+                MOVE 'Validation Error: End Date is not a real calend
+      -              'ar date!'
+                   TO WS-MESSAGE
+                MOVE -1 TO ENDATEL
+           WHEN OTHER
+                MOVE 'Changes Validated! PF4=Save/Continue or PF3=Sav
+      -              'e/Exit.'
+                   TO WS-MESSAGE
+                MOVE -1 TO JBTITLL
+                SET VALIDATION-PASSED TO TRUE
+           END-EVALUATE.
+
+       2160-VALIDATE-DEPARTMENT-ID.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2160-VALIDATE-DEPARTMENT-ID' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-DEPT-FOUND-FLAG.
+
+           IF EMP-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE EMP-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID
+              EXEC CICS READ
+                   FILE(APP-DEPT-MASTER-FILE-NAME)
+                   INTO (DEPARTMENT-MASTER-RECORD)
+                   RIDFLD(DEPT-DEPARTMENT-ID)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 SET DEPT-FOUND TO TRUE
+              ELSE
+                 SET DEPT-NOT-FOUND TO TRUE
+              END-IF
+           END-IF.
+
+       2165-VALIDATE-START-DATE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2165-VALIDATE-START-DATE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    FUNCTION TEST-DATE-YYYYMMDD RETURNS ZERO WHEN THE ARGUMENT
+      *    IS A VALID YYYYMMDD CALENDAR DATE, OR THE POSITION OF THE
+      *    FIRST INVALID DIGIT OTHERWISE - THIS CATCHES AN OTHERWISE-
+      *    NUMERIC BUT BOGUS DATE LIKE '20260230' (FEBRUARY 30TH).
+           MOVE 1 TO WS-START-DATE-CHECK.
+
+           IF EMP-START-DATE IS NUMERIC THEN
+              MOVE EMP-START-DATE TO WS-START-DATE-NUMERIC
+              MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-START-DATE-NUMERIC)
+                 TO WS-START-DATE-CHECK
+           END-IF.
+
+       2170-VALIDATE-END-DATE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2170-VALIDATE-END-DATE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE END DATE IS OPTIONAL - AN EMPLOYEE WITH NO END DATE
+      *    YET IS STILL ACTIVE, SO BLANK IS VALID HERE.
+           MOVE ZERO TO WS-END-DATE-CHECK.
+
+           IF EMP-END-DATE IS NUMERIC THEN
+              MOVE EMP-END-DATE TO WS-END-DATE-NUMERIC
+              MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-END-DATE-NUMERIC)
+                 TO WS-END-DATE-CHECK
+           ELSE
+              IF EMP-END-DATE IS NOT EQUAL TO SPACES THEN
+                 MOVE 1 TO WS-END-DATE-CHECK
+              END-IF
+           END-IF.
+
+       2200-SAVE-EMPLOYEE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-SAVE-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ONLY ADMINISTRATORS AND MANAGERS MAY SAVE CHANGES TO EMPLOYEE
+      *    RECORDS - STANDARD USERS CAN GET THIS FAR IF THEY REACHED
+      *    EUPDP OTHER THAN THROUGH THE MENU'S OWN ROLE GATE, SO WE
+      *    CHECK AGAIN HERE RATHER THAN RELYING ON THE MENU ALONE.
+           IF NOT UPD-UC-ADMINISTRATOR AND NOT UPD-UC-MANAGER THEN
+              MOVE 'Access Denied - Insufficient Privileges!'
+                 TO WS-MESSAGE
+           ELSE
+              PERFORM 2150-VALIDATE-USER-INPUT
+
+              IF VALIDATION-PASSED THEN
+                 MOVE 'Saving Updated Employee Record...' TO WS-MESSAGE
+                 PERFORM 3000-REWRITE-MASTER-RECORD
+              END-IF
+           END-IF.
+
+       2300-TRANSFER-BACK-TO-MENU.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-TRANSFER-BACK-TO-MENU' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
+           PERFORM 2400-DELETE-UPDATE-CONTAINER.
+
+           EXEC CICS XCTL
+                PROGRAM(APP-MENU-PROGRAM-NAME)
+                CHANNEL(APP-MENU-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring Back To Menu' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Menu Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Transferring To Menu!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2400-DELETE-UPDATE-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-DELETE-UPDATE-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DELETE
                 CONTAINER(APP-UPDATE-CONTAINER-NAME)
                 CHANNEL(APP-UPDATE-CHANNEL-NAME)
-                INTO (UPDATE-EMPLOYEE-CONTAINER)
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
 
            EVALUATE WS-CICS-RESPONSE
-           WHEN DFHRESP(CHANNELERR)
-           WHEN DFHRESP(CONTAINERERR)
-      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
-      *         PERFORM 1000-FIRST-INTERACTION
-                CONTINUE 
            WHEN DFHRESP(NORMAL)
-      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
-      *         PERFORM 2000-PROCESS-USER-INPUT
-                CONTINUE 
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Update Container Not Found!' TO WS-MESSAGE
            WHEN OTHER
-                MOVE 'Error Retrieving Update Container!' TO WS-MESSAGE
+                MOVE 'Error Deleting Update Container!' TO WS-MESSAGE
            END-EVALUATE.
 
-           PERFORM 9000-SEND-MAP-AND-RETURN.
+       2500-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+       2600-CLEAR-SCREEN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-CLEAR-SCREEN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE UPD-EMPLOYEE-RECORD.
+           SET UPD-NOT-SET TO TRUE.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE EUPDMO.
+           MOVE 'Enter an Employee ID to Update!' TO WS-MESSAGE.
+           MOVE -1 TO EMPLIDL.
 
       *-----------------------------------------------------------------
-      *START-UP SECTION.
+       WRITING SECTION.
       *-----------------------------------------------------------------
 
+       3000-REWRITE-MASTER-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3000-REWRITE-MASTER-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    READ UPDATE AND REWRITE HAPPEN WITHIN THIS SAME TASK, SO NO
+      *    LOCK IS EVER HELD ACROSS A PSEUDO-CONVERSATIONAL SCREEN WAIT.
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+      *         CAPTURE THE ON-FILE DEPARTMENT ID BEFORE IT IS
+      *         OVERWRITTEN BELOW, SO A CHANGE CAN BE DETECTED AND
+      *         RECORDED TO THE TRANSFER HISTORY FILE AFTER THE
+      *         REWRITE SUCCEEDS.
+                MOVE EMP-DEPARTMENT-ID TO WS-OLD-DEPARTMENT-ID
+
+                MOVE UPD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD
+
+                EXEC CICS REWRITE
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     FROM (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'Employee Record Updated Successfully!'
+                        TO WS-MESSAGE
+                     IF EMP-DEPARTMENT-ID IS NOT EQUAL TO
+                        WS-OLD-DEPARTMENT-ID THEN
+                        PERFORM 3050-RECORD-DEPARTMENT-TRANSFER
+                     END-IF
+                     PERFORM 3060-WRITE-AUDIT-LOG-RECORD
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Rewriting Employee Record!'
+                        TO WS-MESSAGE
+                END-EVALUATE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Error: Employee ID Not Found!' TO WS-MESSAGE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Employee Master File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Employee Record!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       3050-RECORD-DEPARTMENT-TRANSFER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3050-RECORD-DEPARTMENT-TRANSFER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    KEYED BY EMPLOYEE ID PLUS A 14-CHARACTER DATE/TIME
+      *    TIMESTAMP SO REPEATED TRANSFERS FOR THE SAME EMPLOYEE DON'T
+      *    COLLIDE ON THE SAME KEY.
+           INITIALIZE DEPT-TRANSFER-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO DTR-EMPLOYEE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO DTR-TRANSFER-TIMESTAMP.
+           MOVE WS-OLD-DEPARTMENT-ID TO DTR-FROM-DEPARTMENT-ID.
+           MOVE EMP-DEPARTMENT-ID TO DTR-TO-DEPARTMENT-ID.
+           MOVE UPD-USER-ID TO DTR-CHANGED-BY-USER-ID.
+
+           EXEC CICS WRITE
+                FILE(APP-DEPT-TRANSFER-FILE-NAME)
+                FROM(DEPT-TRANSFER-RECORD)
+                RIDFLD(DTR-TRANSFER-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL) THEN
+              MOVE 'Employee Updated, But Transfer History Not Saved!'
+                 TO WS-MESSAGE
+           END-IF.
+
+       3060-WRITE-AUDIT-LOG-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3060-WRITE-AUDIT-LOG-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE AUDIT-LOG-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO AUD-EMPLOYEE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-AUDIT-TIMESTAMP.
+           SET AUD-ACTION-UPDATE TO TRUE.
+           MOVE UPD-USER-ID TO AUD-CHANGED-BY-USER-ID.
+           MOVE APP-UPDATE-PROGRAM-NAME TO AUD-SOURCE-PROGRAM.
+
+           EXEC CICS WRITE
+                FILE(APP-AUDIT-LOG-FILE-NAME)
+                FROM(AUDIT-LOG-RECORD)
+                RIDFLD(AUD-AUDIT-KEY)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CHECK IF THE USER IS ALREADY SIGNED ON TO THE ACTIVITY
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+      *    IF THE USER IS SIGNED ON, CHECK IF SESSION IS STILL ACTIVE.
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    AN IDLE SESSION IS ENDED BY THE ACTIVITY MONITOR ITSELF, AND
+      *    A PROCESSING ERROR MEANS IT COULDN'T STAND BEHIND THE
+      *    STATUS IT GAVE US - GO NO FURTHER IN EITHER CASE.
+           IF MON-ST-SESSION-EXPIRED OR MON-PROCESSING-ERROR THEN
+              PERFORM 4400-END-EXPIRED-SESSION
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM
+           MOVE APP-UPDATE-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking to Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4400-END-EXPIRED-SESSION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4400-END-EXPIRED-SESSION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND TEXT
+                FROM (MON-MESSAGE)
+                LENGTH (LENGTH OF MON-MESSAGE)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
@@ -136,20 +804,15 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-      *    PSEUDO-CONVERSATIONAL RETURN:
-      *      - PUT THE CONTAINER BACK TO CICS.
-      *      - POPULATE AND SEND MAP TO CICS.
-      *      - RETURN TO CICS.
-
-      *    PERFORM 9100-POPULATE-MAP.
-      *    PERFORM 9150-PUT-VIEW-CONTAINER.
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-UPDATE-CONTAINER.
 
            EXEC CICS SEND
                 MAP(APP-UPDATE-MAP-NAME)
                 MAPSET(APP-UPDATE-MAPSET-NAME)
                 FROM (EUPDMO)
                 ERASE
-                FREEKB
+                CURSOR
                 END-EXEC.
 
            EXEC CICS RETURN
@@ -157,6 +820,114 @@
                 TRANSID(APP-UPDATE-TRANSACTION-ID)
                 END-EXEC.
 
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF UPD-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE UPD-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           IF UPD-EMPLOYEE-RECORD IS NOT EQUAL TO SPACES THEN
+              MOVE UPD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD
+
+              MOVE EMP-EMPLOYEE-ID TO EMPLIDO
+              MOVE EMP-PRIMARY-NAME TO PRNAMEO
+
+              MOVE EMP-JOB-TITLE TO JBTITLO
+              MOVE EMP-DEPARTMENT-ID TO DEPTIDO
+              PERFORM 9110-LOOKUP-DEPARTMENT-NAME
+
+              MOVE EMP-START-DATE TO WS-INPUT-DATE
+              MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE
+              MOVE WS-OUTPUT-DATE TO STDATEO
+
+              MOVE EMP-END-DATE TO WS-INPUT-DATE
+              MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE
+              MOVE WS-OUTPUT-DATE TO ENDATEO
+           END-IF.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Enter'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:6) IS EQUAL TO 'Record'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:7) IS EQUAL TO 'Changes'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:10) IS EQUAL TO 'Validation'
+                MOVE DFHYELLO TO MESSC
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           END-EVALUATE.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9110-LOOKUP-DEPARTMENT-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9110-LOOKUP-DEPARTMENT-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE '(Undefined)' TO DEPTNMO.
+
+           IF EMP-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE EMP-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID
+              EXEC CICS READ
+                   FILE(APP-DEPT-MASTER-FILE-NAME)
+                   INTO (DEPARTMENT-MASTER-RECORD)
+                   RIDFLD(DEPT-DEPARTMENT-ID)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 MOVE DEPT-DEPARTMENT-NAME TO DEPTNMO
+              END-IF
+           END-IF.
+
+       9150-PUT-UPDATE-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-UPDATE-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-UPDATE-CONTAINER-NAME)
+                CHANNEL(APP-UPDATE-CHANNEL-NAME)
+                FROM (UPDATE-EMPLOYEE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Update Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
        9300-DEBUG-AID.
       *    >>> DEBUGGING ONLY <<<
            IF I-AM-DEBUGGING THEN
@@ -166,13 +937,14 @@
               MOVE EIBRESP TO WS-DEBUG-EIBRESP
               MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
 
-              EXEC CICS SEND TEXT
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
                    FROM (WS-DEBUG-MESSAGE)
-                   END-EXEC
-              EXEC CICS RECEIVE
-                   LENGTH(LENGTH OF EIBAID)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
 
               INITIALIZE EIBRESP EIBRESP2
            END-IF.
-      *    >>> -------------- <<<
\ No newline at end of file
+      *    >>> -------------- <<<
