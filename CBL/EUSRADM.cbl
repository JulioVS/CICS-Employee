@@ -0,0 +1,545 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EUSRADM.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'USER ADMINISTRATION' PROGRAM.
+      *      - ENTERED DIRECTLY BY TRANSACTION ID - LIKE EWHOP, EPURGP
+      *        AND ERFRP, IT'S AN ADMIN-SIDE UTILITY AND ISN'T REACHED
+      *        FROM THE MAIN MENU (ACCESS IS CONTROLLED BY WHO IS
+      *        AUTHORIZED TO ENTER THE TRANSACTION, NOT BY THE ACTIVITY
+      *        MONITOR - A DIRECTLY-ENTERED TRANSACTION HAS NO WAY TO
+      *        KNOW WHICH SIGN-ON SESSION, IF ANY, IS SITTING AT THIS
+      *        TERMINAL).
+      *      - LOOKS UP A USER ID ON EREGUSR. IF FOUND, LETS THE
+      *        OPERATOR CHANGE THE PASSWORD, USER TYPE, STATUS, ROWS-
+      *        PER-PAGE OR AUTH METHOD AND REWRITES THE RECORD. IF NOT
+      *        FOUND, TREATS THE ID AS A NEW USER TO REGISTER AND
+      *        WRITES A NEW RECORD ONCE ALL REQUIRED FIELDS VALIDATE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - USER ADMINISTRATION MAPSET.
+      *      - USER ADMINISTRATION CONTAINER.
+      *      - REGISTERED USER RECORD.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EUSRMAP.
+       COPY EUSRCTR.
+       COPY EREGUSR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE       PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE             PIC X(79) VALUE SPACES.
+      *
+       01 WS-VALIDATION-FLAG        PIC X(1)  VALUE SPACES.
+          88 VALIDATION-PASSED                VALUE 'Y'.
+          88 VALIDATION-FAILED                VALUE SPACES.
+      *
+       01 WS-DEBUG-AID              PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER                 PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT          PIC X(45) VALUE SPACES.
+          05 FILLER                 PIC X(1)  VALUE '>'.
+          05 FILLER                 PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP       PIC 9(8)  VALUE ZEROES.
+          05 FILLER                 PIC X(1)  VALUE '>'.
+          05 FILLER                 PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2      PIC 9(8)  VALUE ZEROES.
+          05 FILLER                 PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE             PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                   VALUE 'Y'.
+          88 NOT-DEBUGGING                    VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER      PIC S9(4) USAGE IS BINARY.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-USERADM-CONTAINER-NAME)
+                CHANNEL(APP-USERADM-CHANNEL-NAME)
+                INTO (USER-ADMIN-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving User Admin Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR ALL RECORDS AND VARIABLES.
+           INITIALIZE USER-ADMIN-CONTAINER.
+           INITIALIZE REG-USER-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EUSRMO.
+
+           MOVE 'Enter a User ID to Add or Edit!' TO WS-MESSAGE.
+           MOVE -1 TO USRIDL.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS RECEIVE
+                MAP(APP-USERADM-MAP-NAME)
+                MAPSET(APP-USERADM-MAPSET-NAME)
+                INTO (EUSRMI)
+                END-EXEC.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2100-LOOKUP-OR-VALIDATE-RECORD
+           WHEN DFHPF3
+                PERFORM 2200-SAVE-USER-RECORD
+      *         DON'T END THE CONVERSATION ON A FAILED VALIDATION - THAT
+      *         WOULD BLANK THE SCREEN WITH NO INDICATION THE RECORD WAS
+      *         NEVER SAVED. FALL THROUGH TO THE NORMAL
+      *         9000-SEND-MAP-AND-RETURN BELOW INSTEAD, WHICH RE-
+      *         DISPLAYS THE MAP WITH THE VALIDATION ERROR.
+                IF VALIDATION-PASSED
+                   PERFORM 2400-DELETE-USER-ADMIN-CONTAINER
+                   PERFORM 9200-RETURN-TO-CICS
+                END-IF
+           WHEN DFHPF4
+                PERFORM 2200-SAVE-USER-RECORD
+      *         SAME REASONING AS PF3 ABOVE - A FAILED VALIDATION MUST
+      *         NOT CLEAR THE SCREEN OUT FROM UNDER THE OPERATOR.
+                IF VALIDATION-PASSED
+                   PERFORM 2600-CLEAR-SCREEN
+                END-IF
+           WHEN DFHPF9
+                PERFORM 2600-CLEAR-SCREEN
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2100-LOOKUP-OR-VALIDATE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-LOOKUP-OR-VALIDATE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN USR-NOT-SET
+                PERFORM 2110-LOOKUP-USER-RECORD
+           WHEN OTHER
+                PERFORM 2150-VALIDATE-USER-INPUT
+           END-EVALUATE.
+
+       2110-LOOKUP-USER-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2110-LOOKUP-USER-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN USRIDL IS EQUAL TO ZERO
+                MOVE 'Validation Error: User ID is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO USRIDL
+           WHEN OTHER
+                MOVE USRIDI TO RU-USER-ID
+
+                EXEC CICS READ
+                     FILE(AC-REG-USER-FILE-NAME)
+                     INTO (REG-USER-RECORD)
+                     RIDFLD(RU-USER-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     SET USR-RECORD-FOUND TO TRUE
+                     SET USR-EDITING-EXISTING-USER TO TRUE
+                     MOVE REG-USER-RECORD TO USR-REG-USER-RECORD
+                     MOVE 'Record Found! Edit fields, then PF4=Save/Co
+      -                    'ntinue or PF3=Save/Exit.'
+                        TO WS-MESSAGE
+                     MOVE -1 TO PASWDL
+                WHEN DFHRESP(NOTFND)
+                     SET USR-RECORD-FOUND TO TRUE
+                     SET USR-ADDING-NEW-USER TO TRUE
+                     INITIALIZE REG-USER-RECORD
+                     MOVE USRIDI TO RU-USER-ID
+                     MOVE REG-USER-RECORD TO USR-REG-USER-RECORD
+                     MOVE 'New User - Enter Password, Type and Status,
+      -                    ' then PF4=Save/Continue or PF3=Save/Exit.'
+                        TO WS-MESSAGE
+                     MOVE -1 TO PASWDL
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE 'Registered User File Not Open!' TO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Reading Registered User Record!'
+                        TO WS-MESSAGE
+                END-EVALUATE
+           END-EVALUATE.
+
+       2150-VALIDATE-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2150-VALIDATE-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    RESTORE LAST SAVED AND VALIDATED DATA FROM CONTAINER.
+           MOVE USR-REG-USER-RECORD TO REG-USER-RECORD.
+
+      *    GET NEWLY ENTERED FIELDS AND UPDATE THE RECORD.
+           IF PASWDL IS GREATER THAN ZERO THEN
+              MOVE PASWDI TO RU-USER-PASSWORD
+           END-IF.
+
+           IF UTYPEL IS GREATER THAN ZERO THEN
+              MOVE UTYPEI TO RU-USER-TYPE
+           END-IF.
+
+           IF STATUSL IS GREATER THAN ZERO THEN
+              MOVE STATUSI TO RU-STATUS
+           END-IF.
+
+           IF RPPAGEL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(RPPAGEI)
+                   LENGTH(LENGTH OF RPPAGEI)
+                   END-EXEC
+              MOVE RPPAGEI TO RU-ROWS-PER-PAGE
+           END-IF.
+
+           IF AUTHML IS GREATER THAN ZERO THEN
+              MOVE AUTHMI TO RU-AUTH-METHOD
+           END-IF.
+
+      *    SAVE UPDATED RECORD BACK TO THE CONTAINER.
+           MOVE REG-USER-RECORD TO USR-REG-USER-RECORD.
+
+      *    VALIDATE FIELDS.
+      *      - TO SET THE CURSOR POSITION ON THE MAP, WE MOVE -1 TO
+      *        THE LENGTH OF THE FIELD THAT IS INVALID *AND* WE ADD
+      *        THE "CURSOR" OPTION ON THE 'CICS SEND MAP' COMMAND.
+
+           INITIALIZE WS-VALIDATION-FLAG.
+
+           EVALUATE TRUE
+           WHEN RU-USER-PASSWORD IS EQUAL TO SPACES
+                MOVE 'Validation Error: Password is required!'
+                   TO WS-MESSAGE
+                MOVE -1 TO PASWDL
+           WHEN NOT RU-UT-ADMINISTRATOR AND NOT RU-UT-MANAGER
+                AND NOT RU-UT-STANDARD
+                MOVE 'Validation Error: User Type must be ADM, MGR or
+      -              'STD!'
+                   TO WS-MESSAGE
+                MOVE -1 TO UTYPEL
+           WHEN NOT RU-ST-ACTIVE AND NOT RU-ST-INACTIVE
+                MOVE 'Validation Error: Status must be A or I!'
+                   TO WS-MESSAGE
+                MOVE -1 TO STATUSL
+           WHEN OTHER
+                MOVE 'Changes Validated! PF4=Save/Continue or PF3=Sav
+      -              'e/Exit.'
+                   TO WS-MESSAGE
+                MOVE -1 TO PASWDL
+                SET VALIDATION-PASSED TO TRUE
+           END-EVALUATE.
+
+       2200-SAVE-USER-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-SAVE-USER-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 2150-VALIDATE-USER-INPUT.
+
+           IF VALIDATION-PASSED THEN
+              MOVE 'Saving Registered User Record...' TO WS-MESSAGE
+              EVALUATE TRUE
+              WHEN USR-ADDING-NEW-USER
+                   PERFORM 3000-WRITE-NEW-RECORD
+              WHEN OTHER
+                   PERFORM 3100-REWRITE-EXISTING-RECORD
+              END-EVALUATE
+           END-IF.
+
+       2400-DELETE-USER-ADMIN-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-DELETE-USER-ADMIN-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DELETE
+                CONTAINER(APP-USERADM-CONTAINER-NAME)
+                CHANNEL(APP-USERADM-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'User Admin Container Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Deleting User Admin Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2600-CLEAR-SCREEN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-CLEAR-SCREEN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE USER-ADMIN-CONTAINER.
+           SET USR-NOT-SET TO TRUE.
+           INITIALIZE REG-USER-RECORD.
+           INITIALIZE EUSRMO.
+           MOVE 'Enter a User ID to Add or Edit!' TO WS-MESSAGE.
+           MOVE -1 TO USRIDL.
+
+      *-----------------------------------------------------------------
+       WRITING SECTION.
+      *-----------------------------------------------------------------
+
+       3000-WRITE-NEW-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3000-WRITE-NEW-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE USR-REG-USER-RECORD TO REG-USER-RECORD.
+
+           EXEC CICS WRITE
+                FILE(AC-REG-USER-FILE-NAME)
+                FROM (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'New User Registered Successfully!' TO WS-MESSAGE
+                SET USR-EDITING-EXISTING-USER TO TRUE
+           WHEN DFHRESP(DUPKEY)
+           WHEN DFHRESP(DUPREC)
+                MOVE 'Error: User ID Already Registered!' TO WS-MESSAGE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Registered User File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Writing Registered User Record!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       3100-REWRITE-EXISTING-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3100-REWRITE-EXISTING-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    READ UPDATE AND REWRITE HAPPEN WITHIN THIS SAME TASK, SO NO
+      *    LOCK IS EVER HELD ACROSS A PSEUDO-CONVERSATIONAL SCREEN WAIT.
+           EXEC CICS READ
+                FILE(AC-REG-USER-FILE-NAME)
+                INTO (REG-USER-RECORD)
+                RIDFLD(RU-USER-ID)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE USR-REG-USER-RECORD TO REG-USER-RECORD
+
+                EXEC CICS REWRITE
+                     FILE(AC-REG-USER-FILE-NAME)
+                     FROM (REG-USER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'Registered User Updated Successfully!'
+                        TO WS-MESSAGE
+                WHEN DFHRESP(NOTOPEN)
+                     MOVE 'Registered User File Not Open!' TO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Rewriting Registered User Record!'
+                        TO WS-MESSAGE
+                END-EVALUATE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Error: User ID Not Found!' TO WS-MESSAGE
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Registered User File Not Open!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Registered User Record!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-USER-ADMIN-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-USERADM-MAP-NAME)
+                MAPSET(APP-USERADM-MAPSET-NAME)
+                FROM (EUSRMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-USERADM-CHANNEL-NAME)
+                TRANSID(APP-USERADM-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF USR-REG-USER-RECORD IS NOT EQUAL TO SPACES THEN
+              MOVE USR-REG-USER-RECORD TO REG-USER-RECORD
+
+              MOVE RU-USER-ID TO USRIDO
+              MOVE RU-USER-TYPE TO UTYPEO
+              MOVE RU-STATUS TO STATUSO
+              MOVE RU-ROWS-PER-PAGE TO RPPAGEO
+              MOVE RU-AUTH-METHOD TO AUTHMO
+           END-IF.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Enter'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:6) IS EQUAL TO 'Record'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:3) IS EQUAL TO 'New'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:7) IS EQUAL TO 'Changes'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:10) IS EQUAL TO 'Validation'
+                MOVE DFHYELLO TO MESSC
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           END-EVALUATE.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-USER-ADMIN-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-USER-ADMIN-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-USERADM-CONTAINER-NAME)
+                CHANNEL(APP-USERADM-CHANNEL-NAME)
+                FROM (USER-ADMIN-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting User Admin Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
+                   FROM (WS-DEBUG-MESSAGE)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+      *    >>> -------------- <<<
