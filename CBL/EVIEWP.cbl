@@ -10,6 +10,7 @@
       *   INCLUDE COPYBOOKS FOR:
       *      - APPLICATION CONSTANTS.
       *      - EMPLOYEE DETAILS MAPSET.
+      *      - EMPLOYEE NAME-SEARCH PICKLIST MAPSET.
       *      - EMPLOYEE DETAILS CONTAINER.
       *      - EMPLOYEE MASTER RECORD.
       *      - ACTIVITY MONITOR CONTAINER.
@@ -18,8 +19,11 @@
       ******************************************************************
        COPY ECONST.
        COPY EDETMAP.
+       COPY ESRCMAP.
+       COPY EPIKMAP.
        COPY EDETCTR.
        COPY EMPMAST.
+       COPY DEPTMAST.
        COPY EMONCTR.
        COPY DFHAID.
        COPY DFHBMSCA.
@@ -31,8 +35,12 @@
       *
        01 WS-DISPLAY-MESSAGES.
           05 WS-MESSAGE         PIC X(79) VALUE SPACES.
+          05 WS-PF5-LABEL       PIC X(9)  VALUE 'PF5 Updt '.
           05 WS-PF7-LABEL       PIC X(9)  VALUE 'PF7 Prev '.
           05 WS-PF8-LABEL       PIC X(9)  VALUE 'PF8 Next '.
+      *
+       01 WS-HANDOFF-VARS.
+          05 WS-HANDOFF-EMPLOYEE-ID PIC X(8) VALUE SPACES.
       *
        01 WS-DATE-FORMATTING.
           05 WS-INPUT-DATE.
@@ -62,6 +70,32 @@
        01 WS-DEBUG-MODE         PIC X(1)  VALUE 'N'.
           88 I-AM-DEBUGGING               VALUE 'Y'.
           88 NOT-DEBUGGING                VALUE 'N'.
+      *
+       01 WS-DEBUG-ITEM-NUMBER  PIC S9(4) USAGE IS BINARY.
+      *
+       01 WS-SEARCH-ACTION-FLAG PIC X(1)  VALUE SPACE.
+          88 WS-SEARCH-ACTION-DISPLAY      VALUE 'D'.
+          88 WS-SEARCH-ACTION-EXIT         VALUE 'X'.
+          88 WS-SEARCH-ACTION-INVALID      VALUE 'I'.
+      *
+      *    WHEN A NAME SEARCH MATCHES MORE THAN ONE EMPLOYEE, THE
+      *    CANDIDATES ARE COLLECTED HERE AND OFFERED TO THE CLERK ON
+      *    THE PICKLIST SCREEN (SEE 1360-RESOLVE-NAME-DUPLICATES).
+       01 WS-PICKLIST-AREA.
+          05 WS-PICKLIST-RECORD OCCURS 8 TIMES
+                INDEXED BY WS-PIK-INDEX
+                                PIC X(251).
+          05 WS-PICKLIST-COUNT      PIC S9(4) USAGE IS BINARY.
+      *
+       01 WS-PICKLIST-ACTION-FLAG  PIC X(1)  VALUE SPACE.
+          88 WS-PICKLIST-ACTION-SELECTED      VALUE 'S'.
+          88 WS-PICKLIST-ACTION-EXIT          VALUE 'X'.
+          88 WS-PICKLIST-ACTION-INVALID       VALUE 'I'.
+      *
+       01 WS-DUPLICATE-CHECK-NAME  PIC X(38).
+      *
+       01 WS-DUPLICATE-SCAN-FLAG   PIC X(1)  VALUE SPACE.
+          88 WS-DUPLICATE-SCAN-DONE           VALUE 'D'.
 
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -113,6 +147,8 @@
 
            PERFORM 1100-INITIALIZE-VARIABLES.
            PERFORM 1200-INITIALIZE-CONTAINER.
+           PERFORM 1250-GET-SEARCH-CRITERIA.
+           PERFORM 1280-SEED-EMPLOYEE-BROWSE-KEY.
            PERFORM 1300-READ-EMPLOYEE-BY-KEY.
 
        1100-INITIALIZE-VARIABLES.
@@ -134,11 +170,59 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-      *    SET INITIAL VALUES FOR LIST CONTAINER.
+      *    SET INITIAL VALUES FOR LIST CONTAINER. THESE ARE THE
+      *    DEFAULTS USED WHEN THE CLERK LEAVES THE SEARCH SCREEN BLANK
+      *    (SEE 1250-GET-SEARCH-CRITERIA / 3100-SAVE-SEARCH-CRITERIA).
            MOVE '1' TO DET-SELECT-KEY-TYPE.
       *    MOVE '2' TO DET-SELECT-KEY-TYPE.
            MOVE LOW-VALUE TO DET-SELECT-KEY-VALUE.
 
+       1250-GET-SEARCH-CRITERIA.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1250-GET-SEARCH-CRITERIA' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    BY DESIGN, WE START BY SHOWING A SEARCH-CRITERIA SCREEN
+      *    BEFORE RENDERING THE FIRST DETAILS PAGE, SO THE CLERK CAN
+      *    PICK AN EMPLOYEE INSTEAD OF ALWAYS LANDING ON THE FIRST
+      *    RECORD ON FILE.
+
+      *    THIS WILL BE A 'FULLY CONVERSATIONAL' MAP DISPLAY, THE SAME
+      *    DESIGN CHOICE ELISTP USES FOR ITS FILTERS SCREEN.
+
+           INITIALIZE WS-SEARCH-ACTION-FLAG.
+
+           PERFORM 3000-DISPLAY-SEARCH-SCREEN
+              UNTIL WS-SEARCH-ACTION-DISPLAY
+              OR WS-SEARCH-ACTION-EXIT.
+
+       1280-SEED-EMPLOYEE-BROWSE-KEY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1280-SEED-EMPLOYEE-BROWSE-KEY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    1300-READ-EMPLOYEE-BY-KEY (VIA 1310-START-BROWSING) STARTS
+      *    ITS BROWSE FROM WHATEVER IS CURRENTLY IN EMP-EMPLOYEE-ID OR
+      *    EMP-PRIMARY-NAME. 1100-INITIALIZE-VARIABLES ALREADY LEFT
+      *    BOTH AT THEIR LOW VALUE (ZERO / SPACES), SO WE ONLY HAVE
+      *    WORK TO DO HERE WHEN THE CLERK ACTUALLY ENTERED SOMETHING
+      *    ON THE SEARCH SCREEN.
+           IF DET-SELECT-KEY-VALUE IS NOT EQUAL TO LOW-VALUE AND
+              DET-SELECT-KEY-VALUE IS NOT EQUAL TO SPACES THEN
+              IF DET-SEL-BY-EMPLOYEE-ID THEN
+                 IF FUNCTION TRIM(DET-SELECT-KEY-VALUE) IS NUMERIC THEN
+                    MOVE FUNCTION TRIM(DET-SELECT-KEY-VALUE)
+                       TO EMP-EMPLOYEE-ID
+                 ELSE
+                    MOVE 'Employee ID Must Be Numeric!' TO WS-MESSAGE
+                 END-IF
+              ELSE
+                 MOVE DET-SELECT-KEY-VALUE TO EMP-PRIMARY-NAME
+              END-IF
+           END-IF.
+
        1300-READ-EMPLOYEE-BY-KEY.
       *    >>> DEBUGGING ONLY <<<
            IF DET-SEL-BY-EMPLOYEE-ID THEN
@@ -177,6 +261,14 @@
       *       END-IF
            END-IF.
 
+      *    A NAME SEARCH CAN MATCH MORE THAN ONE EMPLOYEE (THE
+      *    ALTERNATE PATH IS NOT UNIQUE). IF SO, LET THE CLERK PICK
+      *    THE RIGHT ONE INSTEAD OF ALWAYS SETTLING FOR THE FIRST
+      *    MATCH FOUND ON FILE.
+           IF DET-SEL-BY-EMPLOYEE-NAME AND
+              DET-EMPLOYEE-RECORD IS NOT EQUAL TO SPACES THEN
+              PERFORM 1360-RESOLVE-NAME-DUPLICATES
+           END-IF.
 
        1310-START-BROWSING.
       *    >>> DEBUGGING ONLY <<<
@@ -229,6 +321,11 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
+      *    CLEAR ANY BOUNDARY FLAG LEFT OVER FROM A PRIOR BROWSE IN THE
+      *    OPPOSITE DIRECTION, SO A STALE DET-TOP-OF-FILE DOESN'T KEEP
+      *    BLOCKING "PREVIOUS" ONCE WE'VE MOVED FORWARD AGAIN.
+           INITIALIZE DET-FILE-FLAG.
+
            IF DET-SEL-BY-EMPLOYEE-ID THEN
               EXEC CICS READNEXT
                    FILE(APP-EMP-MASTER-FILE-NAME)
@@ -294,6 +391,148 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       1340-READ-EMPLOYEE-BACKWARDS-BY-KEY.
+      *    >>> DEBUGGING ONLY <<<
+           IF DET-SEL-BY-EMPLOYEE-ID THEN
+              MOVE '1340-READ-EMP-BACKWARDS (ID)' TO WS-DEBUG-AID
+           ELSE
+              MOVE '1340-READ-EMP-BACKWARDS (NM)' TO WS-DEBUG-AID
+           END-IF.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    READ EMPLOYEE MASTER FILE RECORD INTO CONTAINER, BACKWARDS.
+           PERFORM 1310-START-BROWSING.
+
+           IF NOT DET-TOP-OF-FILE THEN
+              PERFORM 1350-READ-PREV-RECORD
+              PERFORM 1330-END-BROWSING
+           END-IF.
+
+       1350-READ-PREV-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           IF DET-SEL-BY-EMPLOYEE-ID THEN
+              MOVE '1350-READ-PREV-RECORD (ID)' TO WS-DEBUG-AID
+           ELSE
+              MOVE '1350-READ-PREV-RECORD (NM)' TO WS-DEBUG-AID
+           END-IF.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR ANY BOUNDARY FLAG LEFT OVER FROM A PRIOR BROWSE IN THE
+      *    OPPOSITE DIRECTION, SO A STALE DET-END-OF-FILE DOESN'T KEEP
+      *    BLOCKING "NEXT" ONCE WE'VE MOVED BACKWARD AGAIN.
+           INITIALIZE DET-FILE-FLAG.
+
+           IF DET-SEL-BY-EMPLOYEE-ID THEN
+              EXEC CICS READPREV
+                   FILE(APP-EMP-MASTER-FILE-NAME)
+                   RIDFLD(EMP-EMPLOYEE-ID)
+                   INTO (EMPLOYEE-MASTER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           ELSE
+              EXEC CICS READPREV
+                   FILE(APP-EMP-MASTER-PATH-NAME)
+                   RIDFLD(EMP-PRIMARY-NAME)
+                   INTO (EMPLOYEE-MASTER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Reading Employee Master File' TO WS-MESSAGE
+                MOVE EMPLOYEE-MASTER-RECORD TO DET-EMPLOYEE-RECORD
+           WHEN DFHRESP(NOTFND)
+                MOVE 'No Previous Records Found!' TO WS-MESSAGE
+                SET DET-TOP-OF-FILE TO TRUE
+           WHEN DFHRESP(ENDFILE)
+                MOVE 'Start of Employee Master File' TO WS-MESSAGE
+                SET DET-TOP-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1360-RESOLVE-NAME-DUPLICATES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1360-RESOLVE-NAME-DUPLICATES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    DET-EMPLOYEE-RECORD ALREADY HOLDS THE FIRST MATCH FOUND BY
+      *    1320-READ-NEXT-RECORD. WE NOW BROWSE THE SAME ALTERNATE
+      *    PATH FROM THAT POINT, COLLECTING EVERY RECORD WHOSE PRIMARY
+      *    NAME IS IDENTICAL, UP TO THE SIZE OF THE PICKLIST.
+           MOVE DET-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+           MOVE EMP-PRIMARY-NAME TO WS-DUPLICATE-CHECK-NAME.
+
+           INITIALIZE WS-PICKLIST-AREA.
+           MOVE ZERO TO WS-PICKLIST-COUNT.
+           INITIALIZE WS-DUPLICATE-SCAN-FLAG.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-PATH-NAME)
+                RIDFLD(EMP-PRIMARY-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              PERFORM 1370-COLLECT-DUPLICATE-NAME
+                 UNTIL WS-DUPLICATE-SCAN-DONE
+                 OR WS-PICKLIST-COUNT IS EQUAL TO 8
+
+              EXEC CICS ENDBR
+                   FILE(APP-EMP-MASTER-PATH-NAME)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
+      *    RESTORE THE FIRST MATCH AS THE CURRENT RECORD - IT REMAINS
+      *    THE ANSWER UNLESS THE CLERK PICKS A DIFFERENT ONE BELOW.
+           MOVE WS-DUPLICATE-CHECK-NAME TO EMP-PRIMARY-NAME.
+
+           IF WS-PICKLIST-COUNT IS GREATER THAN 1 THEN
+              INITIALIZE WS-PICKLIST-ACTION-FLAG
+
+              PERFORM 3400-DISPLAY-PICKLIST-SCREEN
+                 UNTIL WS-PICKLIST-ACTION-SELECTED
+                 OR WS-PICKLIST-ACTION-EXIT
+
+              IF WS-PICKLIST-ACTION-SELECTED THEN
+                 PERFORM 3420-APPLY-PICKLIST-SELECTION
+              END-IF
+           END-IF.
+
+       1370-COLLECT-DUPLICATE-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1370-COLLECT-DUPLICATE-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-PATH-NAME)
+                RIDFLD(EMP-PRIMARY-NAME)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              IF EMP-PRIMARY-NAME IS EQUAL TO WS-DUPLICATE-CHECK-NAME
+                 THEN
+                 SET WS-PIK-INDEX TO WS-PICKLIST-COUNT
+                 SET WS-PIK-INDEX UP BY 1
+                 MOVE EMPLOYEE-MASTER-RECORD TO
+                    WS-PICKLIST-RECORD(WS-PIK-INDEX)
+                 ADD 1 TO WS-PICKLIST-COUNT
+              ELSE
+                 SET WS-DUPLICATE-SCAN-DONE TO TRUE
+              END-IF
+           ELSE
+              SET WS-DUPLICATE-SCAN-DONE TO TRUE
+           END-IF.
+
       *-----------------------------------------------------------------
        VIEWING SECTION.
       *-----------------------------------------------------------------
@@ -315,8 +554,10 @@
       *         PERFORM 2100-SHOW-DETAILS
       *    WHEN DFHPF3
       *         PERFORM 2200-SHOW-FILTERS
-      *    WHEN DFHPF7
-      *         PERFORM 2300-PREV-BY-EMPLOYEE-KEY
+           WHEN DFHPF5
+                PERFORM 2700-HANDOFF-TO-UPDATE
+           WHEN DFHPF7
+                PERFORM 2300-PREV-BY-EMPLOYEE-KEY
            WHEN DFHPF8
                 PERFORM 2400-NEXT-BY-EMPLOYEE-KEY
            WHEN DFHPF10
@@ -327,6 +568,30 @@
                 MOVE 'Invalid Key!' TO WS-MESSAGE
            END-EVALUATE.
 
+       2300-PREV-BY-EMPLOYEE-KEY.
+      *    >>> DEBUGGING ONLY <<<
+           IF DET-SEL-BY-EMPLOYEE-ID THEN
+              MOVE '2300-PREV-BY-EMPLOYEE-KEY (ID)' TO WS-DEBUG-AID
+           ELSE
+              MOVE '2300-PREV-BY-EMPLOYEE-KEY (NM)' TO WS-DEBUG-AID
+           END-IF.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE DET-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+
+           IF NOT DET-TOP-OF-FILE THEN
+              IF DET-SEL-BY-EMPLOYEE-ID THEN
+                 SUBTRACT 1 FROM EMP-EMPLOYEE-ID
+              ELSE
+                 MOVE LOW-VALUE TO EMP-PRIMARY-NAME(38:)
+              END-IF
+              PERFORM 1340-READ-EMPLOYEE-BACKWARDS-BY-KEY
+           ELSE
+              MOVE 'No Previous Records To Display!' TO WS-MESSAGE
+              MOVE DFHPROTN TO HLPPF7A
+           END-IF.
+
        2400-NEXT-BY-EMPLOYEE-KEY.
       *    >>> DEBUGGING ONLY <<<
            IF DET-SEL-BY-EMPLOYEE-ID THEN
@@ -372,6 +637,275 @@
 
            PERFORM 9200-RETURN-TO-CICS.
 
+       2700-HANDOFF-TO-UPDATE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2700-HANDOFF-TO-UPDATE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    HAND OFF TO EUPDP WITH THE CURRENTLY DISPLAYED RECORD'S
+      *    EMPLOYEE ID ALREADY LOCATED, SO THE CLERK DOESN'T HAVE TO
+      *    RE-KEY IT. WE PASS THE ID VIA A COMM-AREA, THE SAME
+      *    MECHANISM ESONP USES TO PASS ITS OWN INITIAL STATE, RATHER
+      *    THAN EUPDP'S OWN CHANNEL/CONTAINER - PUTTING DATA ONTO
+      *    EUPDP'S CHANNEL BEFORE XCTL WOULD MAKE EUPDP'S OWN
+      *    MAIN-LOGIC MISTAKE THIS FOR A CONTINUING CONVERSATION
+      *    RATHER THAN ITS FIRST INTERACTION.
+           IF DET-EMPLOYEE-RECORD IS EQUAL TO SPACES THEN
+              MOVE 'No Record Displayed to Update!' TO WS-MESSAGE
+           ELSE
+              MOVE DET-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD
+              MOVE EMP-EMPLOYEE-ID TO WS-HANDOFF-EMPLOYEE-ID
+
+              EXEC CICS XCTL
+                   PROGRAM(APP-UPDATE-PROGRAM-NAME)
+                   COMMAREA(WS-HANDOFF-EMPLOYEE-ID)
+                   LENGTH(LENGTH OF WS-HANDOFF-EMPLOYEE-ID)
+                   END-EXEC
+           END-IF.
+
+      *-----------------------------------------------------------------
+       SEARCH SECTION.
+      *-----------------------------------------------------------------
+
+       3000-DISPLAY-SEARCH-SCREEN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3000-DISPLAY-SEARCH-SCREEN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THIS IS A 'FULLY CONVERSATIONAL' INVOCATION TO THE SEARCH
+      *    MAP SCREEN - SAME DESIGN CHOICE AS ELISTP'S FILTERS SCREEN,
+      *    AND FOR THE SAME REASONS (SEE ELISTP'S 3000-DISPLAY-
+      *    FILTERS-SCREEN COMMENTARY).
+
+           INITIALIZE ESRCMO.
+
+           MOVE EIBTRNID TO SRTRANO.
+
+      *    IF AN INVALID KEY WAS PRESSED ON THE PREVIOUS MAP DISPLAY,
+      *    WE ISSUE A WARNING MESSAGE ON NEXT RENDER. OTHERWISE WE
+      *    SHOW THE USUAL PROMPT.
+           IF WS-SEARCH-ACTION-INVALID THEN
+              MOVE WS-MESSAGE TO SRMSGO
+              MOVE DFHPINK TO SRMSGC
+           ELSE
+              MOVE 'Search By: 1=ID 2=Name (blank = first record)'
+                 TO SRMSGO
+              MOVE DFHTURQ TO SRMSGC
+           END-IF.
+
+      *    WE RENDER THE SEARCH-CRITERIA MAP.
+           EXEC CICS SEND
+                MAP(APP-SEARCH-MAP-NAME)
+                MAPSET(APP-VIEW-MAPSET-NAME)
+                FROM (ESRCMO)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+      *    <<<<<     PROGRAM EXECUTION HALTS HERE    >>>>>
+
+      *    AND WAIT FOR THE USER TO ENTER SEARCH CRITERIA.
+
+           EXEC CICS RECEIVE
+                MAP(APP-SEARCH-MAP-NAME)
+                MAPSET(APP-VIEW-MAPSET-NAME)
+                INTO (ESRCMI)
+                END-EXEC.
+
+      *    <<<<<    PROGRAM EXECUTION RESUMES HERE   >>>>>
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                MOVE 'Search Criteria Entered' TO WS-MESSAGE
+                SET WS-SEARCH-ACTION-DISPLAY TO TRUE
+           WHEN DFHPF10
+                MOVE 'Sign Off Requested' TO WS-MESSAGE
+                SET WS-SEARCH-ACTION-EXIT TO TRUE
+                PERFORM 2500-SIGN-USER-OFF
+           WHEN DFHPF12
+                MOVE 'Search Cancelled' TO WS-MESSAGE
+                SET WS-SEARCH-ACTION-EXIT TO TRUE
+                PERFORM 2600-CANCEL-ACTION
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+                SET WS-SEARCH-ACTION-INVALID TO TRUE
+           END-EVALUATE.
+
+      *    WITH SEARCH CRITERIA ENTERED AND RECEIVED INTO THE MAP'S
+      *    INPUT SECTION, WE PASS THE DATA TO THE CONTAINER.
+           PERFORM 3100-SAVE-SEARCH-CRITERIA.
+
+       3100-SAVE-SEARCH-CRITERIA.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3100-SAVE-SEARCH-CRITERIA' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    IF NO VALUE WAS ENTERED, WE LEAVE 1200-INITIALIZE-
+      *    CONTAINER'S DEFAULTS (BY ID, FIRST RECORD ON FILE) ALONE.
+           IF SRKEYVI IS NOT EQUAL TO LOW-VALUE AND
+              SRKEYVI IS NOT EQUAL TO SPACES THEN
+              MOVE SRKEYVI TO DET-SELECT-KEY-VALUE
+
+      *       IF 'KEY TYPE' WAS OMITTED BUT WE GOT A 'VALUE', WE GUESS
+      *       THE KEY TYPE FROM THE VALUE, SAME AS ELISTP'S
+      *       3300-APPLY-KEY-FILTERS DOES.
+              IF SRKEYTI IS EQUAL TO LOW-VALUE OR
+                 SRKEYTI IS EQUAL TO SPACE THEN
+                 IF FUNCTION TRIM(DET-SELECT-KEY-VALUE) IS NUMERIC THEN
+                    MOVE '1' TO DET-SELECT-KEY-TYPE
+                 ELSE
+                    MOVE '2' TO DET-SELECT-KEY-TYPE
+                 END-IF
+              ELSE
+                 MOVE SRKEYTI TO DET-SELECT-KEY-TYPE
+              END-IF
+
+      *       THE CLERK EXPLICITLY ASKED FOR 'BY ID' BUT TYPED SOMETHING
+      *       NON-NUMERIC - DON'T LET IT SLIP THROUGH TO A SILENT
+      *       TOP-OF-FILE BROWSE. SEND THEM BACK TO THE SEARCH SCREEN.
+              IF DET-SEL-BY-EMPLOYEE-ID AND
+                 FUNCTION TRIM(DET-SELECT-KEY-VALUE) IS NOT NUMERIC THEN
+                 MOVE 'Employee ID Must Be Numeric!' TO WS-MESSAGE
+                 SET WS-SEARCH-ACTION-INVALID TO TRUE
+              END-IF
+           END-IF.
+
+       3400-DISPLAY-PICKLIST-SCREEN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3400-DISPLAY-PICKLIST-SCREEN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THIS IS A 'FULLY CONVERSATIONAL' INVOCATION TO THE PICKLIST
+      *    MAP SCREEN - SAME DESIGN CHOICE AS 3000-DISPLAY-SEARCH-
+      *    SCREEN, AND FOR THE SAME REASONS (THE CLERK MUST RESOLVE
+      *    THE PICKLIST BEFORE THE EMPLOYEE DETAILS PAGE CAN BE BUILT).
+
+           PERFORM 3410-POPULATE-PICKLIST-MAP.
+
+           EXEC CICS SEND
+                MAP(APP-PICKLIST-MAP-NAME)
+                MAPSET(APP-VIEW-MAPSET-NAME)
+                FROM (EPIKMO)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+      *    <<<<<     PROGRAM EXECUTION HALTS HERE    >>>>>
+
+      *    AND WAIT FOR THE USER TO SELECT AN EMPLOYEE.
+
+           EXEC CICS RECEIVE
+                MAP(APP-PICKLIST-MAP-NAME)
+                MAPSET(APP-VIEW-MAPSET-NAME)
+                INTO (EPIKMI)
+                END-EXEC.
+
+      *    <<<<<    PROGRAM EXECUTION RESUMES HERE   >>>>>
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 3421-CHECK-PICKLIST-CURSOR
+           WHEN DFHPF10
+                MOVE 'Sign Off Requested' TO WS-MESSAGE
+                SET WS-PICKLIST-ACTION-EXIT TO TRUE
+                PERFORM 2500-SIGN-USER-OFF
+           WHEN DFHPF12
+                MOVE 'Picklist Cancelled - Using First Match' TO
+                   WS-MESSAGE
+                SET WS-PICKLIST-ACTION-EXIT TO TRUE
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+                SET WS-PICKLIST-ACTION-INVALID TO TRUE
+           END-EVALUATE.
+
+       3410-POPULATE-PICKLIST-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3410-POPULATE-PICKLIST-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE EPIKMO.
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           SET WS-PIK-INDEX TO 1.
+           SET LINEO-INDEX TO 1.
+           PERFORM 3411-BUILD-PICKLIST-LINE
+              UNTIL WS-PIK-INDEX IS GREATER THAN WS-PICKLIST-COUNT.
+
+      *    IF AN INVALID KEY OR NO SELECTION WAS MADE ON THE PREVIOUS
+      *    MAP DISPLAY, WE ISSUE A WARNING MESSAGE ON NEXT RENDER.
+      *    OTHERWISE WE SHOW THE USUAL PROMPT.
+           IF WS-PICKLIST-ACTION-INVALID THEN
+              MOVE WS-MESSAGE TO MESSO
+              MOVE DFHPINK TO MESSC
+           ELSE
+              MOVE 'More Than One Match - Select An Employee, PF12=Ca'
+                 TO MESSO
+              MOVE DFHTURQ TO MESSC
+           END-IF.
+
+       3411-BUILD-PICKLIST-LINE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3411-BUILD-PICKLIST-LINE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE WS-PICKLIST-RECORD(WS-PIK-INDEX) TO
+              EMPLOYEE-MASTER-RECORD.
+
+           MOVE EMP-EMPLOYEE-ID TO EMPIDO(LINEO-INDEX).
+           MOVE EMP-PRIMARY-NAME(1:29) TO PRMNMO(LINEO-INDEX).
+           MOVE EMP-JOB-TITLE TO JOBTLO(LINEO-INDEX).
+           MOVE EMP-DEPARTMENT-ID TO DPTIDO(LINEO-INDEX).
+
+           SET WS-PIK-INDEX UP BY 1.
+           SET LINEO-INDEX UP BY 1.
+
+       3420-APPLY-PICKLIST-SELECTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3420-APPLY-PICKLIST-SELECTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE WS-PICKLIST-RECORD(WS-PIK-INDEX) TO DET-EMPLOYEE-RECORD.
+
+           MOVE 'Employee Selected From Picklist' TO WS-MESSAGE.
+
+       3421-CHECK-PICKLIST-CURSOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3421-CHECK-PICKLIST-CURSOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           SET LINEI-INDEX TO 1.
+           PERFORM 3422-CHECK-ONE-PICKLIST-ROW
+              UNTIL LINEI-INDEX IS GREATER THAN WS-PICKLIST-COUNT
+              OR WS-PICKLIST-ACTION-SELECTED.
+
+           IF NOT WS-PICKLIST-ACTION-SELECTED THEN
+              MOVE 'Please Select A Row!' TO WS-MESSAGE
+              SET WS-PICKLIST-ACTION-INVALID TO TRUE
+           END-IF.
+
+       3422-CHECK-ONE-PICKLIST-ROW.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3422-CHECK-ONE-PICKLIST-ROW' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE SELCTF(LINEI-INDEX) TO DFHBMFLG.
+           IF DFHCURSR THEN
+              SET WS-PIK-INDEX TO LINEI-INDEX
+              SET WS-PICKLIST-ACTION-SELECTED TO TRUE
+           ELSE
+              SET LINEI-INDEX UP BY 1
+           END-IF.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
@@ -437,7 +971,7 @@
            MOVE EMP-FULL-NAME TO FLNAMEO.
            MOVE EMP-JOB-TITLE TO JBTITLO.
            MOVE EMP-DEPARTMENT-ID TO DEPTIDO.
-           MOVE '(Undefined)' TO DEPTNMO.
+           PERFORM 9110-LOOKUP-DEPARTMENT-NAME.
 
            MOVE EMP-START-DATE TO WS-INPUT-DATE.
            MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE.
@@ -488,6 +1022,9 @@
            MOVE DFHBMFSE TO EMPLIDA.
 
       *    POPULATE THE NAVIGATION FUNCTION KEY LABELS.
+           IF DET-EMPLOYEE-RECORD IS NOT EQUAL TO SPACES THEN
+              MOVE WS-PF5-LABEL TO HLPPF5O
+           END-IF.
            IF NOT DET-TOP-OF-FILE THEN
               MOVE WS-PF7-LABEL TO HLPPF7O
            END-IF.
@@ -495,6 +1032,27 @@
               MOVE WS-PF8-LABEL TO HLPPF8O
            END-IF.
 
+       9110-LOOKUP-DEPARTMENT-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9110-LOOKUP-DEPARTMENT-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE '(Undefined)' TO DEPTNMO.
+
+           IF EMP-DEPARTMENT-ID IS GREATER THAN ZERO THEN
+              MOVE EMP-DEPARTMENT-ID TO DEPT-DEPARTMENT-ID
+              EXEC CICS READ
+                   FILE(APP-DEPT-MASTER-FILE-NAME)
+                   INTO (DEPARTMENT-MASTER-RECORD)
+                   RIDFLD(DEPT-DEPARTMENT-ID)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+              IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+                 MOVE DEPT-DEPARTMENT-NAME TO DEPTNMO
+              END-IF
+           END-IF.
+
        9200-RETURN-TO-CICS.
       *    >>> DEBUGGING ONLY <<<
            MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
@@ -523,11 +1081,12 @@
               MOVE EIBRESP TO WS-DEBUG-EIBRESP
               MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
 
-              EXEC CICS SEND TEXT
+              EXEC CICS WRITEQ TS
+                   QNAME(APP-DEBUG-TRACE-QUEUE-NAME)
                    FROM (WS-DEBUG-MESSAGE)
-                   END-EXEC
-              EXEC CICS RECEIVE
-                   LENGTH(LENGTH OF EIBAID)
+                   ITEM (WS-DEBUG-ITEM-NUMBER)
+                   MAIN
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
 
               INITIALIZE EIBRESP EIBRESP2
