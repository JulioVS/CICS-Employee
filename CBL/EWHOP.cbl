@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EWHOP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYE APP'
+      *      - 'WHO'S SIGNED ON' DASHBOARD FOR SUPPORT STAFF.
+      *      - ENTERED DIRECTLY BY TRANSACTION ID - LIKE ERFRP, IT'S
+      *        AN ADMIN-SIDE UTILITY AND ISN'T REACHED FROM THE MAIN
+      *        MENU. REFRESHES ON ENTER, EXITS ON PF3.
+      *      - PSEUDO-CONVERSATIONAL, LIKE EVERY OTHER SCREEN-DRIVEN
+      *        PROGRAM IN THIS APPLICATION - EACH KEY PRESS IS ITS OWN
+      *        CICS TASK, SO NO TASK OR STORAGE IS HELD WHILE THE
+      *        TERMINAL SITS ON THE DASHBOARD BETWEEN REFRESHES.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - WHO'S-SIGNED-ON DASHBOARD MAPSET.
+      *      - REGISTERED USER RECORD.
+      *      - USER ACTIVITY QUEUE.
+      *      - IBM'S AID KEYS.
+      ******************************************************************
+       COPY ECONST.
+       COPY EWHOMAP.
+       COPY EREGUSR.
+       COPY EUACTTS.
+       COPY DFHAID.
+      ******************************************************************
+      *   DEFINE MY USER ACTIVITY QUEUE NAME - SAME PREFIX/USER-ID
+      *   SPLIT EACTMON USES TO BUILD EACH USER'S OWN QUEUE NAME.
+      ******************************************************************
+       01 WS-USER-ACTIVITY-QUEUE-NAME.
+          05 WS-UA-QNAME-PREFIX        PIC X(8).
+          05 WS-UA-QNAME-USERID        PIC X(8).
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-ITEM-NUMBER            PIC S9(4) USAGE IS BINARY.
+          05 WS-CICS-RESPONSE          PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE                PIC X(79) VALUE SPACES.
+          05 WS-USERS-FOUND            PIC 9(4).
+          05 WS-TOTAL-DISPLAY          PIC ZZZZZ9.
+          05 WS-BROWSE-SWITCH          PIC X(1).
+             88 WS-END-OF-FILE                 VALUE 'Y'.
+             88 WS-NOT-END-OF-FILE             VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    PSEUDO-CONVERSATIONAL PROGRAM DESIGN.
+      *
+      *    EIBAID ALREADY CARRIES THE KEY PRESSED SINCE THE LAST TIME
+      *    WE SENT THE DASHBOARD AND RETURNED - NO EXPLICIT RECEIVE IS
+      *    NEEDED JUST TO LEARN IT. ON THE VERY FIRST ENTRY (STARTED
+      *    DIRECTLY BY TRANSACTION ID) EIBAID IS DFHENTER, WHICH FALLS
+      *    INTO THE SAME REFRESH PATH AS A DELIBERATE ENTER KEY.
+
+           PERFORM 1000-INITIALIZE.
+
+           EVALUATE EIBAID
+           WHEN DFHPF3
+                PERFORM 9100-EXIT-DASHBOARD
+           WHEN OTHER
+                PERFORM 2000-REFRESH-DASHBOARD
+                PERFORM 9200-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       SUB-ROUTINE SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           INITIALIZE WS-WORKING-VARS.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+
+       2000-REFRESH-DASHBOARD.
+           PERFORM 2100-BUILD-LINE-ARRAY.
+
+       2100-BUILD-LINE-ARRAY.
+           INITIALIZE EWHOMO.
+           MOVE EIBTRNID TO TRANIDO.
+           INITIALIZE WS-USERS-FOUND.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           SET LINEO-INDEX TO 1.
+
+           PERFORM 2110-START-BROWSING.
+           IF NOT WS-END-OF-FILE
+              PERFORM 2120-READ-NEXT-USER UNTIL WS-END-OF-FILE
+              PERFORM 2190-END-BROWSING
+           END-IF.
+
+           MOVE WS-USERS-FOUND TO WS-TOTAL-DISPLAY.
+           MOVE WS-TOTAL-DISPLAY TO TOTALO.
+
+           IF WS-USERS-FOUND IS EQUAL TO ZERO
+              MOVE 'No Users Currently Signed On.' TO WS-MESSAGE
+           ELSE
+              IF WS-USERS-FOUND IS GREATER THAN 10
+                 MOVE 'Showing First 10 - More Users Signed On!'
+                    TO WS-MESSAGE
+              ELSE
+                 MOVE 'Press PF3 To Exit, Enter To Refresh.'
+                    TO WS-MESSAGE
+              END-IF
+           END-IF.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+       2110-START-BROWSING.
+      *    BROWSE REGISTERED USERS BY RU-USER-ID - THE SAME KEY
+      *    ESONP'S OWN CREDENTIAL LOOKUP READS BY.
+           EXEC CICS STARTBR
+                FILE(AC-REG-USER-FILE-NAME)
+                RIDFLD(RU-USER-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse Of Registered Users!'
+                   TO WS-MESSAGE
+                SET WS-END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       2120-READ-NEXT-USER.
+           EXEC CICS READNEXT
+                FILE(AC-REG-USER-FILE-NAME)
+                RIDFLD(RU-USER-ID)
+                INTO (REG-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 2130-CHECK-USER-ACTIVITY-QUEUE
+           WHEN DFHRESP(ENDFILE)
+                SET WS-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Registered User!'
+                   TO WS-MESSAGE
+                SET WS-END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       2130-CHECK-USER-ACTIVITY-QUEUE.
+           MOVE AC-ACTMON-QUEUE-PREFIX TO WS-UA-QNAME-PREFIX.
+           MOVE RU-USER-ID TO WS-UA-QNAME-USERID.
+           MOVE AC-ACTMON-ITEM-NUM TO WS-ITEM-NUMBER.
+
+           EXEC CICS READQ TS
+                QNAME(WS-USER-ACTIVITY-QUEUE-NAME)
+                ITEM(WS-ITEM-NUMBER)
+                INTO (USER-ACTIVITY-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                IF ACT-ST-SIGNED-ON OR ACT-ST-IN-PROCESS
+                   PERFORM 2140-ADD-LINE-TO-DASHBOARD
+                END-IF
+           WHEN DFHRESP(QIDERR)
+      *         NO ACTIVITY QUEUE FOR THIS USER - NOT SIGNED ON.
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Reading User Activity Queue!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       2140-ADD-LINE-TO-DASHBOARD.
+      *    COUNT EVERY SIGNED-ON USER FOUND, EVEN PAST THE TENTH -
+      *    2100-BUILD-LINE-ARRAY REPORTS THE TRUNCATION RATHER THAN
+      *    SILENTLY DROPPING THEM.
+           ADD 1 TO WS-USERS-FOUND.
+
+           IF WS-USERS-FOUND IS LESS THAN OR EQUAL TO 10
+              MOVE ACT-USER-ID TO USRID01O(LINEO-INDEX)
+              MOVE ACT-USER-CATEGORY TO CATGY01O(LINEO-INDEX)
+              EVALUATE TRUE
+              WHEN ACT-ST-SIGNED-ON
+                   MOVE 'Signed On' TO STAT01O(LINEO-INDEX)
+              WHEN ACT-ST-IN-PROCESS
+                   MOVE 'In Process' TO STAT01O(LINEO-INDEX)
+              END-EVALUATE
+              MOVE ACT-LAST-ACTIVITY-DATE TO LACTD01O(LINEO-INDEX)
+              MOVE ACT-LAST-ACTIVITY-TIME TO LACTT01O(LINEO-INDEX)
+              SET LINEO-INDEX UP BY 1
+           END-IF.
+
+       2190-END-BROWSING.
+           EXEC CICS ENDBR
+                FILE(AC-REG-USER-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+       9100-EXIT-DASHBOARD.
+      *    PF3 - CLEAR THE SCREEN AND END THE CONVERSATION, THE SAME
+      *    WAY ESONP'S OWN PF3 CANCEL DOES.
+           EXEC CICS SEND CONTROL
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9200-SEND-MAP-AND-RETURN.
+           EXEC CICS SEND
+                MAP(APP-WHOSON-MAP-NAME)
+                MAPSET(APP-WHOSON-MAPSET-NAME)
+                FROM (EWHOMO)
+                ERASE
+                END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                END-EXEC.
