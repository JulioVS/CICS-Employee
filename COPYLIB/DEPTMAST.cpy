@@ -0,0 +1,8 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - DEPARTMENT MASTER FILE RECORD LAYOUT (VSAM KSDS).
+      *      - KEYED BY DEPT-DEPARTMENT-ID (APP-DEPT-MASTER-FILE-NAME).
+      ******************************************************************
+       01 DEPARTMENT-MASTER-RECORD.
+          05 DEPT-DEPARTMENT-ID     PIC 9(8).
+          05 DEPT-DEPARTMENT-NAME   PIC X(30).
