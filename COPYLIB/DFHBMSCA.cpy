@@ -0,0 +1,41 @@
+      ******************************************************************
+      *   DFHBMSCA   BMS FIELD ATTRIBUTE AND COLOR VALUES.
+      *      - STANDARD IBM CICS COPYBOOK (TRANSCRIBED LOCALLY, THIS
+      *        SHOP HAS NO ACCESS TO THE REAL SDFHC LIBRARY).
+      ******************************************************************
+       01  DFHBMSCA.
+           02 DFHBMUNP   PIC X       VALUE ' '.
+           02 DFHBMUNN   PIC X       VALUE '&'.
+           02 DFHBMPRO   PIC X       VALUE '-'.
+           02 DFHBMPRF   PIC X       VALUE '/'.
+           02 DFHBMASK   PIC X       VALUE '<'.
+           02 DFHBMASF   PIC X       VALUE '%'.
+           02 DFHBMUNB   PIC X       VALUE 'A'.
+           02 DFHBMDAR   PIC X       VALUE '@'.
+           02 DFHPROTN   PIC X       VALUE 'Y'.
+           02 DFHNUM     PIC X       VALUE 'O'.
+           02 DFHBRT     PIC X       VALUE '8'.
+           02 DFHNORM    PIC X       VALUE ' '.
+           02 DFHDARK    PIC X       VALUE '0'.
+           02 DFHUNIM    PIC X       VALUE ' '.
+           02 DFHBMFSE   PIC X       VALUE X'C0'.
+           02 DFHBMPRV   PIC X       VALUE '1'.
+           02 DFHBMEOF   PIC X       VALUE '8'.
+           02 DFHDFT     PIC X       VALUE ' '.
+           02 DFHDFCOL   PIC X       VALUE ' '.
+           02 DFHBLUE    PIC X       VALUE '1'.
+           02 DFHRED     PIC X       VALUE '2'.
+           02 DFHPINK    PIC X       VALUE '3'.
+           02 DFHGREEN   PIC X       VALUE '4'.
+           02 DFHTURQ    PIC X       VALUE '5'.
+           02 DFHYELLO   PIC X       VALUE '6'.
+           02 DFHNEUTR   PIC X       VALUE '7'.
+           02 DFHBASE    PIC X       VALUE ' '.
+           02 DFHDFHI    PIC X       VALUE ' '.
+           02 DFHUNNOD   PIC X       VALUE ' '.
+           02 DFHUNINT   PIC X       VALUE '9'.
+           02 DFHMT      PIC X       VALUE '1'.
+           02 DFHNOPR    PIC X       VALUE '2'.
+           02 DFHDET     PIC X       VALUE ' '.
+           02 DFHCURSR   PIC X       VALUE X'11'.
+           02 DFHBMFLG   PIC X       VALUE X'40'.
