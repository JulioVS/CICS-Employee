@@ -0,0 +1,12 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - ADD EMPLOYEE CONTAINER (PSEUDO-CONVERSATIONAL STATE
+      *        PASSED BETWEEN EADDP INVOCATIONS).
+      ******************************************************************
+       01 ADD-EMPLOYEE-CONTAINER.
+          05 ADD-USER-ID            PIC X(8).
+          05 ADD-USER-CATEGORY      PIC X(3).
+             88 ADD-UC-ADMINISTRATOR         VALUE 'ADM'.
+             88 ADD-UC-MANAGER               VALUE 'MGR'.
+             88 ADD-UC-STANDARD               VALUE 'STD'.
+          05 ADD-EMPLOYEE-RECORD    PIC X(203).
