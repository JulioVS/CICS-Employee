@@ -0,0 +1,25 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - EMPLOYEE MASTER AUDIT LOG RECORD LAYOUT (VSAM KSDS).
+      *      - KEYED BY AUD-AUDIT-KEY (APP-AUDIT-LOG-FILE-NAME), A
+      *        COMPOUND KEY OF EMP-EMPLOYEE-ID + A 14-CHARACTER
+      *        DATE/TIME TIMESTAMP SO REPEATED ACTIONS AGAINST THE
+      *        SAME EMPLOYEE DON'T COLLIDE ON THE SAME KEY.
+      *      - WRITTEN BY EADDP, EUPDP AND EDELP EVERY TIME AN EMPLOYEE
+      *        MASTER RECORD IS ADDED, UPDATED, OR SOFT-DELETED/
+      *        REACTIVATED, SO THERE IS A PERMANENT TRAIL OF WHO
+      *        CHANGED WHAT AND WHEN.
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+          05 AUD-AUDIT-KEY.
+             10 AUD-EMPLOYEE-ID        PIC 9(8).
+             10 AUD-AUDIT-TIMESTAMP.
+                15 AUD-AUDIT-DATE      PIC X(8).
+                15 AUD-AUDIT-TIME      PIC X(6).
+          05 AUD-ACTION-CODE           PIC X(1).
+             88 AUD-ACTION-ADD                 VALUE 'A'.
+             88 AUD-ACTION-UPDATE              VALUE 'U'.
+             88 AUD-ACTION-DELETE              VALUE 'D'.
+             88 AUD-ACTION-REACTIVATE          VALUE 'R'.
+          05 AUD-CHANGED-BY-USER-ID    PIC X(8).
+          05 AUD-SOURCE-PROGRAM        PIC X(8).
