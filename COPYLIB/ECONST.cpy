@@ -0,0 +1,252 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - APPLICATION-WIDE CONSTANTS: PROGRAM/TRANSACTION/MAP/
+      *        FILE/CHANNEL/CONTAINER NAMES SHARED ACROSS PROGRAMS.
+      ******************************************************************
+       01 APPLICATION-CONSTANTS.
+      *
+      *    'ADD EMPLOYEE' PROGRAM (EADDP).
+      *
+          05 APP-ADD-PROGRAM-NAME      PIC X(8) VALUE 'EADDP'.
+          05 APP-ADD-TRANSACTION-ID    PIC X(4) VALUE 'EADD'.
+          05 APP-ADD-MAP-NAME          PIC X(7) VALUE 'EADDM'.
+          05 APP-ADD-MAPSET-NAME       PIC X(7) VALUE 'EADDS'.
+          05 APP-ADD-CHANNEL-NAME      PIC X(18) VALUE 'ADD-CHANNEL'.
+          05 APP-ADD-CONTAINER-NAME    PIC X(18) VALUE 'ADD-CONTAINER'.
+      *
+      *    'UPDATE EMPLOYEE' PROGRAM (EUPDP).
+      *
+          05 APP-UPDATE-PROGRAM-NAME   PIC X(8) VALUE 'EUPDP'.
+          05 APP-UPDATE-TRANSACTION-ID PIC X(4) VALUE 'EUPD'.
+          05 APP-UPDATE-MAP-NAME       PIC X(7) VALUE 'EUPDM'.
+          05 APP-UPDATE-MAPSET-NAME    PIC X(7) VALUE 'EUPDS'.
+          05 APP-UPDATE-CHANNEL-NAME   PIC X(18) VALUE 'UPDATE-CHANNEL'.
+          05 APP-UPDATE-CONTAINER-NAME
+                    PIC X(18) VALUE 'UPDATE-CONTAINER'.
+      *
+      *    'VIEW EMPLOYEE' PROGRAM (EVIEWP).
+      *
+          05 APP-VIEW-PROGRAM-NAME     PIC X(8) VALUE 'EVIEWP'.
+          05 APP-VIEW-TRANSACTION-ID   PIC X(4) VALUE 'EVEW'.
+          05 APP-VIEW-MAP-NAME         PIC X(7) VALUE 'EDETM'.
+          05 APP-VIEW-MAPSET-NAME      PIC X(7) VALUE 'EDETS'.
+          05 APP-SEARCH-MAP-NAME       PIC X(7) VALUE 'ESRCM'.
+          05 APP-PICKLIST-MAP-NAME     PIC X(7) VALUE 'EPIKM'.
+          05 APP-VIEW-CHANNEL-NAME     PIC X(18) VALUE 'VIEW-CHANNEL'.
+          05 APP-VIEW-CONTAINER-NAME   PIC X(18) VALUE 'VIEW-CONTAINER'.
+      *
+      *    'LIST EMPLOYEES' PROGRAM (ELISTP).
+      *
+          05 APP-LIST-PROGRAM-NAME     PIC X(8) VALUE 'ELISTP'.
+          05 APP-LIST-TRANSACTION-ID   PIC X(4) VALUE 'ELST'.
+          05 APP-LIST-MAP-NAME         PIC X(7) VALUE 'ELSTM'.
+          05 APP-LIST-MAPSET-NAME      PIC X(7) VALUE 'ELSTS'.
+          05 APP-FILTERS-MAP-NAME      PIC X(7) VALUE 'EFILM'.
+          05 APP-LIST-CHANNEL-NAME     PIC X(18) VALUE 'LIST-CHANNEL'.
+          05 APP-LIST-CONTAINER-NAME   PIC X(18) VALUE 'LIST-CONTAINER'.
+      *
+      *    QUEUE ELISTP WRITES THE FULL FILTERED LISTING TO WHEN THE
+      *    USER ASKS TO EXPORT/PRINT IT (RATHER THAN JUST THE CURRENT
+      *    PAGE) - SEE 2600-EXPORT-FULL-LISTING.
+      *
+          05 APP-LIST-EXPORT-QUEUE-NAME
+                                        PIC X(8) VALUE 'LISTEXP'.
+      *
+      *    SAVED (NAMED) FILTER SETS FILE, KEYED BY USER-ID + FILTER
+      *    NAME (SEE ESAVFLT.CPY).
+      *
+          05 APP-SAVEDFILTER-FILE-NAME PIC X(8) VALUE 'ESAVFLT'.
+      *
+      *    'MAIN MENU' PROGRAM (EMENUA).
+      *
+          05 APP-MENU-PROGRAM-NAME     PIC X(8) VALUE 'EMENUA'.
+          05 APP-MENU-TRANSACTION-ID   PIC X(4) VALUE 'EMNU'.
+          05 APP-MENU-MAP-NAME         PIC X(7) VALUE 'EMNUM'.
+          05 APP-MENU-MAPSET-NAME      PIC X(7) VALUE 'EMNUS'.
+          05 APP-MENU-CHANNEL-NAME     PIC X(18) VALUE 'MENU-CHANNEL'.
+      *
+      *    EMPLOYEE MASTER FILE (AND ITS ALTERNATE INDEX PATHS).
+      *
+          05 APP-EMP-MASTER-FILE-NAME  PIC X(8) VALUE 'EMPMAST'.
+          05 APP-EMP-MASTER-PATH-NAME  PIC X(8) VALUE 'EMPNAME'.
+          05 APP-EMP-MASTER-DEPT-PATH-NAME
+                                        PIC X(8) VALUE 'EMPDEPT'.
+          05 APP-EMP-MASTER-EXTID-PATH-NAME
+                                        PIC X(8) VALUE 'EMPEXID'.
+      *
+      *    EMPLOYEE-ID CONTROL RECORD (LAST-ASSIGNED ID, FIXED RRN).
+      *
+          05 APP-EMP-ID-CTL-FILE-NAME  PIC X(8) VALUE 'EMPIDCTL'.
+          05 APP-EMP-ID-CTL-RRN        PIC S9(8) COMP VALUE 1.
+      *
+      *    EMPLOYEE MASTER RECORD-COUNT CONTROL RECORD (TOTAL COUNT +
+      *    LAST-UPDATED TIMESTAMP, FIXED RRN) FOR NIGHTLY RECONCILIATION
+      *    (SEE EMPCNTL.CPY AND ECNTVP.CBL).
+      *
+          05 APP-EMP-CNT-CTL-FILE-NAME PIC X(8) VALUE 'EMPCNTL'.
+          05 APP-EMP-CNT-CTL-RRN       PIC S9(8) COMP VALUE 1.
+      *
+      *    DEPARTMENT MASTER FILE.
+      *
+          05 APP-DEPT-MASTER-FILE-NAME PIC X(8) VALUE 'DEPTMAST'.
+      *
+      *    DEPARTMENT TRANSFER HISTORY FILE (SEE EDEPTTRN.CPY).
+      *
+          05 APP-DEPT-TRANSFER-FILE-NAME
+                                        PIC X(8) VALUE 'DEPTTRN'.
+      *
+      *    EMPLOYEE MASTER AUDIT LOG FILE (SEE EAUDIT.CPY).
+      *
+          05 APP-AUDIT-LOG-FILE-NAME    PIC X(8) VALUE 'EAUDIT'.
+      *
+      *    USER-ADMINISTRATION PROGRAM (EUSRADM).
+      *
+          05 APP-USERADM-PROGRAM-NAME  PIC X(8) VALUE 'EUSRADM'.
+          05 APP-USERADM-TRANSACTION-ID
+                                        PIC X(4) VALUE 'EUSR'.
+          05 APP-USERADM-MAP-NAME      PIC X(7) VALUE 'EUSRM'.
+          05 APP-USERADM-MAPSET-NAME   PIC X(7) VALUE 'EUSRS'.
+          05 APP-USERADM-CHANNEL-NAME
+                    PIC X(18) VALUE 'USERADM-CHANNEL'.
+          05 APP-USERADM-CONTAINER-NAME
+                    PIC X(18) VALUE 'USERADM-CONTAINER'.
+      *
+      *    DELETE/REACTIVATE EMPLOYEE PROGRAM (EDELP).
+      *
+          05 APP-DELETE-PROGRAM-NAME   PIC X(8) VALUE 'EDELP'.
+          05 APP-DELETE-TRANSACTION-ID PIC X(4) VALUE 'EDEL'.
+          05 APP-DELETE-MAP-NAME       PIC X(7) VALUE 'EDELM'.
+          05 APP-DELETE-MAPSET-NAME    PIC X(7) VALUE 'EDELS'.
+          05 APP-DELETE-CHANNEL-NAME   PIC X(18) VALUE 'DELETE-CHANNEL'.
+          05 APP-DELETE-CONTAINER-NAME
+                    PIC X(18) VALUE 'DELETE-CONTAINER'.
+      *
+      *    WHOS-SIGNED-ON DASHBOARD PROGRAM (EWHOP).
+      *
+          05 APP-WHOSON-PROGRAM-NAME   PIC X(8) VALUE 'EWHOP'.
+          05 APP-WHOSON-TRANSACTION-ID PIC X(4) VALUE 'EWHO'.
+          05 APP-WHOSON-MAP-NAME       PIC X(7) VALUE 'EWHOM'.
+          05 APP-WHOSON-MAPSET-NAME    PIC X(7) VALUE 'EWHOS'.
+      *
+      *    MASS DEPARTMENT-REASSIGNMENT UTILITY (EMASSP).
+      *
+          05 APP-MASSDEPT-PROGRAM-NAME PIC X(8) VALUE 'EMASSP'.
+          05 APP-MASSDEPT-TRANSACTION-ID
+                                        PIC X(4) VALUE 'EMAS'.
+          05 APP-MASSDEPT-MAP-NAME     PIC X(7) VALUE 'EMASM'.
+          05 APP-MASSDEPT-MAPSET-NAME  PIC X(7) VALUE 'EMASS'.
+          05 APP-MASSDEPT-CHANNEL-NAME
+                    PIC X(18) VALUE 'MASSDEPT-CHANNEL'.
+          05 APP-MASSDEPT-CONTAINER-NAME
+                    PIC X(18) VALUE 'MASSDEPT-CONTAINER'.
+      *
+      *    SIGN-ON RULES CACHE-REFRESH ADMIN TRANSACTION (ERFRP).
+      *
+          05 APP-RULEREFRESH-PROGRAM-NAME
+                                        PIC X(8) VALUE 'ERFRP'.
+          05 APP-RULEREFRESH-TRANSACTION-ID
+                                        PIC X(4) VALUE 'ERFR'.
+      *
+      *    NIGHTLY DEPARTMENT ROSTER REPORT BATCH JOB (EDRPTP) - LIKE
+      *    EPURGP, NO SCREEN - MEANT TO BE ENTERED DIRECTLY BY
+      *    TRANSACTION ID OR SCHEDULED VIA CICS INTERVAL CONTROL. WRITES
+      *    ONE LINE PER DEPARTMENT HEADER AND PER ACTIVE EMPLOYEE TO THE
+      *    REPORT QUEUE BELOW FOR PRINTING/DOWNSTREAM PICKUP.
+      *
+          05 APP-ROSTER-PROGRAM-NAME   PIC X(8) VALUE 'EDRPTP'.
+          05 APP-ROSTER-TRANSACTION-ID PIC X(4) VALUE 'EDRP'.
+          05 APP-ROSTER-QUEUE-NAME     PIC X(8) VALUE 'DEPTROST'.
+      *
+      *    GENERIC FUNCTION/HELP-DISPLAY PROGRAM (EHELPP).
+      *
+          05 APP-HELP-PROGRAM-NAME     PIC X(8) VALUE 'EHELPP'.
+          05 APP-HELP-TRANSACTION-ID   PIC X(4) VALUE 'EHLP'.
+      *
+      *    ORPHANED USER-ACTIVITY QUEUE PURGE ADMIN TRANSACTION
+      *    (EPURGP) - SWEEPS EVERY REGISTERED USER'S ACTIVITY QUEUE AND
+      *    REMOVES ANY LEFT BEHIND BY A SESSION THAT NEVER SIGNED OFF.
+      *
+          05 APP-PURGE-PROGRAM-NAME    PIC X(8) VALUE 'EPURGP'.
+          05 APP-PURGE-TRANSACTION-ID  PIC X(4) VALUE 'EPRG'.
+          05 APP-HELP-MAP-NAME         PIC X(7) VALUE 'EHLPM'.
+          05 APP-HELP-MAPSET-NAME      PIC X(7) VALUE 'EHLPS'.
+          05 APP-HELP-CHANNEL-NAME
+                    PIC X(18) VALUE 'HELP-CHANNEL'.
+          05 APP-HELP-CONTAINER-NAME
+                    PIC X(18) VALUE 'HELP-CONTAINER'.
+      *
+      *    APPRAISAL-DUE EXTRACT BATCH JOB (EAPRDP) - LIKE EDRPTP, NO
+      *    SCREEN - SCANS EMPMAST FOR ACTIVE EMPLOYEES WHOSE APPRAISAL
+      *    IS OVERDUE AND LISTS THEM TO THE QUEUE BELOW FOR HR PICKUP.
+      *
+          05 APP-APPRDUE-PROGRAM-NAME  PIC X(8) VALUE 'EAPRDP'.
+          05 APP-APPRDUE-TRANSACTION-ID
+                                        PIC X(4) VALUE 'EAPR'.
+          05 APP-APPRDUE-QUEUE-NAME    PIC X(8) VALUE 'APPRDUE'.
+      *
+      *    DOWNSTREAM PAYROLL/BENEFITS EXTRACT BATCH JOB (EPAYXP) -
+      *    LIKE EDRPTP/EAPRDP, NO SCREEN - SCANS EMPMAST FOR ACTIVE
+      *    EMPLOYEES AND WRITES A FIXED-WIDTH EXTRACT PLUS A TRAILER
+      *    RECORD CARRYING THE EXTRACTED RECORD COUNT TO THE QUEUE
+      *    BELOW FOR A DOWNSTREAM PAYROLL/BENEFITS SYSTEM TO PICK UP.
+      *
+          05 APP-PAYEXT-PROGRAM-NAME   PIC X(8) VALUE 'EPAYXP'.
+          05 APP-PAYEXT-TRANSACTION-ID PIC X(4) VALUE 'EPAY'.
+          05 APP-PAYEXT-QUEUE-NAME     PIC X(8) VALUE 'PAYEXT'.
+      *
+      *    NIGHTLY RECORD-COUNT RECONCILIATION BATCH JOB (ECNTVP) -
+      *    LIKE EDRPTP/EAPRDP, NO SCREEN - COMPARES THE EMPMAST
+      *    RECORD-COUNT CONTROL RECORD (SEE EMPCNTL.CPY) AGAINST AN
+      *    ACTUAL COUNT OF EMPMAST, MEANT TO RUN BEFORE THE OVERNIGHT
+      *    BATCH WINDOW SO A MISMATCH IS CAUGHT BEFORE THE ROSTER/
+      *    EXTRACT JOBS RUN AGAINST BAD DATA.
+      *
+          05 APP-CNTVAL-PROGRAM-NAME   PIC X(8) VALUE 'ECNTVP'.
+          05 APP-CNTVAL-TRANSACTION-ID PIC X(4) VALUE 'ECNV'.
+      *
+      *    SERVICE-ANNIVERSARY REPORT BATCH JOB (EANNVP) - LIKE EDRPTP/
+      *    EAPRDP, NO SCREEN - SCANS EMPMAST FOR ACTIVE EMPLOYEES WHOSE
+      *    EMP-START-DATE FALLS ON A 5/10/15/20-YEAR (OR BEYOND) SERVICE
+      *    MILESTONE DURING NEXT CALENDAR MONTH, AND LISTS THEM TO THE
+      *    QUEUE BELOW FOR HR TO ACKNOWLEDGE.
+      *
+          05 APP-ANNIV-PROGRAM-NAME    PIC X(8) VALUE 'EANNVP'.
+          05 APP-ANNIV-TRANSACTION-ID  PIC X(4) VALUE 'EANN'.
+          05 APP-ANNIV-QUEUE-NAME      PIC X(8) VALUE 'ANNIVRPT'.
+      ******************************************************************
+      *   ACTIVITY MONITOR / SIGN-ON CONSTANTS.
+      ******************************************************************
+       01 ACCESS-CONTROL-CONSTANTS.
+          05 AC-SIGNON-PROGRAM-NAME    PIC X(8) VALUE 'ESONP'.
+          05 AC-SIGNON-MAP-NAME        PIC X(7) VALUE 'ESONM'.
+          05 AC-SIGNON-MAPSET-NAME     PIC X(7) VALUE 'ESONS'.
+          05 AC-REG-USER-FILE-NAME     PIC X(8) VALUE 'EREGUSR'.
+          05 AC-SIGNON-RULES-FILE-NAME PIC X(8) VALUE 'ESONRUL'.
+          05 AC-SIGNON-RULES-RRN       PIC S9(8) COMP VALUE 1.
+          05 AC-SIGNON-RULES-QUEUE-NAME
+                                        PIC X(8) VALUE 'SONRULES'.
+          05 AC-SIGNON-RULES-ITEM-NUM  PIC S9(4) COMP VALUE 1.
+          05 AC-ACTMON-CHANNEL-NAME    PIC X(18) VALUE 'ACTMON-CHANNEL'.
+          05 AC-ACTMON-CONTAINER-NAME
+                    PIC X(18) VALUE 'ACTMON-CONTAINER'.
+          05 AC-ACTMON-PROGRAM-NAME    PIC X(8) VALUE 'EACTMON'.
+          05 AC-ACTMON-QUEUE-PREFIX    PIC X(6) VALUE 'EUACT'.
+          05 AC-ACTMON-ITEM-NUM        PIC S9(4) COMP VALUE 1.
+      *
+      *    SAME ACTIVITY-MONITOR CHANNEL/CONTAINER/PROGRAM, AS SEEN BY
+      *    THE CALLING TRANSACTIONS (EADDP, EMENUA, ELISTP, EVIEWP)
+      *    RATHER THAN BY EACTMON/ESONP ITSELF. VALUES MUST MATCH THE
+      *    AC-ACTMON-* CONSTANTS ABOVE.
+      *
+          05 APP-ACTMON-CHANNEL-NAME   PIC X(18) VALUE 'ACTMON-CHANNEL'.
+          05 APP-ACTMON-CONTAINER-NAME
+                    PIC X(18) VALUE 'ACTMON-CONTAINER'.
+          05 APP-ACTMON-PROGRAM-NAME   PIC X(8) VALUE 'EACTMON'.
+      ******************************************************************
+      *   SHARED DEBUG-TRACE QUEUE (SEE EACH PROGRAM'S 9300-DEBUG-AID) -
+      *   WHEN I-AM-DEBUGGING IS SWITCHED ON, TRACE LINES ARE APPENDED
+      *   HERE INSTEAD OF BEING SENT TO THE SCREEN, SO A DEVELOPER CAN
+      *   TRACE A TRANSACTION WITHOUT AN OPERATOR SITTING AT THE
+      *   TERMINAL TO CLEAR EACH PAUSE (BROWSABLE VIA CEBR).
+      ******************************************************************
+       01 APP-DEBUG-TRACE-QUEUE-NAME   PIC X(8) VALUE 'DEBTRACE'.
