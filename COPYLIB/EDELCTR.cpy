@@ -0,0 +1,12 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - DELETE/REACTIVATE EMPLOYEE CONTAINER (PSEUDO-
+      *        CONVERSATIONAL STATE PASSED BETWEEN EDELP INVOCATIONS).
+      ******************************************************************
+       01 DELETE-EMPLOYEE-CONTAINER.
+          05 DEL-USER-ID            PIC X(8).
+          05 DEL-USER-CATEGORY      PIC X(3).
+             88 DEL-UC-ADMINISTRATOR         VALUE 'ADM'.
+             88 DEL-UC-MANAGER               VALUE 'MGR'.
+             88 DEL-UC-STANDARD               VALUE 'STD'.
+          05 DEL-EMPLOYEE-RECORD    PIC X(203).
