@@ -0,0 +1,113 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'DELETE/REACTIVATE EMPLOYEE' MAP.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EDELMI.
+          02 FILLER        PIC X(12).
+          02 TRANIDL COMP  PIC  S9(4).
+          02 TRANIDF       PICTURE X.
+          02 FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANIDI       PIC X(4).
+          02 LOGDINL COMP  PIC  S9(4).
+          02 LOGDINF       PICTURE X.
+          02 FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 LOGDINI       PIC X(8).
+          02 EMPLIDL COMP  PIC  S9(4).
+          02 EMPLIDF       PICTURE X.
+          02 FILLER REDEFINES EMPLIDF.
+             03 EMPLIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 EMPLIDI       PIC X(8).
+          02 PRNAMEL COMP  PIC  S9(4).
+          02 PRNAMEF       PICTURE X.
+          02 FILLER REDEFINES PRNAMEF.
+             03 PRNAMEA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 PRNAMEI       PIC X(38).
+          02 JBTITLL COMP  PIC  S9(4).
+          02 JBTITLF       PICTURE X.
+          02 FILLER REDEFINES JBTITLF.
+             03 JBTITLA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 JBTITLI       PIC X(29).
+          02 DEPTIDL COMP  PIC  S9(4).
+          02 DEPTIDF       PICTURE X.
+          02 FILLER REDEFINES DEPTIDF.
+             03 DEPTIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 DEPTIDI       PIC X(8).
+          02 DEPTNML COMP  PIC  S9(4).
+          02 DEPTNMF       PICTURE X.
+          02 FILLER REDEFINES DEPTNMF.
+             03 DEPTNMA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 DEPTNMI       PIC X(30).
+          02 DELDSCL COMP  PIC  S9(4).
+          02 DELDSCF       PICTURE X.
+          02 FILLER REDEFINES DELDSCF.
+             03 DELDSCA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 DELDSCI       PIC X(10).
+          02 DELDTL COMP   PIC  S9(4).
+          02 DELDTF        PICTURE X.
+          02 FILLER REDEFINES DELDTF.
+             03 DELDTA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 DELDTI        PIC X(8).
+          02 CONFRML COMP  PIC  S9(4).
+          02 CONFRMF       PICTURE X.
+          02 FILLER REDEFINES CONFRMF.
+             03 CONFRMA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 CONFRMI       PIC X(1).
+          02 MESSL COMP    PIC  S9(4).
+          02 MESSF         PICTURE X.
+          02 FILLER REDEFINES MESSF.
+             03 MESSA      PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSI         PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EDELMO REDEFINES EDELMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANIDC       PICTURE X.
+          02 TRANIDO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 LOGDINC       PICTURE X.
+          02 LOGDINO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 EMPLIDC       PICTURE X.
+          02 EMPLIDO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 PRNAMEC       PICTURE X.
+          02 PRNAMEO       PIC X(38).
+          02 FILLER        PICTURE X(3).
+          02 JBTITLC       PICTURE X.
+          02 JBTITLO       PIC X(29).
+          02 FILLER        PICTURE X(3).
+          02 DEPTIDC       PICTURE X.
+          02 DEPTIDO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 DEPTNMC       PICTURE X.
+          02 DEPTNMO       PIC X(30).
+          02 FILLER        PICTURE X(3).
+          02 DELDSCC       PICTURE X.
+          02 DELDSCO       PIC X(10).
+          02 FILLER        PICTURE X(3).
+          02 DELDTC        PICTURE X.
+          02 DELDTO        PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 CONFRMC       PICTURE X.
+          02 CONFRMO       PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 MESSC         PICTURE X.
+          02 MESSO         PIC X(79).
