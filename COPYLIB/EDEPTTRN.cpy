@@ -0,0 +1,21 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - DEPARTMENT TRANSFER HISTORY FILE RECORD LAYOUT (VSAM
+      *        KSDS).
+      *      - KEYED BY DTR-TRANSFER-KEY (APP-DEPT-TRANSFER-FILE-NAME),
+      *        A COMPOUND KEY OF EMP-EMPLOYEE-ID + A 14-CHARACTER
+      *        DATE/TIME TIMESTAMP SO AN EMPLOYEE CAN BE TRANSFERRED
+      *        MORE THAN ONCE WITHOUT A DUPLICATE-KEY COLLISION.
+      *      - WRITTEN BY EUPDP WHENEVER AN UPDATE CHANGES
+      *        EMP-DEPARTMENT-ID, SO A TRANSFER TRAIL SURVIVES THE
+      *        OVERWRITE OF THE EMPLOYEE MASTER RECORD.
+      ******************************************************************
+       01 DEPT-TRANSFER-RECORD.
+          05 DTR-TRANSFER-KEY.
+             10 DTR-EMPLOYEE-ID        PIC 9(8).
+             10 DTR-TRANSFER-TIMESTAMP.
+                15 DTR-TRANSFER-DATE   PIC X(8).
+                15 DTR-TRANSFER-TIME   PIC X(6).
+          05 DTR-FROM-DEPARTMENT-ID    PIC 9(8).
+          05 DTR-TO-DEPARTMENT-ID      PIC 9(8).
+          05 DTR-CHANGED-BY-USER-ID    PIC X(8).
