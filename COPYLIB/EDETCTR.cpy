@@ -0,0 +1,17 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - VIEW EMPLOYEE DETAILS CONTAINER (PSEUDO-CONVERSATIONAL
+      *        STATE PASSED BETWEEN EVIEWP INVOCATIONS, AND ALSO USED
+      *        TO HAND A LOCATED RECORD OFF TO EUPDP).
+      ******************************************************************
+       01 EMPLOYEE-DETAILS-CONTAINER.
+          05 DET-SELECT-KEY-TYPE    PIC X(1).
+             88 DET-SEL-BY-EMPLOYEE-ID      VALUE '1'.
+             88 DET-SEL-BY-EMPLOYEE-NAME    VALUE '2'.
+          05 DET-SELECT-KEY-VALUE   PIC X(38).
+          05 DET-FILE-FLAG          PIC X(1).
+             88 DET-TOP-OF-FILE             VALUE 'T'.
+             88 DET-END-OF-FILE             VALUE 'E'.
+             88 DET-RECORD-FOUND            VALUE 'R'.
+             88 DET-NOT-SET                 VALUE SPACE.
+          05 DET-EMPLOYEE-RECORD    PIC X(203).
