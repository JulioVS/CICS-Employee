@@ -0,0 +1,11 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - HELP/ABOUT CONTAINER (PSEUDO-CONVERSATIONAL STATE PASSED
+      *        BETWEEN EHELPP INVOCATIONS).
+      ******************************************************************
+       01 HELP-DISPLAY-CONTAINER.
+          05 HLP-USER-ID            PIC X(8).
+          05 HLP-USER-CATEGORY      PIC X(3).
+             88 HLP-UC-ADMINISTRATOR         VALUE 'ADM'.
+             88 HLP-UC-MANAGER               VALUE 'MGR'.
+             88 HLP-UC-STANDARD              VALUE 'STD'.
