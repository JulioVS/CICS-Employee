@@ -0,0 +1,72 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'HELP/ABOUT' MAP.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EHLPMI.
+          02 FILLER        PIC X(12).
+          02 TRANIDL COMP  PIC  S9(4).
+          02 TRANIDF       PICTURE X.
+          02 FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANIDI       PIC X(4).
+          02 LOGDINL COMP  PIC  S9(4).
+          02 LOGDINF       PICTURE X.
+          02 FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 LOGDINI       PIC X(8).
+          02 ROLEDSL COMP  PIC  S9(4).
+          02 ROLEDSF       PICTURE X.
+          02 FILLER REDEFINES ROLEDSF.
+             03 ROLEDSA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 ROLEDSI       PIC X(13).
+      *
+      *    CUSTOM 15-ITEM ARRAY - ONE LINE PER AVAILABLE TRANSACTION,
+      *    POPULATED ACCORDING TO THE SIGNED-ON USER'S ROLE.
+      *
+          02 HLP-LINEI OCCURS 15 TIMES INDEXED BY LINEI-INDEX.
+             03 HLIN01L COMP
+                          PIC  S9(4).
+             03 HLIN01F   PICTURE X.
+             03 FILLER REDEFINES HLIN01F.
+                04 HLIN01A
+                          PICTURE X.
+             03 FILLER    PICTURE X(1).
+             03 HLIN01I   PIC X(60).
+      *
+          02 MESSL COMP    PIC  S9(4).
+          02 MESSF         PICTURE X.
+          02 FILLER REDEFINES MESSF.
+             03 MESSA      PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSI         PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EHLPMO REDEFINES EHLPMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANIDC       PICTURE X.
+          02 TRANIDO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 LOGDINC       PICTURE X.
+          02 LOGDINO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 ROLEDSC       PICTURE X.
+          02 ROLEDSO       PIC X(13).
+      *
+      *    CUSTOM 15-ITEM ARRAY - ONE LINE PER AVAILABLE TRANSACTION.
+      *
+          02 HLP-LINEO OCCURS 15 TIMES INDEXED BY LINEO-INDEX.
+             03 FILLER    PICTURE X(3).
+             03 HLIN01C   PICTURE X.
+             03 HLIN01O   PIC X(60).
+      *
+          02 FILLER        PICTURE X(3).
+          02 MESSC         PICTURE X.
+          02 MESSO         PIC X(79).
