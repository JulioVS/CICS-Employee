@@ -2,6 +2,11 @@
       *   CICS PLURALSIGHT 'EMPLOYEE APP ' - EMPLOYEE LIST.
       *      - RECORD LAYOUT FOR 'ELSTCTR' CONTAINER.
       *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - SHARED BY THE LEGACY ELSTP PROGRAM (WHICH ONLY USES
+      *        LST-PROGRAM-NAME/LST-CURRENT-PAGE-NUMBER/LST-CURRENT-
+      *        RECORD/LST-RECORD-INDEX/LST-NO-FILTERS-SET) AND THE
+      *        MODERN ELISTP PROGRAM (WHICH USES THE FULL FILTER/
+      *        PAGING/SORT CRITERIA BELOW).
       ******************************************************************
        01 LIST-EMPLOYEE-CONTAINER.
           05 LST-USER-CATEGORY          PIC X(3).
@@ -9,18 +14,89 @@
           05 LST-CURRENT-PAGE-NUMBER    PIC 9(6).
           05 LST-FILE-FLAG              PIC X(1).
              88 LST-START-OF-FILE                  VALUE 'S'.
+             88 LST-TOP-OF-FILE                    VALUE 'T'.
              88 LST-END-OF-FILE                    VALUE 'E'.
              88 LST-NOT-SET                        VALUE SPACE.
+          05 LST-SCAN-LIMIT-FLAG         PIC X(1).
+             88 LST-SCAN-LIMIT-HIT                 VALUE 'L'.
+          05 LST-DEPT-PATH-FLAG          PIC X(1).
+             88 LST-USE-DEPT-PATH                  VALUE 'Y'.
+      *
+      *    LEGACY FILTER FIELDS (KEPT FOR ELSTP.CBL'S BENEFIT; NOT
+      *    WRITTEN TO BY ELISTP.CBL, WHICH USES THE CRITERIA BELOW).
+      *
           05 LST-FILTERS.
-             10 LST-FILTER-PRIMARY-NAME PIC X(38). 
+             10 LST-FILTER-PRIMARY-NAME PIC X(38).
              10 LST-FILTER-JOB-TITLE    PIC X(38).
              10 LST-FILTER-DEPARTMENT-ID
                                         PIC 9(8).
-          05 LST-FILTERS-FLAG REDEFINES LST-FILTERS
-                                        PIC X(84).
+      *
+      *    MODERN FILTER CRITERIA (ELISTP.CBL'S FILTERS SCREEN).
+      *
+          05 LST-ALL-FILTERS-GROUP.
+             10 LST-SELECT-KEY-TYPE     PIC X(1).
+                88 LST-SEL-BY-EMPLOYEE-ID          VALUE '1'.
+                88 LST-SEL-BY-EMPLOYEE-NAME        VALUE '2'.
+                88 LST-SEL-BY-JOB-TITLE            VALUE '3'.
+             10 LST-SELECT-KEY-VALUE    PIC X(38).
+             10 LST-EXACT-MATCH-FLAG    PIC X(1).
+                88 LST-EXACT-MATCH                 VALUE 'Y'.
+             10 LST-SORT-ORDER          PIC X(1).
+                88 LST-SORT-BY-EMPLOYEE-ID         VALUE '1'.
+                88 LST-SORT-BY-EMPLOYEE-NAME       VALUE '2'.
+                88 LST-SORT-BY-DEPARTMENT          VALUE '3'.
+             10 LST-INCL-DEPT-GROUP.
+                15 LST-INCL-DEPT-ID
+                      OCCURS 4 TIMES
+                      INDEXED BY LST-IN-DEPT-INDEX
+                                        PIC X(8).
+             10 LST-EXCL-DEPT-GROUP.
+                15 LST-EXCL-DEPT-ID
+                      OCCURS 4 TIMES
+                      INDEXED BY LST-EX-DEPT-INDEX
+                                        PIC X(8).
+             10 LST-EMPL-DATE-GROUP.
+                15 LST-EMPL-DATE-AFTER  PIC X(8).
+                15 LST-EMPL-DATE-BEFORE PIC X(8).
+      *
+      *    "ANY FILTER SET" VIEW - SPANS THE WHOLE GROUP ABOVE, SO
+      *    1300-READ-EMPLOYEES-BY-ID CAN TELL WHETHER TO APPLY
+      *    3200-APPLY-FILTERS AT ALL.
+      *
+          05 LST-NO-FILTERS-VIEW REDEFINES LST-ALL-FILTERS-GROUP
+                                        PIC X(121).
              88 LST-NO-FILTERS-SET                 VALUE SPACES.
+          05 LST-INCLUDE-DEPT-FILTERS REDEFINES LST-ALL-FILTERS-GROUP.
+             10 FILLER                  PIC X(41).
+             10 LST-INCL-DEPT-FLTR-BYTES
+                                        PIC X(32).
+             88 LST-NO-INCLUDE-DEPT-FILTERS        VALUE SPACES.
+             10 FILLER                  PIC X(48).
+          05 LST-EXCLUDE-DEPT-FILTERS REDEFINES LST-ALL-FILTERS-GROUP.
+             10 FILLER                  PIC X(73).
+             10 LST-EXCL-DEPT-FLTR-BYTES
+                                        PIC X(32).
+             88 LST-NO-EXCLUDE-DEPT-FILTERS        VALUE SPACES.
+             10 FILLER                  PIC X(16).
+          05 LST-EMPDATE-FILTERS REDEFINES LST-ALL-FILTERS-GROUP.
+             10 FILLER                  PIC X(105).
+             10 LST-EMPDATE-FLTR-BYTES
+                                        PIC X(16).
+             88 LST-NO-EMPDATE-FILTERS              VALUE SPACES.
+      *
+      *    SAVED-FILTER-SET HANDLING (NAMED FILTERS, RECALLED BY
+      *    RU-USER-ID).
+      *
+          05 LST-SAVED-FILTER-NAME      PIC X(16).
+          05 LST-LOAD-FILTER-FLAG       PIC X(1).
+             88 LST-LOAD-SAVED-FILTER               VALUE 'Y'.
+      *
+      *    ROWS-PER-PAGE (TAKEN FROM THE SIGNED-ON USER'S PREFERENCE).
+      *
+          05 LST-ROWS-PER-PAGE          PIC 9(2).
+      *
           05 LST-CURRENT-RECORD-AREA.
              10 LST-CURRENT-RECORD
                    OCCURS 16 TIMES
                    INDEXED BY LST-RECORD-INDEX
-                                        PIC X(251).
\ No newline at end of file
+                                        PIC X(251).
