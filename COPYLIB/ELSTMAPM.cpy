@@ -3,6 +3,9 @@
       *      - MODIFIED VERSION OF THE 'LIST EMPLOYEE' MAP.
       *      - WE INSERT CUSTOM 16-ITEM ARRAYS TO REPLACE THE
       *        THE HARD-CODED REPEATED ITEMS IN THE ORIGINAL MAP.
+      *      - ALSO CARRIES THE 'FILTER CRITERIA' MAP (EFILMI/EFILMO),
+      *        A SEPARATE MAP WITHIN THE SAME MAPSET, USED BY
+      *        3000-DISPLAY-FILTERS-SCREEN.
       ******************************************************************
       *-----------------------------------------------------------------
       *   INPUT MAP SECTION.-
@@ -31,6 +34,21 @@
           02 FILLER        PICTURE X(1).
           02 FLTRSI        PIC X(69).
       *
+      *   PF7/PF8 PAGING LABEL FIELDS.
+      *
+          02 HLPPF7L COMP  PIC  S9(4).
+          02 HLPPF7F       PICTURE X.
+          02 FILLER REDEFINES HLPPF7F.
+             03 HLPPF7A    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 HLPPF7I       PIC X(9).
+          02 HLPPF8L COMP  PIC  S9(4).
+          02 HLPPF8F       PICTURE X.
+          02 FILLER REDEFINES HLPPF8F.
+             03 HLPPF8A    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 HLPPF8I       PIC X(9).
+      *
       *   CUSTOM 16-ITEM ARRAY (IN PLACE OF HARD-CODED REPEATED ITEMS)
       *
           02 LIST-LINEI OCCURS 16 TIMES INDEXED BY LINEI-INDEX.
@@ -96,6 +114,15 @@
           02 FLTRSC        PICTURE X.
           02 FLTRSO        PIC X(69).
       *
+      *   PF7/PF8 PAGING LABEL FIELDS.
+      *
+          02 FILLER        PICTURE X(3).
+          02 HLPPF7C       PICTURE X.
+          02 HLPPF7O       PIC X(9).
+          02 FILLER        PICTURE X(3).
+          02 HLPPF8C       PICTURE X.
+          02 HLPPF8O       PIC X(9).
+      *
       *   CUSTOM 16-ITEM ARRAY (IN PLACE OF HARD-CODED REPEATED ITEMS)
       *
           02 LIST-LINEO OCCURS 16 TIMES INDEXED BY LINEO-INDEX.
@@ -119,4 +146,145 @@
       *
           02 FILLER        PICTURE X(3).
           02 MESSC         PICTURE X.
-          02 MESSO         PIC X(79).
\ No newline at end of file
+          02 MESSO         PIC X(79).
+      ******************************************************************
+      *   FILTER CRITERIA MAP (SAME MAPSET, SEPARATE SCREEN) -
+      *      - SHOWN BY 3000-DISPLAY-FILTERS-SCREEN BEFORE THE LISTING
+      *        PAGE IS RENDERED FOR THE FIRST TIME, OR WHEN THE USER
+      *        PRESSES PF3 FROM THE LISTING PAGE TO EDIT FILTERS.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EFILMI.
+          02 FILLER        PIC X(12).
+          02 TRANFLL COMP  PIC  S9(4).
+          02 TRANFLF       PICTURE X.
+          02 FILLER REDEFINES TRANFLF.
+             03 TRANFLA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANFLI       PIC X(4).
+          02 KEYSELL COMP  PIC  S9(4).
+          02 KEYSELF       PICTURE X.
+          02 FILLER REDEFINES KEYSELF.
+             03 KEYSELA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 KEYSELI       PIC X(1).
+          02 MATCHL COMP   PIC  S9(4).
+          02 MATCHF        PICTURE X.
+          02 FILLER REDEFINES MATCHF.
+             03 MATCHA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MATCHI        PIC X(38).
+          02 XMATCHL COMP  PIC  S9(4).
+          02 XMATCHF       PICTURE X.
+          02 FILLER REDEFINES XMATCHF.
+             03 XMATCHA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 XMATCHI       PIC X(1).
+          02 FLT-DPTINCLI OCCURS 4 TIMES INDEXED BY DPTINCLI-INDEX.
+             03 DPTINCLL COMP
+                           PIC  S9(4).
+             03 DPTINCLF   PICTURE X.
+             03 FILLER REDEFINES DPTINCLF.
+                04 DPTINCLA
+                           PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 DPTINCLI   PIC X(8).
+          02 FLT-DPTEXCLI OCCURS 4 TIMES INDEXED BY DPTEXCLI-INDEX.
+             03 DPTEXCLL COMP
+                           PIC  S9(4).
+             03 DPTEXCLF   PICTURE X.
+             03 FILLER REDEFINES DPTEXCLF.
+                04 DPTEXCLA
+                           PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 DPTEXCLI   PIC X(8).
+          02 EDATEAL COMP  PIC  S9(4).
+          02 EDATEAF       PICTURE X.
+          02 FILLER REDEFINES EDATEAF.
+             03 EDATEAA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 EDATEAI       PIC X(8).
+          02 EDATEBL COMP  PIC  S9(4).
+          02 EDATEBF       PICTURE X.
+          02 FILLER REDEFINES EDATEBF.
+             03 EDATEBA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 EDATEBI       PIC X(8).
+          02 SORTBYL COMP  PIC  S9(4).
+          02 SORTBYF       PICTURE X.
+          02 FILLER REDEFINES SORTBYF.
+             03 SORTBYA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 SORTBYI       PIC X(1).
+          02 ROWSPPL COMP  PIC  S9(4).
+          02 ROWSPPF       PICTURE X.
+          02 FILLER REDEFINES ROWSPPF.
+             03 ROWSPPA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 ROWSPPI       PIC X(2).
+          02 FLTNAML COMP  PIC  S9(4).
+          02 FLTNAMF       PICTURE X.
+          02 FILLER REDEFINES FLTNAMF.
+             03 FLTNAMA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 FLTNAMI       PIC X(16).
+          02 FLTLODL COMP  PIC  S9(4).
+          02 FLTLODF       PICTURE X.
+          02 FILLER REDEFINES FLTLODF.
+             03 FLTLODA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 FLTLODI       PIC X(1).
+          02 MESSFLL COMP  PIC  S9(4).
+          02 MESSFLF       PICTURE X.
+          02 FILLER REDEFINES MESSFLF.
+             03 MESSFLA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSFLI       PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EFILMO REDEFINES EFILMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANFLC       PICTURE X.
+          02 TRANFLO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 KEYSELC       PICTURE X.
+          02 KEYSELO       PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 MATCHC        PICTURE X.
+          02 MATCHO        PIC X(38).
+          02 FILLER        PICTURE X(3).
+          02 XMATCHC       PICTURE X.
+          02 XMATCHO       PIC X(1).
+          02 FLT-DPTINCLO OCCURS 4 TIMES INDEXED BY DPTINCLO-INDEX.
+             03 FILLER     PICTURE X(3).
+             03 DPTINCLC   PICTURE X.
+             03 DPTINCLO   PIC X(8).
+          02 FLT-DPTEXCLO OCCURS 4 TIMES INDEXED BY DPTEXCLO-INDEX.
+             03 FILLER     PICTURE X(3).
+             03 DPTEXCLC   PICTURE X.
+             03 DPTEXCLO   PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 EDATEAC       PICTURE X.
+          02 EDATEAO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 EDATEBC       PICTURE X.
+          02 EDATEBO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 SORTBYC       PICTURE X.
+          02 SORTBYO       PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 ROWSPPC       PICTURE X.
+          02 ROWSPPO       PIC X(2).
+          02 FILLER        PICTURE X(3).
+          02 FLTNAMC       PICTURE X.
+          02 FLTNAMO       PIC X(16).
+          02 FILLER        PICTURE X(3).
+          02 FLTLODC       PICTURE X.
+          02 FLTLODO       PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 MESSFLC       PICTURE X.
+          02 MESSFLO       PIC X(79).
