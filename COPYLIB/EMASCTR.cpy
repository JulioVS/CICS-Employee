@@ -0,0 +1,9 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - MASS DEPARTMENT REASSIGNMENT CONTAINER (PSEUDO-
+      *        CONVERSATIONAL STATE PASSED BETWEEN EMASSP INVOCATIONS).
+      ******************************************************************
+       01 MASSDEPT-REASSIGN-CONTAINER.
+          05 MAS-FROM-DEPARTMENT-ID PIC 9(8).
+          05 MAS-TO-DEPARTMENT-ID   PIC 9(8).
+          05 MAS-CHANGED-COUNT      PIC 9(5).
