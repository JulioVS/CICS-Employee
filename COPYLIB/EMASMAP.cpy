@@ -0,0 +1,86 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'MASS DEPARTMENT REASSIGNMENT' MAP.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EMASMI.
+          02 FILLER        PIC X(12).
+          02 TRANIDL COMP  PIC  S9(4).
+          02 TRANIDF       PICTURE X.
+          02 FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANIDI       PIC X(4).
+          02 LOGDINL COMP  PIC  S9(4).
+          02 LOGDINF       PICTURE X.
+          02 FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 LOGDINI       PIC X(8).
+          02 FRDEPTL COMP  PIC  S9(4).
+          02 FRDEPTF       PICTURE X.
+          02 FILLER REDEFINES FRDEPTF.
+             03 FRDEPTA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 FRDEPTI       PIC X(8).
+          02 FRNAMEL COMP  PIC  S9(4).
+          02 FRNAMEF       PICTURE X.
+          02 FILLER REDEFINES FRNAMEF.
+             03 FRNAMEA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 FRNAMEI       PIC X(30).
+          02 TODEPTL COMP  PIC  S9(4).
+          02 TODEPTF       PICTURE X.
+          02 FILLER REDEFINES TODEPTF.
+             03 TODEPTA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TODEPTI       PIC X(8).
+          02 TONAMEL COMP  PIC  S9(4).
+          02 TONAMEF       PICTURE X.
+          02 FILLER REDEFINES TONAMEF.
+             03 TONAMEA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TONAMEI       PIC X(30).
+          02 CONFRML COMP  PIC  S9(4).
+          02 CONFRMF       PICTURE X.
+          02 FILLER REDEFINES CONFRMF.
+             03 CONFRMA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 CONFRMI       PIC X(1).
+          02 MESSL COMP    PIC  S9(4).
+          02 MESSF         PICTURE X.
+          02 FILLER REDEFINES MESSF.
+             03 MESSA      PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSI         PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EMASMO REDEFINES EMASMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANIDC       PICTURE X.
+          02 TRANIDO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 LOGDINC       PICTURE X.
+          02 LOGDINO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 FRDEPTC       PICTURE X.
+          02 FRDEPTO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 FRNAMEC       PICTURE X.
+          02 FRNAMEO       PIC X(30).
+          02 FILLER        PICTURE X(3).
+          02 TODEPTC       PICTURE X.
+          02 TODEPTO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 TONAMEC       PICTURE X.
+          02 TONAMEO       PIC X(30).
+          02 FILLER        PICTURE X(3).
+          02 CONFRMC       PICTURE X.
+          02 CONFRMO       PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 MESSC         PICTURE X.
+          02 MESSO         PIC X(79).
