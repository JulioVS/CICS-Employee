@@ -6,6 +6,36 @@
              03 TRANIDA    PICTURE X.
            02  FILLER   PICTURE X(1).
            02  TRANIDI  PIC X(4).
+           02  LOGDINL    COMP  PIC  S9(4).
+           02  LOGDINF    PICTURE X.
+           02  FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOGDINI  PIC X(8).
+           02  PF4LBLL    COMP  PIC  S9(4).
+           02  PF4LBLF    PICTURE X.
+           02  FILLER REDEFINES PF4LBLF.
+             03 PF4LBLA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PF4LBLI  PIC X(16).
+           02  PF5LBLL    COMP  PIC  S9(4).
+           02  PF5LBLF    PICTURE X.
+           02  FILLER REDEFINES PF5LBLF.
+             03 PF5LBLA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PF5LBLI  PIC X(16).
+           02  PF6LBLL    COMP  PIC  S9(4).
+           02  PF6LBLF    PICTURE X.
+           02  FILLER REDEFINES PF6LBLF.
+             03 PF6LBLA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PF6LBLI  PIC X(16).
+           02  PF7LBLL    COMP  PIC  S9(4).
+           02  PF7LBLF    PICTURE X.
+           02  FILLER REDEFINES PF7LBLF.
+             03 PF7LBLA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PF7LBLI  PIC X(16).
            02  MESSL    COMP  PIC  S9(4).
            02  MESSF    PICTURE X.
            02  FILLER REDEFINES MESSF.
@@ -18,5 +48,20 @@
            02  TRANIDC    PICTURE X.
            02  TRANIDO  PIC X(4).
            02  FILLER PICTURE X(3).
+           02  LOGDINC    PICTURE X.
+           02  LOGDINO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PF4LBLC    PICTURE X.
+           02  PF4LBLO  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  PF5LBLC    PICTURE X.
+           02  PF5LBLO  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  PF6LBLC    PICTURE X.
+           02  PF6LBLO  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  PF7LBLC    PICTURE X.
+           02  PF7LBLO  PIC X(16).
+           02  FILLER PICTURE X(3).
            02  MESSC    PICTURE X.
            02  MESSO  PIC X(79).
