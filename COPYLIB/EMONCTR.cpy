@@ -0,0 +1,34 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - PASSED BY LINKING PROGRAMS TO EACTMON (AND BY ESONP
+      *        ON A SUCCESSFUL SIGN-ON) TO RECORD/QUERY SESSION STATE.
+      ******************************************************************
+       01 ACTIVITY-MONITOR-CONTAINER.
+          05 MON-USER-ID            PIC X(8).
+          05 MON-USER-CATEGORY      PIC X(3).
+             88 MON-UC-ADMINISTRATOR          VALUE 'ADM'.
+             88 MON-UC-MANAGER                VALUE 'MGR'.
+             88 MON-UC-STANDARD               VALUE 'STD'.
+          05 MON-LINKING-PROGRAM    PIC X(8).
+          05 MON-FUNCTION           PIC X(1).
+             88 MON-AC-APP-FUNCTION         VALUE 'F'.
+             88 MON-AC-SIGN-OFF             VALUE 'O'.
+             88 MON-AC-NOTIFY               VALUE 'N'.
+             88 MON-AC-FAILED-ATTEMPT       VALUE 'A'.
+          05 MON-RESPONSE           PIC X(1).
+             88 MON-ST-NOT-SET              VALUE SPACE.
+             88 MON-ST-IN-PROCESS           VALUE 'I'.
+             88 MON-ST-LOCKED-OUT           VALUE 'L'.
+             88 MON-ST-SIGNED-ON            VALUE 'S'.
+             88 MON-ST-CONCURRENT-SESSION   VALUE 'C'.
+             88 MON-ST-SESSION-EXPIRED      VALUE 'X'.
+             88 MON-PROCESSING-ERROR        VALUE 'E'.
+          05 MON-MESSAGE            PIC X(79).
+      *
+      *    SESSION-WIDE PASSWORD-AGE POLICY, ECHOED BACK ON EVERY
+      *    REPLY FROM EACTMON'S OWN CACHED SIGN-ON-RULES-RECORD, SO
+      *    CALLERS (E.G. ESONP) DON'T NEED TO READ THE RULES FILE
+      *    THEMSELVES JUST TO ENFORCE PASSWORD EXPIRATION.
+      *
+          05 MON-PASSWORD-AGE-DAYS  PIC 9(4).
