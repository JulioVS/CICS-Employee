@@ -0,0 +1,17 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - EMPLOYEE MASTER RECORD-COUNT CONTROL RECORD (VSAM RRDS,
+      *        FIXED RRN) - SAME SINGLE-RECORD PATTERN
+      *        AC-SIGNON-RULES-RRN ALREADY USES AGAINST ESONRUL.
+      *      - HOLDS THE CURRENT TOTAL RECORD COUNT ON EMPMAST AND WHEN
+      *        IT WAS LAST UPDATED, MAINTAINED BY EADDP AND EDELP ON
+      *        EVERY CHANGE, SO A NIGHTLY VALIDATION STEP CAN COMPARE
+      *        IT AGAINST AN ACTUAL COUNT OF EMPMAST AND CATCH SILENT
+      *        FILE CORRUPTION OR TRUNCATION BEFORE THE OVERNIGHT BATCH
+      *        WINDOW RUNS AGAINST BAD DATA.
+      ******************************************************************
+       01 EMP-MASTER-CONTROL-RECORD.
+          05 EMC-TOTAL-RECORD-COUNT    PIC 9(8).
+          05 EMC-LAST-UPDATED-TIMESTAMP.
+             10 EMC-LAST-UPDATED-DATE  PIC X(8).
+             10 EMC-LAST-UPDATED-TIME  PIC X(6).
