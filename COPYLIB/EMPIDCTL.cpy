@@ -0,0 +1,9 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - EMPLOYEE-ID CONTROL RECORD (VSAM RRDS, FIXED RRN).
+      *      - HOLDS THE LAST-ASSIGNED EMP-EMPLOYEE-ID SO EADDP CAN
+      *        HAND OUT THE NEXT ONE WITH A READ UPDATE/REWRITE ON THIS
+      *        SINGLE RECORD INSTEAD OF BROWSING THE WHOLE MASTER FILE.
+      ******************************************************************
+       01 EMPLOYEE-ID-CONTROL-RECORD.
+          05 EIC-LAST-EMPLOYEE-ID      PIC 9(8).
