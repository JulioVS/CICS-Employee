@@ -0,0 +1,41 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - EMPLOYEE MASTER FILE RECORD LAYOUT (VSAM KSDS).
+      *      - KEYED BY EMP-EMPLOYEE-ID (APP-EMP-MASTER-FILE-NAME).
+      *      - ALTERNATE PATH BY EMP-PRIMARY-NAME (APP-EMP-MASTER-
+      *        PATH-NAME).
+      *      - ALTERNATE PATH BY EMP-DEPARTMENT-ID (APP-EMP-MASTER-
+      *        DEPT-PATH-NAME), NON-UNIQUE, USED BY ELISTP TO JUMP
+      *        DIRECTLY TO A SINGLE DEPARTMENT INSTEAD OF SCANNING THE
+      *        WHOLE FILE BY EMPLOYEE ID.
+      *      - ALTERNATE PATH BY EMP-EXTERNAL-ID (APP-EMP-MASTER-EXTID-
+      *        PATH-NAME), USED BY EADDP TO CATCH THE SAME PERSON BEING
+      *        ENTERED A SECOND TIME UNDER A NEW EMPLOYEE ID.
+      ******************************************************************
+       01 EMPLOYEE-MASTER-RECORD.
+          05 EMP-EMPLOYEE-ID        PIC 9(8).
+      *
+      *    ALPHANUMERIC VIEW OF THE KEY, FOR WILDCARD/SUBSTRING
+      *    INSPECT-BASED FILTER MATCHING (EMP-EMPLOYEE-ID ITSELF
+      *    STAYS NUMERIC SO ARITHMETIC LIKE "ADD 1 TO" KEEPS WORKING).
+      *
+          05 EMP-KEY REDEFINES EMP-EMPLOYEE-ID
+                                 PIC X(8).
+          05 EMP-PRIMARY-NAME       PIC X(38).
+          05 EMP-HONORIFIC          PIC X(6).
+          05 EMP-SHORT-NAME         PIC X(20).
+          05 EMP-FULL-NAME          PIC X(38).
+          05 EMP-JOB-TITLE          PIC X(29).
+          05 EMP-DEPARTMENT-ID      PIC 9(8).
+          05 EMP-EXTERNAL-ID        PIC X(12).
+          05 EMP-START-DATE         PIC X(8).
+          05 EMP-END-DATE           PIC X(8).
+          05 EMP-REHIRE-FLAG        PIC X(1).
+             88 EMP-IS-A-REHIRE             VALUE 'Y'.
+             88 EMP-NOT-A-REHIRE            VALUE 'N' SPACE.
+          05 EMP-APPRAISAL-DATE     PIC X(8).
+          05 EMP-APPRAISAL-RESULT   PIC X(10).
+          05 EMP-DELETE-FLAG        PIC X(1).
+             88 EMP-ACTIVE                  VALUE SPACE.
+             88 EMP-DELETED                 VALUE 'D'.
+          05 EMP-DELETE-DATE        PIC X(8).
