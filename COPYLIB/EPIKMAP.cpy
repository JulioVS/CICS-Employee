@@ -0,0 +1,94 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'VIEW EMPLOYEE' NAME-SEARCH PICKLIST MAP (SAME MAPSET
+      *        AS EDETM/ESRCM, SEPARATE SCREEN) - SHOWN BY EVIEWP'S
+      *        3400-DISPLAY-PICKLIST-SCREEN WHEN A NAME SEARCH MATCHES
+      *        MORE THAN ONE EMPLOYEE, SO THE CLERK CAN PICK THE RIGHT
+      *        ONE INSTEAD OF ALWAYS LANDING ON THE FIRST MATCH.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EPIKMI.
+          02 FILLER        PIC X(12).
+          02 TRANIDL COMP  PIC  S9(4).
+          02 TRANIDF       PICTURE X.
+          02 FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANIDI       PIC X(4).
+      *
+      *    CUSTOM 8-ITEM ARRAY - ONE LINE PER CANDIDATE EMPLOYEE.
+      *
+          02 PIK-LINEI OCCURS 8 TIMES INDEXED BY LINEI-INDEX.
+             03 SELCTL COMP
+                          PIC  S9(4).
+             03 SELCTF    PICTURE X.
+             03 FILLER REDEFINES SELCTF.
+                04 SELCTA PICTURE X.
+             03 FILLER    PICTURE X(1).
+             03 SELCTI    PIC X(1).
+             03 EMPIDL COMP
+                          PIC  S9(4).
+             03 EMPIDF    PICTURE X.
+             03 FILLER REDEFINES EMPIDF.
+                04 EMPIDA PICTURE X.
+             03 FILLER    PICTURE X(1).
+             03 EMPIDI    PIC X(8).
+             03 PRMNML COMP
+                          PIC  S9(4).
+             03 PRMNMF    PICTURE X.
+             03 FILLER REDEFINES PRMNMF.
+                04 PRMNMA PICTURE X.
+             03 FILLER    PICTURE X(1).
+             03 PRMNMI    PIC X(29).
+             03 JOBTLL COMP
+                          PIC  S9(4).
+             03 JOBTLF    PICTURE X.
+             03 FILLER REDEFINES JOBTLF.
+                04 JOBTLA PICTURE X.
+             03 FILLER    PICTURE X(1).
+             03 JOBTLI    PIC X(29).
+             03 DPTIDL COMP
+                          PIC  S9(4).
+             03 DPTIDF    PICTURE X.
+             03 FILLER REDEFINES DPTIDF.
+                04 DPTIDA PICTURE X.
+             03 FILLER    PICTURE X(1).
+             03 DPTIDI    PIC X(8).
+      *
+          02 MESSL COMP    PIC  S9(4).
+          02 MESSF         PICTURE X.
+          02 FILLER REDEFINES MESSF.
+             03 MESSA      PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSI         PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EPIKMO REDEFINES EPIKMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANIDC       PICTURE X.
+          02 TRANIDO       PIC X(4).
+      *
+          02 PIK-LINEO OCCURS 8 TIMES INDEXED BY LINEO-INDEX.
+             03 FILLER     PICTURE X(3).
+             03 SELCTC     PICTURE X.
+             03 SELCTO     PIC X(1).
+             03 FILLER     PICTURE X(3).
+             03 EMPIDC     PICTURE X.
+             03 EMPIDO     PIC X(8).
+             03 FILLER     PICTURE X(3).
+             03 PRMNMC     PICTURE X.
+             03 PRMNMO     PIC X(29).
+             03 FILLER     PICTURE X(3).
+             03 JOBTLC     PICTURE X.
+             03 JOBTLO     PIC X(29).
+             03 FILLER     PICTURE X(3).
+             03 DPTIDC     PICTURE X.
+             03 DPTIDO     PIC X(8).
+      *
+          02 FILLER        PICTURE X(3).
+          02 MESSC         PICTURE X.
+          02 MESSO         PIC X(79).
