@@ -18,4 +18,28 @@
           05 RU-LED REDEFINES RU-LAST-EFFECTIVE-DATE.
              10 RU-LED-DATE          PIC X(8).
              10 RU-LED-TIME          PIC X(6).
-          05 FILLER                  PIC X(66).
\ No newline at end of file
+      *
+      *    PER-USER DISPLAY PREFERENCE - ROWS SHOWN PER PAGE ON ELISTP.
+      *    ZERO MEANS 'NOT SET', IN WHICH CASE ELISTP FALLS BACK TO ITS
+      *    OWN DEFAULT OF 16.
+      *
+          05 RU-ROWS-PER-PAGE        PIC 9(2).
+      *
+      *    DATE THE USER'S PASSWORD WAS LAST CHANGED (YYYYMMDD), USED
+      *    TO ENFORCE THE PASSWORD-AGE POLICY IN SGN-PASSWORD-AGE-DAYS
+      *    (SEE ESONRUL.CPY). SPACES/ZEROS MEANS 'NOT TRACKED YET' -
+      *    TREATED AS NOT EXPIRED, SINCE NO EXISTING USER HAS EVER HAD
+      *    A CHANGE DATE RECORDED.
+      *
+          05 RU-PASSWORD-CHANGED-DATE PIC X(8).
+      *
+      *    HOW THIS USER'S PASSWORD IS VERIFIED AT SIGN-ON. SPACE (THE
+      *    DEFAULT FOR EVERY EXISTING USER) MEANS THE USUAL COMPARE
+      *    AGAINST RU-USER-PASSWORD; 'E' DELEGATES VERIFICATION TO THE
+      *    SITE'S EXTERNAL SECURITY MANAGER (E.G. RACF) INSTEAD, SO
+      *    RU-USER-PASSWORD IS IGNORED FOR THAT USER.
+      *
+          05 RU-AUTH-METHOD           PIC X(1).
+             88 RU-AUTH-VSAM                   VALUE SPACE.
+             88 RU-AUTH-EXTERNAL               VALUE 'E'.
+          05 FILLER                  PIC X(55).
\ No newline at end of file
