@@ -0,0 +1,15 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - SAVED (NAMED) FILTER SET RECORD LAYOUT (VSAM KSDS).
+      *      - KEYED BY SVF-KEY (SVF-USER-ID + SVF-FILTER-NAME), SO
+      *        EACH USER CAN KEEP THEIR OWN SET OF NAMED FILTERS ON
+      *        ELISTP'S FILTERS SCREEN (FLTNAMI/FLTLODI).
+      *      - SVF-FILTER-CRITERIA IS A STRAIGHT COPY OF ELSTCTR.CPY'S
+      *        LST-ALL-FILTERS-GROUP, SAVED AND RESTORED AS A SINGLE
+      *        BLOCK OF BYTES RATHER THAN FIELD-BY-FIELD.
+      ******************************************************************
+       01 SAVED-FILTER-RECORD.
+          05 SVF-KEY.
+             10 SVF-USER-ID          PIC X(8).
+             10 SVF-FILTER-NAME      PIC X(16).
+          05 SVF-FILTER-CRITERIA     PIC X(121).
