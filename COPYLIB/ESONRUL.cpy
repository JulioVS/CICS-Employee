@@ -0,0 +1,22 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - SIGN-ON RULES RECORD (VSAM RRDS, FIXED RRN).
+      *      - READ/WRITTEN AS A WHOLE RECORD BY EACTMON, CACHED IN A
+      *        TS QUEUE (AC-SIGNON-RULES-QUEUE-NAME) BETWEEN CICS
+      *        RECYCLES.
+      ******************************************************************
+       01 SIGN-ON-RULES-RECORD.
+      *
+      *    PER-USER-TYPE SIGN-ON LIMITS (ADMINISTRATOR/MANAGER/
+      *    STANDARD). EACH TYPE CARRIES ITS OWN MAXIMUM FAILED-ATTEMPT
+      *    COUNT AND LOCKOUT DURATION (IN MINUTES).
+      *
+          05 SGN-RULES-FOR-TYPE OCCURS 3 TIMES INDEXED BY SGN-TYPE-IDX.
+             10 SGN-USER-TYPE         PIC X(3).
+             10 SGN-MAX-ATTEMPTS      PIC 9(2).
+             10 SGN-LOCKOUT-MINUTES   PIC 9(4).
+      *
+      *    SESSION-WIDE RULES (NOT TIED TO A SPECIFIC USER TYPE).
+      *
+          05 SGN-IDLE-TIMEOUT-MINUTES PIC 9(4).
+          05 SGN-PASSWORD-AGE-DAYS    PIC 9(4).
