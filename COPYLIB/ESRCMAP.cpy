@@ -0,0 +1,54 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'VIEW EMPLOYEE' SEARCH-CRITERIA MAP (SAME MAPSET AS
+      *        EDETM, SEPARATE SCREEN) - SHOWN BY 1150-DISPLAY-SEARCH-
+      *        SCREEN BEFORE THE FIRST DETAILS PAGE IS RENDERED, SO
+      *        THE CLERK CAN PICK ID OR NAME AND ENTER A VALUE INSTEAD
+      *        OF ALWAYS LANDING ON THE FIRST RECORD ON FILE.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 ESRCMI.
+          02 FILLER        PIC X(12).
+          02 SRTRANL COMP  PIC  S9(4).
+          02 SRTRANF       PICTURE X.
+          02 FILLER REDEFINES SRTRANF.
+             03 SRTRANA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 SRTRANI       PIC X(4).
+          02 SRKEYTL COMP  PIC  S9(4).
+          02 SRKEYTF       PICTURE X.
+          02 FILLER REDEFINES SRKEYTF.
+             03 SRKEYTA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 SRKEYTI       PIC X(1).
+          02 SRKEYVL COMP  PIC  S9(4).
+          02 SRKEYVF       PICTURE X.
+          02 FILLER REDEFINES SRKEYVF.
+             03 SRKEYVA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 SRKEYVI       PIC X(38).
+          02 SRMSGL COMP   PIC  S9(4).
+          02 SRMSGF        PICTURE X.
+          02 FILLER REDEFINES SRMSGF.
+             03 SRMSGA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 SRMSGI        PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 ESRCMO REDEFINES ESRCMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 SRTRANC       PICTURE X.
+          02 SRTRANO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 SRKEYTC       PICTURE X.
+          02 SRKEYTO       PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 SRKEYVC       PICTURE X.
+          02 SRKEYVO       PIC X(38).
+          02 FILLER        PICTURE X(3).
+          02 SRMSGC        PICTURE X.
+          02 SRMSGO        PIC X(79).
