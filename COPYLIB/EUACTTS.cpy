@@ -18,4 +18,26 @@
           05 UA-RETRY-NUMBER            PIC 9(2).
           05 UA-LAST-ACTIVITY-TIMESTAMP.
              10 UA-LAST-ACTIVITY-DATE   PIC X(8).
-             10 UA-LAST-ACTIVITY-TIME   PIC X(6).
\ No newline at end of file
+             10 UA-LAST-ACTIVITY-TIME   PIC X(6).
+          05 UA-TERMINAL-ID             PIC X(4).
+      ******************************************************************
+      *   'ACT-' VIEW OF THE SAME RECORD, AS USED BY EACTMON.CBL.
+      *      - IDENTICAL LAYOUT, DIFFERENT FIELD-NAME PREFIX.
+      ******************************************************************
+       01 ACT-ACTIVITY-RECORD-VIEW REDEFINES USER-ACTIVITY-RECORD.
+          05 ACT-USER-ID                PIC X(8).
+          05 ACT-USER-CATEGORY          PIC X(3).
+             88 ACT-CT-STANDARD                  VALUE 'STD'.
+             88 ACT-CT-MANAGER                   VALUE 'MGR'.
+             88 ACT-CT-ADMINISTRATOR             VALUE 'ADM'.
+             88 ACT-CT-NOT-SET                   VALUE SPACES.
+          05 ACT-USER-SIGN-ON-STATUS    PIC X(1).
+             88 ACT-ST-IN-PROCESS                VALUE 'I'.
+             88 ACT-ST-LOCKED-OUT                VALUE 'L'.
+             88 ACT-ST-SIGNED-ON                 VALUE 'S'.
+             88 ACT-ST-NOT-SET                   VALUE SPACES.
+          05 ACT-ATTEMPT-NUMBER         PIC 9(2).
+          05 ACT-LAST-ACTIVITY-TIMESTAMP.
+             10 ACT-LAST-ACTIVITY-DATE  PIC X(8).
+             10 ACT-LAST-ACTIVITY-TIME  PIC X(6).
+          05 ACT-TERMINAL-ID            PIC X(4).
\ No newline at end of file
