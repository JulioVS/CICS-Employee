@@ -0,0 +1,20 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - UPDATE EMPLOYEE CONTAINER (PSEUDO-CONVERSATIONAL STATE
+      *        PASSED BETWEEN EUPDP INVOCATIONS, AND ALSO USED BY
+      *        EVIEWP TO HAND OFF A LOCATED RECORD FOR EDITING).
+      ******************************************************************
+       01 UPDATE-EMPLOYEE-CONTAINER.
+          05 UPD-USER-ID            PIC X(8).
+          05 UPD-USER-CATEGORY      PIC X(3).
+             88 UPD-UC-ADMINISTRATOR         VALUE 'ADM'.
+             88 UPD-UC-MANAGER               VALUE 'MGR'.
+             88 UPD-UC-STANDARD               VALUE 'STD'.
+          05 UPD-SELECT-KEY-TYPE    PIC X(1).
+             88 UPD-SEL-BY-EMPLOYEE-ID      VALUE '1'.
+             88 UPD-SEL-BY-EMPLOYEE-NAME    VALUE '2'.
+          05 UPD-SELECT-KEY-VALUE   PIC X(38).
+          05 UPD-FILE-FLAG          PIC X(1).
+             88 UPD-RECORD-FOUND            VALUE 'R'.
+             88 UPD-NOT-SET                 VALUE SPACE.
+          05 UPD-EMPLOYEE-RECORD    PIC X(203).
