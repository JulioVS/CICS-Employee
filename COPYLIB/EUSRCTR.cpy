@@ -0,0 +1,13 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - USER-ADMINISTRATION CONTAINER (PSEUDO-CONVERSATIONAL
+      *        STATE PASSED BETWEEN EUSRADM INVOCATIONS).
+      ******************************************************************
+       01 USER-ADMIN-CONTAINER.
+          05 USR-FILE-FLAG          PIC X(1).
+             88 USR-RECORD-FOUND            VALUE 'R'.
+             88 USR-NOT-SET                 VALUE SPACE.
+          05 USR-ADD-MODE-FLAG      PIC X(1).
+             88 USR-ADDING-NEW-USER         VALUE 'N'.
+             88 USR-EDITING-EXISTING-USER   VALUE SPACE.
+          05 USR-REG-USER-RECORD    PIC X(100).
