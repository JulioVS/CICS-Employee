@@ -0,0 +1,86 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'USER ADMINISTRATION' MAP.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EUSRMI.
+          02 FILLER        PIC X(12).
+          02 TRANIDL COMP  PIC  S9(4).
+          02 TRANIDF       PICTURE X.
+          02 FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANIDI       PIC X(4).
+          02 USRIDL COMP   PIC  S9(4).
+          02 USRIDF        PICTURE X.
+          02 FILLER REDEFINES USRIDF.
+             03 USRIDA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 USRIDI        PIC X(8).
+          02 PASWDL COMP   PIC  S9(4).
+          02 PASWDF        PICTURE X.
+          02 FILLER REDEFINES PASWDF.
+             03 PASWDA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 PASWDI        PIC X(8).
+          02 UTYPEL COMP   PIC  S9(4).
+          02 UTYPEF        PICTURE X.
+          02 FILLER REDEFINES UTYPEF.
+             03 UTYPEA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 UTYPEI        PIC X(3).
+          02 STATUSL COMP  PIC  S9(4).
+          02 STATUSF       PICTURE X.
+          02 FILLER REDEFINES STATUSF.
+             03 STATUSA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 STATUSI       PIC X(1).
+          02 RPPAGEL COMP  PIC  S9(4).
+          02 RPPAGEF       PICTURE X.
+          02 FILLER REDEFINES RPPAGEF.
+             03 RPPAGEA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 RPPAGEI       PIC X(2).
+          02 AUTHML COMP   PIC  S9(4).
+          02 AUTHMF        PICTURE X.
+          02 FILLER REDEFINES AUTHMF.
+             03 AUTHMA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 AUTHMI        PIC X(1).
+          02 MESSL COMP    PIC  S9(4).
+          02 MESSF         PICTURE X.
+          02 FILLER REDEFINES MESSF.
+             03 MESSA      PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSI         PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EUSRMO REDEFINES EUSRMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANIDC       PICTURE X.
+          02 TRANIDO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 USRIDC        PICTURE X.
+          02 USRIDO        PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 PASWDC        PICTURE X.
+          02 PASWDO        PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 UTYPEC        PICTURE X.
+          02 UTYPEO        PIC X(3).
+          02 FILLER        PICTURE X(3).
+          02 STATUSC       PICTURE X.
+          02 STATUSO       PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 RPPAGEC       PICTURE X.
+          02 RPPAGEO       PIC X(2).
+          02 FILLER        PICTURE X(3).
+          02 AUTHMC        PICTURE X.
+          02 AUTHMO        PIC X(1).
+          02 FILLER        PICTURE X(3).
+          02 MESSC         PICTURE X.
+          02 MESSO         PIC X(79).
