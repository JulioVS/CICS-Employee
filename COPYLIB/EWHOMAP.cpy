@@ -0,0 +1,109 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'WHO'S SIGNED ON' DASHBOARD MAP.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   INPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EWHOMI.
+          02 FILLER        PIC X(12).
+          02 TRANIDL COMP  PIC  S9(4).
+          02 TRANIDF       PICTURE X.
+          02 FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANIDI       PIC X(4).
+          02 TOTALL COMP   PIC  S9(4).
+          02 TOTALF        PICTURE X.
+          02 FILLER REDEFINES TOTALF.
+             03 TOTALA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TOTALI        PIC X(6).
+      *
+      *    CUSTOM 10-ITEM ARRAY - ONE LINE PER SIGNED-ON USER.
+      *
+          02 WHO-LINEI OCCURS 10 TIMES INDEXED BY LINEI-INDEX.
+             03 USRID01L COMP
+                           PIC  S9(4).
+             03 USRID01F   PICTURE X.
+             03 FILLER REDEFINES USRID01F.
+                04 USRID01A
+                           PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 USRID01I   PIC X(8).
+             03 CATGY01L COMP
+                           PIC  S9(4).
+             03 CATGY01F   PICTURE X.
+             03 FILLER REDEFINES CATGY01F.
+                04 CATGY01A
+                           PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 CATGY01I   PIC X(3).
+             03 STAT01L COMP
+                           PIC  S9(4).
+             03 STAT01F    PICTURE X.
+             03 FILLER REDEFINES STAT01F.
+                04 STAT01A PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 STAT01I    PIC X(10).
+             03 LACTD01L COMP
+                           PIC  S9(4).
+             03 LACTD01F   PICTURE X.
+             03 FILLER REDEFINES LACTD01F.
+                04 LACTD01A
+                           PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 LACTD01I   PIC X(8).
+             03 LACTT01L COMP
+                           PIC  S9(4).
+             03 LACTT01F   PICTURE X.
+             03 FILLER REDEFINES LACTT01F.
+                04 LACTT01A
+                           PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 LACTT01I   PIC X(6).
+      *
+      *    MESSAGE SECTION (WE KEEP IT 'AS IS').
+      *
+          02 MESSL COMP    PIC  S9(4).
+          02 MESSF         PICTURE X.
+          02 FILLER REDEFINES MESSF.
+             03 MESSA      PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSI         PIC X(79).
+      *-----------------------------------------------------------------
+      *   OUTPUT MAP SECTION.-
+      *-----------------------------------------------------------------
+       01 EWHOMO REDEFINES EWHOMI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANIDC       PICTURE X.
+          02 TRANIDO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 TOTALC        PICTURE X.
+          02 TOTALO        PIC X(6).
+      *
+      *    CUSTOM 10-ITEM ARRAY - ONE LINE PER SIGNED-ON USER.
+      *
+          02 WHO-LINEO OCCURS 10 TIMES INDEXED BY LINEO-INDEX.
+             03 FILLER     PICTURE X(3).
+             03 USRID01C   PICTURE X.
+             03 USRID01O   PIC X(8).
+             03 FILLER     PICTURE X(3).
+             03 CATGY01C   PICTURE X.
+             03 CATGY01O   PIC X(3).
+             03 FILLER     PICTURE X(3).
+             03 STAT01C    PICTURE X.
+             03 STAT01O    PIC X(10).
+             03 FILLER     PICTURE X(3).
+             03 LACTD01C   PICTURE X.
+             03 LACTD01O   PIC X(8).
+             03 FILLER     PICTURE X(3).
+             03 LACTT01C   PICTURE X.
+             03 LACTT01O   PIC X(6).
+      *
+      *    MESSAGE SECTION (WE KEEP IT 'AS IS').
+      *
+          02 FILLER        PICTURE X(3).
+          02 MESSC         PICTURE X.
+          02 MESSO         PIC X(79).
